@@ -1,48 +1,79 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FAVS.
-      ***** Workshop 3.1a - Pomela Dominguez
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  FAV-REC.
-           05  ARTIST-NAME              PIC X(30).
-           05  NUMBER-OF-MUSICIANS      PIC 9(02).
-           05  MUSICAL-GENRE            PIC X(12).
-           05  COST.
-                10 CD-COST              PIC 9(3)V99.
-                10 SHIPPING-COST        PIC 9(2)V99.
-                10 TAX                  PIC 9(2)V99.
-           05  BAND-IS-STILL-TOGETHER   PIC X(1).
-       01  COST-OUT.
-           05  CD-COST-OUT              PIC $$,$$$.99.
-           05  SHIPPING-COST-OUT        PIC $$,$$$.99.
-           05  TAX-OUT                  PIC $$,$$$.99.
-       77  TOTAL-CD-COST                PIC 9(4)V99.
-       77  TOTAL-CD-COST-OUT            PIC $$,$$$.99.
-       PROCEDURE DIVISION.
-           MOVE "JOURNEY"               TO ARTIST-NAME.
-           MOVE 5                       TO NUMBER-OF-MUSICIANS.
-           MOVE "ROCK BAND"             TO MUSICAL-GENRE.
-           MOVE 35                      TO CD-COST.
-           MOVE 'Y'                     TO BAND-IS-STILL-TOGETHER.
-           MOVE 15.99                   TO SHIPPING-COST.
-           IF  CD-COST > 40
-               COMPUTE TAX = (CD-COST * 0.06)
-           ELSE
-               COMPUTE TAX = (CD-COST * 0.10).
-           COMPUTE TOTAL-CD-COST = CD-COST + SHIPPING-COST + TAX.
-           MOVE TOTAL-CD-COST           TO TOTAL-CD-COST-OUT.
-           MOVE ZEROES                  TO COST-OUT.
-      *    MOVE COST                    TO COST-OUT.
-           MOVE CD-COST                 TO CD-COST-OUT.
-           MOVE SHIPPING-COST           TO SHIPPING-COST-OUT.
-           MOVE TAX                     TO TAX-OUT.
-           DISPLAY "Artist              : " ARTIST-NAME.
-           DISPLAY "# of musicians      : " NUMBER-OF-MUSICIANS.
-           DISPLAY "Musical Genre       : " MUSICAL-GENRE.
-           DISPLAY "Band still together ? " BAND-IS-STILL-TOGETHER.
-           DISPLAY "Cost of CD          : " CD-COST-OUT.
-           DISPLAY "SHIPPING COST       : " SHIPPING-COST-OUT.
-           DISPLAY "TAXES               : " TAX-OUT.
-           DISPLAY "                        -------".
-           DISPLAY "Total CD Price      : " TOTAL-CD-COST-OUT.
-           GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAVS.
+      ***** Workshop 3.1a - Pomela Dominguez
+      *    Enhancement: file-driven batch program - reads a batch of
+      *    FAV-REC entries from FAVS-FILE and produces the same
+      *    tax/shipping/total breakdown for each one, instead of only
+      *    ever demoing one hardcoded artist.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAVS-FILE ASSIGN TO FAVSIN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAVS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAV-REC.
+       01  FAV-REC.
+           05  ARTIST-NAME              PIC X(30).
+           05  NUMBER-OF-MUSICIANS      PIC 9(02).
+           05  MUSICAL-GENRE            PIC X(12).
+           05  COST.
+                10 CD-COST              PIC 9(3)V99.
+                10 SHIPPING-COST        PIC 9(2)V99.
+                10 TAX                  PIC 9(2)V99.
+           05  BAND-IS-STILL-TOGETHER   PIC X(1).
+      *
+       WORKING-STORAGE SECTION.
+       01  COST-OUT.
+           05  CD-COST-OUT              PIC $$,$$$.99.
+           05  SHIPPING-COST-OUT        PIC $$,$$$.99.
+           05  TAX-OUT                  PIC $$,$$$.99.
+       77  TOTAL-CD-COST                PIC 9(4)V99.
+       77  TOTAL-CD-COST-OUT            PIC $$,$$$.99.
+       01  EOF-STAT                     PIC X       VALUE SPACE.
+           88  END-OF-FILE              VALUE 'Y'.
+      *
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES.
+           MOVE   'N' TO EOF-STAT.
+           READ    FAVS-FILE
+                   AT END MOVE 'Y' TO EOF-STAT.
+           PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+      *
+       OPEN-FILES.
+           OPEN INPUT FAVS-FILE.
+      *
+       PROCESS-RECORDS.
+           IF  CD-COST > 40
+               COMPUTE TAX = (CD-COST * 0.06)
+           ELSE
+               COMPUTE TAX = (CD-COST * 0.10)
+           END-IF.
+           COMPUTE TOTAL-CD-COST = CD-COST + SHIPPING-COST + TAX.
+           MOVE TOTAL-CD-COST           TO TOTAL-CD-COST-OUT.
+           MOVE ZEROES                  TO COST-OUT.
+           MOVE CD-COST                 TO CD-COST-OUT.
+           MOVE SHIPPING-COST           TO SHIPPING-COST-OUT.
+           MOVE TAX                     TO TAX-OUT.
+           DISPLAY "Artist              : " ARTIST-NAME.
+           DISPLAY "# of musicians      : " NUMBER-OF-MUSICIANS.
+           DISPLAY "Musical Genre       : " MUSICAL-GENRE.
+           DISPLAY "Band still together ? " BAND-IS-STILL-TOGETHER.
+           DISPLAY "Cost of CD          : " CD-COST-OUT.
+           DISPLAY "SHIPPING COST       : " SHIPPING-COST-OUT.
+           DISPLAY "TAXES               : " TAX-OUT.
+           DISPLAY "                        -------".
+           DISPLAY "Total CD Price      : " TOTAL-CD-COST-OUT.
+           DISPLAY " ".
+           READ    FAVS-FILE
+                   AT END MOVE 'Y' TO EOF-STAT.
+      *
+       CLOSE-FILES.
+           CLOSE FAVS-FILE.
