@@ -17,6 +17,9 @@
        FILE-CONTROL.
            SELECT FAVRFP-FILE     ASSIGN TO RFPIN.
            SELECT FAVRFP-REPORT   ASSIGN TO FAVINRPT.
+           SELECT INST-PRICE-FILE ASSIGN TO INSTPRICE.
+           SELECT COUNTRY-DUTY-FILE ASSIGN TO CNTRYDUTY.
+           SELECT ARTIST-MASTER-FILE ASSIGN TO ARTMSTR.
        DATA DIVISION.
        FILE SECTION.
        FD  FAVRFP-FILE
@@ -49,7 +52,9 @@
            05  SHIP-TO                        PIC X(3).
                88  IN-COUNTRY     VALUE  "IN".
                88  OUT-OF-COUNTRY VALUE  "OUT".
-           05  FILLER                         PIC X(19).
+               88  EXPEDITED      VALUE  "EXP".
+           05  DEST-COUNTRY-CODE              PIC X(3).
+           05  FILLER                         PIC X(16).
        FD  FAVRFP-REPORT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -80,6 +85,8 @@
            05  INSTRUMENT-QUALITY-O           PIC X(7).
            05  FILLER                         PIC X(2).
            05  SHIP-TO-O                      PIC X(6).
+           05  FILLER                         PIC X(1).
+           05  DEST-COUNTRY-O                 PIC X(3).
            05  FILLER                         PIC X(2).
            05  MAX-BUDGET-O                   PIC $$$,$$$.99.
            05  FILLER                         PIC X(2).
@@ -94,6 +101,44 @@
            05  FILLER                         PIC X(5).
            05  RFP-NOTE                       PIC X(15).
       *
+      *     Instrument base pricing is file-driven - see the
+      *     PRICED-ITEMS-TABLE loaded by LOAD-PRICED-ITEMS-TABLE
+      *     below, so store pricing updates don't require a
+      *     recompile of this program.
+       FD  INST-PRICE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 13 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INST-PRICE-REC.
+       01  INST-PRICE-REC.
+           05  IP-INST-CODE                   PIC X(06).
+           05  IP-INST-BASE-COST              PIC 9(5)V99.
+      *
+      *     Destination-country duty rates are file-driven too - see
+      *     the COUNTRY-DUTY-TABLE loaded by LOAD-COUNTRY-DUTY-TABLE
+      *     below - so duty rates can be kept current per country
+      *     without a recompile.
+       FD  COUNTRY-DUTY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 7 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS COUNTRY-DUTY-REC.
+       01  COUNTRY-DUTY-REC.
+           05  CD-COUNTRY-CODE                PIC X(03).
+           05  CD-DUTY-RATE                    PIC 9V999.
+      *
+      *     Shared Artist Master - validated against every RFP-REC by
+      *     ARTIST-ACCT-NO before it's reported on (see req 024).
+       FD  ARTIST-MASTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 51 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ARTIST-MASTER-REC.
+       COPY ARTMSTR.
+      *
       *
        WORKING-STORAGE SECTION.
        01  HEADER-LINE-1.
@@ -165,6 +210,11 @@
            '** Note:  Please contact our store '.
            05  FILLER                   PIC X(40) VALUE
            'to look for items that suits the budget.'.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(18) VALUE
+           '(RFPs over budget:'.
+           05  OVER-BUDGET-CTR-OUT      PIC ZZ9.
+           05  FILLER                   PIC X(1) VALUE ')'.
       *
        01  FOOTER-LINE-1.
            05 FILLER                    PIC X(36) VALUE
@@ -196,19 +246,60 @@
            05 HIGHEST-COST-OUT          PIC $$$,$$9.99.
            05 FILLER                    PIC X(50) VALUE SPACES.
       *
-       01  ACC-CTRS-CONSTANTS.
-           05  INST-PRICING.
-               10  KEYS-COST            PIC 9(5)V99 VALUE  3017.89.
-               10  VOCALS-COST          PIC 9(5)V99 VALUE  599.05.
-               10  GUITAR-COST          PIC 9(5)V99 VALUE  2648.99.
-               10  BASS-COST            PIC 9(5)V99 VALUE  1876.10.
-               10  DRUM-COST            PIC 9(5)V99 VALUE  3087.22.
-               10  PERC-COST            PIC 9(5)V99 VALUE  799.99.
+      *     Printed when the run processed zero RFP records, so a
+      *     blank input file doesn't produce a silently-empty report.
+       01  NO-RFPS-FOOTER-LINE.
+           05 FILLER                    PIC X(36) VALUE
+                              "No RFPs were processed in this run.".
+           05 FILLER                    PIC X(50) VALUE SPACES.
       *
+      *     Printed when one or more RFPs were skipped because their
+      *     ARTIST-ACCT-NO wasn't found on the Artist Master.
+       01  INVALID-ARTIST-FOOTER-LINE.
+           05 FILLER                    PIC X(36) VALUE
+                              "RFPs skipped - unknown Artist Acct ".
+           05 FILLER                    PIC X(6) VALUE "#: ".
+           05 INVALID-ARTIST-CTR-OUT    PIC ZZ9.
+           05 FILLER                    PIC X(42) VALUE SPACES.
+      *
+      *     Instrument base pricing table - loaded from INST-PRICE-FILE
+      *     by LOAD-PRICED-ITEMS-TABLE at startup.
+       01  PRICED-ITEMS-TABLE.
+           05  PRICED-ITEMS OCCURS 10 TIMES
+                   INDEXED BY PI-IDX.
+               10  WS-IP-INST-CODE          PIC X(06).
+               10  WS-IP-INST-BASE-COST     PIC 9(5)V99.
+      *
+      *     Destination-country duty-rate table - loaded from
+      *     COUNTRY-DUTY-FILE by LOAD-COUNTRY-DUTY-TABLE at startup.
+       01  COUNTRY-DUTY-TABLE.
+           05  COUNTRY-DUTY-ENTRIES OCCURS 15 TIMES
+                   INDEXED BY CD-IDX.
+               10  WS-CD-COUNTRY-CODE       PIC X(03).
+               10  WS-CD-DUTY-RATE          PIC 9V999.
+      *     Default duty rate applied when DEST-COUNTRY-CODE isn't
+      *     found in COUNTRY-DUTY-TABLE. This 20% duty is added on top
+      *     of PROCESS-PRICE-INSTRUMENT's freight charge (15% of
+      *     adjusted price for OUT-OF-COUNTRY, 25% for EXPEDITED), so
+      *     an unlisted OUT-OF-COUNTRY destination falls back to
+      *     ~35% of adjusted price overall, not a flat 20%.
+       77  WS-DEFAULT-DUTY-RATE             PIC 9V999 VALUE .200.
+      *
+      *     Artist Master table - loaded from ARTIST-MASTER-FILE by
+      *     LOAD-ARTIST-MASTER-TABLE at startup, searched once per
+      *     RFP-REC to validate ARTIST-ACCT-NO before reporting.
+       01  ARTIST-MASTER-TABLE.
+           05  ARTIST-MASTER-ENTRIES OCCURS 50 TIMES
+                   INDEXED BY ARTM-IDX.
+               10  WS-ARTM-ACCT-NO          PIC X(08).
+      *
+       01  ACC-CTRS-CONSTANTS.
            05  INST-BASE-PRICE          PIC S9(5)V99 VALUE ZEROES.
            05  INST-ADJ-PRICE           PIC S9(7)V99 VALUE ZEROES.
            05  INST-TAX                 PIC S9(3)V99 VALUE ZEROES.
            05  INST-SHIP-COST           PIC S9(4)V99 VALUE ZEROES.
+           05  INST-DUTY-COST           PIC S9(4)V99 VALUE ZEROES.
+           05  WS-DUTY-RATE-FOUND       PIC 9V999    VALUE ZEROES.
            05  TOT-INST-COST            PIC S9(7)V99 VALUE ZEROES.
       *
            05  TOT-COST                 PIC 9(4)V99 VALUE ZEROES.
@@ -217,9 +308,13 @@
            05  AVG-CD-COST              PIC 9(4)V99 VALUE ZEROES.
            05  HIGHEST-COST             PIC 9(3)V99 VALUE ZEROES.
            05  LOWEST-COST              PIC 9(3)V99 VALUE ZEROES.
+           05  WS-OVER-BUDGET-CTR       PIC 9(3)    VALUE ZEROES.
+           05  WS-INVALID-ARTIST-CTR    PIC 9(3)    VALUE ZEROES.
      *
        01  EOF-STAT                     PIC X       VALUE SPACE.
            88  END-OF-FILE              VALUE 'Y'.
+       01  WS-ARTIST-FOUND-SW           PIC X       VALUE 'N'.
+           88  WS-ARTIST-VALID          VALUE 'Y'.
       *
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR          PIC 9(4).
@@ -229,6 +324,9 @@
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES.
+           PERFORM LOAD-PRICED-ITEMS-TABLE.
+           PERFORM LOAD-COUNTRY-DUTY-TABLE.
+           PERFORM LOAD-ARTIST-MASTER-TABLE.
            MOVE   'N' TO EOF-STAT.
            READ    FAVRFP-FILE
                    AT END MOVE 'Y' TO EOF-STAT.
@@ -243,43 +341,105 @@
        OPEN-FILES.
            OPEN INPUT  FAVRFP-FILE.
            OPEN OUTPUT FAVRFP-REPORT.
+           OPEN INPUT  INST-PRICE-FILE.
+           OPEN INPUT  COUNTRY-DUTY-FILE.
+           OPEN INPUT  ARTIST-MASTER-FILE.
+      *
+       LOAD-PRICED-ITEMS-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  INST-PRICE-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET PI-IDX TO 1.
+           PERFORM VARYING PI-IDX FROM 1 BY 1 UNTIL PI-IDX > 10
+                   OR END-OF-FILE
+               MOVE IP-INST-CODE      TO WS-IP-INST-CODE(PI-IDX)
+               MOVE IP-INST-BASE-COST TO WS-IP-INST-BASE-COST(PI-IDX)
+               READ INST-PRICE-FILE
+                    AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO EOF-STAT.
+      *
+       LOAD-COUNTRY-DUTY-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  COUNTRY-DUTY-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET CD-IDX TO 1.
+           PERFORM VARYING CD-IDX FROM 1 BY 1 UNTIL CD-IDX > 15
+                   OR END-OF-FILE
+               MOVE CD-COUNTRY-CODE  TO WS-CD-COUNTRY-CODE(CD-IDX)
+               MOVE CD-DUTY-RATE     TO WS-CD-DUTY-RATE(CD-IDX)
+               READ COUNTRY-DUTY-FILE
+                    AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO EOF-STAT.
+      *
+       LOAD-ARTIST-MASTER-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  ARTIST-MASTER-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET ARTM-IDX TO 1.
+           PERFORM VARYING ARTM-IDX FROM 1 BY 1 UNTIL ARTM-IDX > 50
+                   OR END-OF-FILE
+               MOVE ARTMSTR-ACCT-NO TO WS-ARTM-ACCT-NO(ARTM-IDX)
+               READ ARTIST-MASTER-FILE
+                    AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO EOF-STAT.
       *
        PROCESS-RECORDS.
-           MOVE ARTIST-ACCT-NO           TO ARTIST-ACCT-NO-O.
-           MOVE ARTIST-MUSICAL-GENRE     TO ARTIST-MUSICAL-GENRE-O.
-           MOVE MUSICIAN-LNAME           TO MUSICIAN-LNAME-O.
-           MOVE MUSICIAN-FNAME           TO MUSICIAN-FNAME-O.
-           MOVE MUSICIAN-INSTRUMENT-TYPE TO MUSICIAN-INSTRUMENT-TYPE-O.
-           MOVE MAX-MUSICIAN-BUDGET-AMOUNT TO MAX-BUDGET-O.
-      *
-           PERFORM PROCESS-PRICE-INSTRUMENT.
-      *
-           MOVE INST-ADJ-PRICE           TO COST-PER-INSTRUMENT-O.
-           MOVE INST-SHIP-COST           TO SHIPPING-COST-O.
-           MOVE INST-TAX                 TO TAX-O.
-           MOVE TOT-INST-COST            TO TOTAL-INSTR-COST.
-      *
-      *
-           IF    TOT-INST-COST  > MAX-MUSICIAN-BUDGET-AMOUNT
-                 MOVE  'See note **.' to RFP-NOTE
+           PERFORM VALIDATE-ARTIST-ACCT.
+           IF WS-ARTIST-VALID
+               MOVE ARTIST-ACCT-NO           TO ARTIST-ACCT-NO-O
+               MOVE ARTIST-MUSICAL-GENRE     TO ARTIST-MUSICAL-GENRE-O
+               MOVE MUSICIAN-LNAME           TO MUSICIAN-LNAME-O
+               MOVE MUSICIAN-FNAME           TO MUSICIAN-FNAME-O
+               MOVE MUSICIAN-INSTRUMENT-TYPE
+                                   TO MUSICIAN-INSTRUMENT-TYPE-O
+               MOVE MAX-MUSICIAN-BUDGET-AMOUNT TO MAX-BUDGET-O
+               MOVE DEST-COUNTRY-CODE        TO DEST-COUNTRY-O
+               ADD  1                        TO TOT-ARTIST
+      *
+               PERFORM PROCESS-PRICE-INSTRUMENT
+      *
+               MOVE INST-ADJ-PRICE           TO COST-PER-INSTRUMENT-O
+               MOVE INST-SHIP-COST           TO SHIPPING-COST-O
+               MOVE INST-TAX                 TO TAX-O
+               MOVE TOT-INST-COST            TO TOTAL-INSTR-COST
+      *
+      *
+               IF    TOT-INST-COST  > MAX-MUSICIAN-BUDGET-AMOUNT
+                     MOVE  'See note **.' to RFP-NOTE
+                     ADD   1 TO WS-OVER-BUDGET-CTR
+               END-IF
+      *
+               WRITE PROP-REC            AFTER ADVANCING 2 LINES
+               MOVE  SPACES              TO    PROP-REC
+           ELSE
+               ADD 1 TO WS-INVALID-ARTIST-CTR
            END-IF.
-      *
-           WRITE PROP-REC            AFTER ADVANCING 2 LINES.
-           MOVE  SPACES              TO    PROP-REC.
            READ    FAVRFP-FILE
                    AT END MOVE 'Y' TO EOF-STAT.
+      *
+       VALIDATE-ARTIST-ACCT.
+           MOVE 'N' TO WS-ARTIST-FOUND-SW.
+           SET ARTM-IDX TO 1.
+           SEARCH ARTIST-MASTER-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-ARTM-ACCT-NO(ARTM-IDX) = ARTIST-ACCT-NO
+                   MOVE 'Y' TO WS-ARTIST-FOUND-SW
+           END-SEARCH.
       *
        PROCESS-PRICE-INSTRUMENT.
       *
-           EVALUATE TRUE
-               WHEN KEYBOARD    MOVE KEYS-COST   TO INST-BASE-PRICE
-               WHEN VOCALS      MOVE VOCALS-COST TO INST-BASE-PRICE
-               WHEN GUITAR      MOVE GUITAR-COST TO INST-BASE-PRICE
-               WHEN BASS        MOVE BASS-COST   TO INST-BASE-PRICE
-               WHEN DRUMS       MOVE DRUM-COST   TO INST-BASE-PRICE
-               WHEN PERCUSSION  MOVE PERC-COST   TO INST-BASE-PRICE
-               WHEN OTHER       MOVE ZEROES      TO INST-BASE-PRICE
-           END-EVALUATE.
+           MOVE ZEROES TO INST-BASE-PRICE.
+           SET PI-IDX TO 1.
+           SEARCH PRICED-ITEMS
+               AT END
+                   CONTINUE
+               WHEN WS-IP-INST-CODE(PI-IDX) = MUSICIAN-INSTRUMENT-TYPE
+                   MOVE WS-IP-INST-BASE-COST(PI-IDX) TO INST-BASE-PRICE
+           END-SEARCH.
       *
            EVALUATE TRUE
                WHEN USED-FLAG     IN INSTRUMENT-QUALITY
@@ -296,6 +456,7 @@
                     MOVE  'PREMIUM' TO INSTRUMENT-QUALITY-O
            END-EVALUATE.
       *
+           MOVE ZEROES TO INST-DUTY-COST.
            EVALUATE TRUE
                WHEN IN-COUNTRY    IN SHIP-TO
                     COMPUTE INST-SHIP-COST =
@@ -303,14 +464,32 @@
                     MOVE 'LOCAL'  TO SHIP-TO-O
                WHEN OUT-OF-COUNTRY IN SHIP-TO
                     COMPUTE INST-SHIP-COST =
-                           (INST-ADJ-PRICE * .20)
+                           (INST-ADJ-PRICE * .15)
                     MOVE 'ABROAD' TO SHIP-TO-O
+                    PERFORM LOOKUP-DUTY-RATE
+               WHEN EXPEDITED IN SHIP-TO
+                    COMPUTE INST-SHIP-COST =
+                           (INST-ADJ-PRICE * .25)
+                    MOVE 'EXPED'  TO SHIP-TO-O
+                    PERFORM LOOKUP-DUTY-RATE
            END-EVALUATE.
+           ADD INST-DUTY-COST TO INST-SHIP-COST.
       *
            COMPUTE INST-TAX = (INST-ADJ-PRICE * .08).
            COMPUTE TOT-INST-COST = (INST-ADJ-PRICE +
                          INST-SHIP-COST + INST-TAX).
       *
+       LOOKUP-DUTY-RATE.
+           MOVE WS-DEFAULT-DUTY-RATE TO WS-DUTY-RATE-FOUND.
+           SET CD-IDX TO 1.
+           SEARCH COUNTRY-DUTY-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-CD-COUNTRY-CODE(CD-IDX) = DEST-COUNTRY-CODE
+                   MOVE WS-CD-DUTY-RATE(CD-IDX) TO WS-DUTY-RATE-FOUND
+           END-SEARCH.
+           COMPUTE INST-DUTY-COST =
+                   INST-ADJ-PRICE * WS-DUTY-RATE-FOUND.
       *
        DISPLAY-HEADINGS.
            MOVE  FUNCTION  CURRENT-DATE TO WS-CURRENT-DATE.
@@ -343,8 +522,22 @@
            MOVE  SPACES       TO     PROP-REC.
            WRITE PROP-REC.
            WRITE PROP-REC.
-           WRITE PROP-REC  FROM EXCEPTION-LINE.
+           IF TOT-ARTIST = 0
+              WRITE PROP-REC  FROM NO-RFPS-FOOTER-LINE
+           ELSE
+              IF WS-OVER-BUDGET-CTR > 0
+                 MOVE WS-OVER-BUDGET-CTR TO OVER-BUDGET-CTR-OUT
+                 WRITE PROP-REC  FROM EXCEPTION-LINE
+              END-IF
+           END-IF.
+           IF WS-INVALID-ARTIST-CTR > 0
+              MOVE WS-INVALID-ARTIST-CTR TO INVALID-ARTIST-CTR-OUT
+              WRITE PROP-REC  FROM INVALID-ARTIST-FOOTER-LINE
+           END-IF.
       *
        CLOSE-FILES.
            CLOSE FAVRFP-FILE.
-           CLOSE FAVRFP-REPORT.
\ No newline at end of file
+           CLOSE FAVRFP-REPORT.
+           CLOSE INST-PRICE-FILE.
+           CLOSE COUNTRY-DUTY-FILE.
+           CLOSE ARTIST-MASTER-FILE.
\ No newline at end of file
