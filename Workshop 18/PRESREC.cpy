@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------
+      *   US Presidents' term/salary/net-worth input record - COPY'd
+      *   into the ACCT-REC FD (same FD-plus-COPY style as the Module
+      *   12 Midterm's CLAIMREC.cpy). Real field names in place of the
+      *   repurposed ACCT-FIELDS layout (req 045/046) - same physical
+      *   byte layout as the old ACCT-FIELDS so ACCTSORT itself does
+      *   not need to change.
+       01  PRESIDENTS-REC.
+           05  TERM-YEARS.
+               10  TERM-START-YEAR    PIC 9(4).
+               10  TERM-END-YEAR      PIC 9(4).
+           05  SALARY                 PIC S9(7)V99 COMP-3.
+           05  NET-WORTH              PIC S9(7)V99 COMP-3.
+           05  LAST-NAME              PIC X(20).
+           05  FIRST-NAME             PIC X(15).
+           05  CLIENT-ADDR.
+               10  STREET-ADDR        PIC X(25).
+               10  CITY-COUNTY        PIC X(20).
+               10  USA-STATE          PIC X(15).  *> Input Sort Key
+           05  RESERVED               PIC X(7).
+           05  COMMENTS               PIC X(50).
