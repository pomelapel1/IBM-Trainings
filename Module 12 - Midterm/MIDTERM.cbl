@@ -36,6 +36,7 @@
            SELECT CLAIMS-FILE      ASSIGN TO INSCLAIM.
            SELECT CLAIMS-REPORT    ASSIGN TO CLAIMRPT.
            SELECT EXCEPTION-REPORT ASSIGN TO EXCEPTNS.
+           SELECT RATE-TABLE-FILE  ASSIGN TO RATETBL.
        DATA DIVISION.
        FILE SECTION.
        FD  CLAIMS-FILE
@@ -49,12 +50,21 @@
        FD  EXCEPTION-REPORT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 110 CHARACTERS
+           RECORD CONTAINS 350 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS EXCP-REPORT-REC.
        01  EXCP-REPORT-REC.
            05  EXCP-CLAIM-RECORD              PIC X(80).
-           05  EXCP-REASON                    PIC X(30).
+      *    Widened from X(30) (req 027), then to X(230) (review fixes)
+      *    - EXCP-REASON now accumulates every failure reason for the
+      *    record, '/ ' delimited, not just the last one to fire.  All
+      *    9 simultaneous field-level reasons (codes 01-09) need up to
+      *    ~221 characters worst case.
+           05  EXCP-REASON                    PIC X(230).
+      *    Stable numeric codes paired 1-for-1 with EXCP-REASON's
+      *    reasons, same '/' delimited accumulation (req 032) - lets
+      *    rejections be tallied/trended without matching free text.
+           05  EXCP-CODE-LIST                 PIC X(40).
       *
        FD  CLAIMS-REPORT
            RECORDING MODE IS F
@@ -88,14 +98,71 @@
            05  FILLER                     PIC X(2).
            05  CLAIM-PAID-OUT             PIC $$,$$$,$$$.99CR.
       *
-       WORKING-STORAGE SECTION.
-       77  MAX-COVER-AMT-PRIVATE        PIC S9(7)V99 VALUE 100000.00.
-       77  MAX-COVER-AMT-MEDICARE       PIC S9(7)V99 VALUE 75000.00.
-       77  MAX-COVER-AMT-AFFORDABLE     PIC S9(7)V99 VALUE 50000.00.
+      *     Per-policy-type coverage/deductible rate table - replaces
+      *     the old hardcoded MAX-COVER-AMT-*/MAX-DED-AMT-* 77-levels
+      *     (see req 025) so adding/adjusting a policy type's limits
+      *     doesn't require a recompile.
+       FD  RATE-TABLE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RATE-TABLE-REC.
+       01  RATE-TABLE-REC.
+           05  RT-POLICY-TYPE           PIC 9(01).
+      *    Plan year (req 025) - the table is keyed by policy type AND
+      *    plan year, not policy type alone, so the same policy type
+      *    can carry different limits from one plan year to the next.
+           05  RT-PLAN-YEAR             PIC 9(04).
+           05  RT-MAX-COVER-AMT         PIC S9(7)V99.
+           05  RT-MAX-DED-AMT           PIC S9(04).
       *
-       77  MAX-DED-AMT-PRIVATE          PIC S9(4)   VALUE  2000.
-       77  MAX-DED-AMT-MEDICARE         PIC S9(4)   VALUE  1500.
-       77  MAX-DED-AMT-AFFORDABLE       PIC S9(4)   VALUE  1000.
+       WORKING-STORAGE SECTION.
+      *     Coverage/deductible rate table - loaded from RATE-TABLE-
+      *     FILE by LOAD-RATE-TABLE at startup, searched once per
+      *     claim by LOOKUP-RATE-TABLE (see req 025).  Widened from
+      *     OCCURS 5 (review fixes) - 5 only covers one plan year per
+      *     policy type, and LOAD-RATE-TABLE silently dropped any rows
+      *     past the cap with no warning.  Capped at WS-RATE-TABLE-MAX
+      *     so a RATE-TABLE-FILE that somehow still exceeds it is
+      *     reported instead of silently truncated.
+       01  RATE-TABLE.
+           05  RATE-ENTRIES OCCURS 50 TIMES
+                   INDEXED BY RT-IDX.
+               10  WS-RT-POLICY-TYPE    PIC 9(01).
+               10  WS-RT-PLAN-YEAR      PIC 9(04).
+               10  WS-RT-MAX-COVER-AMT  PIC S9(7)V99.
+               10  WS-RT-MAX-DED-AMT    PIC S9(04).
+       01  WS-RATE-TABLE-MAX             PIC S9(4) COMP VALUE 50.
+       01  WS-FOUND-MAX-COVER-AMT       PIC S9(7)V99 VALUE ZEROES.
+       01  WS-FOUND-MAX-DED-AMT         PIC S9(04)   VALUE ZEROES.
+      *    Set by LOOKUP-RATE-TABLE (review fixes) - distinguishes "no
+      *    rate row exists for this policy type/plan year" from "a row
+      *    exists with zero limits", so VALIDATE-DEDUCT-AND-CLAIM-AMT
+      *    can raise a distinct "rate not found" exception instead of
+      *    silently rejecting the claim as over a zero-coverage limit.
+       01  WS-RATE-FOUND-SW             PIC X VALUE 'N'.
+           88  RATE-TABLE-ENTRY-FOUND   VALUE 'Y'.
+      *    Deductible still owed before coverage applies (req 028) -
+      *    MAX-DED-AMT less whatever the policyholder already paid,
+      *    not the full MAX-DED-AMT again.
+       01  WS-REMAINING-DEDUCTIBLE      PIC S9(04)   VALUE ZEROES.
+      *
+      *    Policy-number/claim-amount combinations seen earlier in
+      *    this run (req 031) - flags a probable double-keyed claim
+      *    instead of paying it twice. Capped at 1000 claims/run; a
+      *    run larger than that stops detecting new duplicates past
+      *    the cap but still validates/processes every record.
+       01  WS-SEEN-CLAIMS-TABLE.
+           05  WS-SEEN-CLAIMS-ENTRIES OCCURS 1000 TIMES
+                   INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-POLICY-NO    PIC 9(07).
+               10  WS-SEEN-CLAIM-AMT    PIC S9(7)V99.
+       01  WS-SEEN-CLAIMS-CTR           PIC 9(4)     VALUE ZERO.
+       01  WS-DUP-FOUND-SW              PIC X        VALUE 'N'.
+           88  WS-DUP-FOUND             VALUE 'Y'.
+      *
+       77  CLAIM-AMOUNT-PAID            PIC S9(7)V99 VALUE ZEROES.
       *
        01  DATE-VARS.
            05  INT-POLICY-RENEWAL-DATE  PIC 9(7).
@@ -110,6 +177,20 @@
                10  WS-CURRENT-YEAR      PIC 9(4).
                10  WS-CURRENT-MONTH     PIC 9(2).
                10  WS-CURRENT-DAY       PIC 9(2).
+      *
+      *    Renewal-date rebuild fields (req 026) - renewal is the
+      *    SAME month/day one year later, not a fixed +365 days,
+      *    which drifts a day whenever the span crosses a leap day.
+           05  WS-PBD-NUM.
+               10  WS-PBD-YEAR          PIC 9(4).
+               10  WS-PBD-MONTH         PIC 9(2).
+               10  WS-PBD-DAY           PIC 9(2).
+           05  WS-RENEW-TARGET-DATE     PIC 9(8).
+           05  WS-RENEW-TARGET-PARTS REDEFINES
+                                        WS-RENEW-TARGET-DATE.
+               10  WS-RNW-YEAR          PIC 9(4).
+               10  WS-RNW-MONTH         PIC 9(2).
+               10  WS-RNW-DAY           PIC 9(2).
       *
        01  ACC-CTRS-SWITCHES.
            05  TOT-CLAIM-AMOUNT         PIC S9(8)V99 VALUE ZEROES.
@@ -122,6 +203,14 @@
       *
            05  EXCPTN-STAT              PIC X       VALUE SPACE.
                88  WRITE-EXCEPTION      VALUE 'Y'.
+      *
+      *    Holds one failure message just long enough to be appended
+      *    onto EXCP-REASON by ACCUMULATE-EXCP-REASON (req 027).
+           05  WS-EXCP-MSG              PIC X(30)   VALUE SPACES.
+      *    Stable numeric code paired with WS-EXCP-MSG (req 032) so
+      *    rejections can be tallied/trended without matching free
+      *    text - see the code list in ACCUMULATE-EXCP-REASON's header.
+           05  WS-EXCP-CODE             PIC 9(02)   VALUE ZERO.
      *
       *
        01  HEADER-LINE-1.
@@ -186,6 +275,46 @@
            05  FILLER                   PIC X(10) VALUE '=========='.
            05  FILLER                   PIC X(5)  VALUE SPACES.
            05  FILLER                   PIC X(10) VALUE '=========='.
+      *
+      *--------------------------------------------------------------*
+      *   Per-policy-type control break (req 029) - CLAIMS-FILE is
+      *   assumed sorted ascending by POLICY-TYPE (same assumption
+      *   FAVRPT makes about FAVIN-FILE being pre-sorted by
+      *   MUSICAL-GENRE). Each group gets a section header line and,
+      *   at the break, a subtotal line covering only the claims that
+      *   actually posted to CLAIMS-REPORT (rejected claims do not
+      *   contribute to the subtotal).
+      *--------------------------------------------------------------*
+       01  WS-POLICY-CONTROLS.
+           05  WS-POLICY-CONTROL-KEY    PIC 9(01)    VALUE ZERO.
+               88  WS-POLICY-CTL-PRIVATE     VALUE 1.
+               88  WS-POLICY-CTL-MEDICARE    VALUE 2.
+               88  WS-POLICY-CTL-AFFORDABLE  VALUE 3.
+           05  WS-POLICY-CTL-DESC       PIC X(20)    VALUE SPACES.
+           05  WS-POLICY-LINE-KTR       PIC 9(4)     VALUE 0.
+           05  WS-POLICY-SUB-CLAIM-AMT  PIC S9(8)V99 VALUE 0.
+           05  WS-POLICY-SUB-CLAIM-PD   PIC S9(8)V99 VALUE 0.
+           05  WS-POLICY-SUB-CLAIMS-CTR PIC 9(4)     VALUE 0.
+      *
+       01  POLICY-SECTION-HEADER-LINE.
+           05  FILLER                   PIC X(8)  VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'POLICY TYPE: '.
+           05  POLICY-SECTION-DESC-OUT  PIC X(20).
+      *
+       01  POLICY-SUBTOTAL-LINE.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'SUBTOTAL - '.
+           05  POLICY-SUBTOTAL-DESC-OUT PIC X(20).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  FILLER                   PIC X(8)  VALUE 'CLAIMS: '.
+           05  POLICY-SUB-CLAIMS-OUT    PIC ZZZ9.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  FILLER                   PIC X(14)
+                                     VALUE 'CLAIM AMOUNT: '.
+           05  POLICY-SUB-CLAIM-AMT-OUT PIC $$,$$$,$$9.99.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'AMOUNT PD: '.
+           05  POLICY-SUB-CLAIM-PD-OUT  PIC $$,$$$,$$9.99.
       *
        01  FOOTER-LINE-0.
            05 FILLER                    PIC X(70) VALUE SPACES.
@@ -221,6 +350,7 @@
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES.
+           PERFORM LOAD-RATE-TABLE.
            MOVE SPACES TO  EXCP-REPORT-REC CLAIM-REPORT-REC.
            MOVE   'N' TO EOF-STAT.
            READ    CLAIMS-FILE
@@ -228,12 +358,26 @@
       *
            PERFORM DISPLAY-HEADINGS.
            PERFORM EXCEPTION-HEADINGS.
+      *    Prime the first policy-type group (prints no section header
+      *    yet until the first record is actually in hand).
+           PERFORM POLICY-CONTROL-BREAK.
            PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+      *    Print the subtotal block for the last policy-type group.
+           PERFORM POLICY-CONTROL-BREAK.
            PERFORM DISPLAY-FOOTERS.
            PERFORM CLOSE-FILES.
            GOBACK.
       *
        PROCESS-RECORDS.
+           IF NOT END-OF-FILE
+               IF WS-POLICY-CONTROL-KEY = POLICY-TYPE
+                   PERFORM PROCESS-ONE-CLAIM
+               ELSE
+                   PERFORM POLICY-CONTROL-BREAK
+               END-IF
+           END-IF.
+      *
+       PROCESS-ONE-CLAIM.
       *
            PERFORM VALIDATE-RECORD-READ.
       *
@@ -255,49 +399,191 @@
                ADD 1                 TO TOT-CLAIMS-PRCSD
                ADD CLAIM-AMOUNT      TO TOT-CLAIM-AMOUNT
                ADD CLAIM-AMOUNT-PAID TO TOT-CLAIM-PAID
+               ADD CLAIM-AMOUNT      TO WS-POLICY-SUB-CLAIM-AMT
+               ADD CLAIM-AMOUNT-PAID TO WS-POLICY-SUB-CLAIM-PD
+               ADD 1                 TO WS-POLICY-SUB-CLAIMS-CTR
            END-IF.
            MOVE SPACES TO  CLAIM-REPORT-REC  EXCP-REPORT-REC.
            MOVE SPACE TO EXCPTN-STAT.
            READ  CLAIMS-FILE
                    AT END MOVE 'Y' TO EOF-STAT.
       *
+       DETERMINE-POLICY-CTL-DESC.
+           EVALUATE TRUE
+              WHEN WS-POLICY-CTL-PRIVATE
+                   MOVE 'EMPLOYER PRIVATE'     TO WS-POLICY-CTL-DESC
+              WHEN WS-POLICY-CTL-MEDICARE
+                   MOVE 'STANDARD MEDICARE'    TO WS-POLICY-CTL-DESC
+              WHEN WS-POLICY-CTL-AFFORDABLE
+                   MOVE 'AFFORDABLE CARE ACT'  TO WS-POLICY-CTL-DESC
+              WHEN OTHER
+                   MOVE SPACES                 TO WS-POLICY-CTL-DESC
+           END-EVALUATE.
+      *
+       POLICY-CONTROL-BREAK.
+           IF WS-POLICY-LINE-KTR > 0
+               PERFORM DETERMINE-POLICY-CTL-DESC
+               MOVE WS-POLICY-CTL-DESC      TO POLICY-SUBTOTAL-DESC-OUT
+               MOVE WS-POLICY-SUB-CLAIMS-CTR TO POLICY-SUB-CLAIMS-OUT
+               MOVE WS-POLICY-SUB-CLAIM-AMT  TO POLICY-SUB-CLAIM-AMT-OUT
+               MOVE WS-POLICY-SUB-CLAIM-PD   TO POLICY-SUB-CLAIM-PD-OUT
+               MOVE SPACES TO CLAIM-REPORT-REC
+               WRITE CLAIM-REPORT-REC AFTER ADVANCING 1 LINE
+               WRITE CLAIM-REPORT-REC FROM POLICY-SUBTOTAL-LINE
+                     AFTER ADVANCING 1 LINE
+           END-IF.
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-POLICY-LINE-KTR
+               MOVE ZERO TO WS-POLICY-SUB-CLAIM-AMT
+                            WS-POLICY-SUB-CLAIM-PD
+                            WS-POLICY-SUB-CLAIMS-CTR
+               MOVE POLICY-TYPE TO WS-POLICY-CONTROL-KEY
+               PERFORM DETERMINE-POLICY-CTL-DESC
+               MOVE WS-POLICY-CTL-DESC TO POLICY-SECTION-DESC-OUT
+               MOVE SPACES TO CLAIM-REPORT-REC
+               WRITE CLAIM-REPORT-REC AFTER ADVANCING 2 LINES
+               WRITE CLAIM-REPORT-REC FROM POLICY-SECTION-HEADER-LINE
+                     AFTER ADVANCING 1 LINE
+           END-IF.
+      *
+      *--------------------------------------------------------------*
+      *    Exception code reference (req 032):
+      *      01 NON-NUMERIC POLICY #         07 NON-NUMERIC DEDUCTIBLE
+      *      02 NON-ALPHA LASTNAME           08 NON-NUMERIC COINSURANCE
+      *      03 NON-ALPHA FIRSTNAME          09 NON-NUMERIC CLAIM AMT
+      *      04 NON-NUMERIC POLICY TYPE      10 PROBABLE DUPLICATE CLAIM
+      *      05 NON-NUMERIC POLICY DATE      11 CLAIM EXCEED MAX COVERAGE
+      *      06 NON-NUMERIC POLICY AMOUNT    12 CLAIM EXCEEDS POLICY BAL
+      *                                      13 COVERAGE IS EXPIRED
+      *--------------------------------------------------------------*
        VALIDATE-RECORD-READ.
       *
            IF INSURED-POLICY-NO NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC POLICY #' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC POLICY #' TO WS-EXCP-MSG
+              MOVE 01 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF INSURED-LAST-NAME NOT ALPHABETIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-ALPHA LASTNAME' TO EXCP-REASON.
+              MOVE 'NON-ALPHA LASTNAME' TO WS-EXCP-MSG
+              MOVE 02 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF INSURED-FIRST-NAME NOT ALPHABETIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-ALPHA FIRSTNAME' TO EXCP-REASON.
+              MOVE 'NON-ALPHA FIRSTNAME' TO WS-EXCP-MSG
+              MOVE 03 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF POLICY-TYPE  NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC POLICY TYPE' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC POLICY TYPE' TO WS-EXCP-MSG
+              MOVE 04 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF POLICY-BENEFIT-DATE-NUM NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC POLICY DATE' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC POLICY DATE' TO WS-EXCP-MSG
+              MOVE 05 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF POLICY-AMOUNT NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC POLICY AMOUNT' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC POLICY AMOUNT' TO WS-EXCP-MSG
+              MOVE 06 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF POLICY-DEDUCTIBLE-PAID NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC POLICY DEDUCTIBLE' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC POLICY DEDUCTIBLE' TO WS-EXCP-MSG
+              MOVE 07 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF POLICY-COINSURANCE NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC COINSURANCE' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC COINSURANCE' TO WS-EXCP-MSG
+              MOVE 08 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
            IF CLAIM-AMOUNT NOT NUMERIC
-              MOVE 'Y' TO EXCPTN-STAT
-              MOVE 'NON-NUMERIC CLAIM AMOUNT' TO EXCP-REASON.
+              MOVE 'NON-NUMERIC CLAIM AMOUNT' TO WS-EXCP-MSG
+              MOVE 09 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
+      *
+           IF INSURED-POLICY-NO NUMERIC AND CLAIM-AMOUNT NUMERIC
+              PERFORM CHECK-DUPLICATE-CLAIM
+           END-IF.
+      *
+      *--------------------------------------------------------------*
+      *    Flags a probable duplicate when this record's Policy #/
+      *    Claim Amount combination was already seen earlier in this
+      *    run (req 031 - a common double-keying mistake from paper
+      *    intake), then remembers this combination for later records.
+      *--------------------------------------------------------------*
+       CHECK-DUPLICATE-CLAIM.
+           MOVE 'N' TO WS-DUP-FOUND-SW.
+           SET WS-SEEN-IDX TO 1.
+           SEARCH WS-SEEN-CLAIMS-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-SEEN-POLICY-NO(WS-SEEN-IDX) = INSURED-POLICY-NO
+                    AND WS-SEEN-CLAIM-AMT(WS-SEEN-IDX) = CLAIM-AMOUNT
+                   MOVE 'Y' TO WS-DUP-FOUND-SW
+           END-SEARCH.
+           IF WS-DUP-FOUND
+              MOVE 'PROBABLE DUPLICATE CLAIM' TO WS-EXCP-MSG
+              MOVE 10 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           ELSE
+              IF WS-SEEN-CLAIMS-CTR < 1000
+                 ADD 1 TO WS-SEEN-CLAIMS-CTR
+                 MOVE INSURED-POLICY-NO
+                         TO WS-SEEN-POLICY-NO(WS-SEEN-CLAIMS-CTR)
+                 MOVE CLAIM-AMOUNT
+                         TO WS-SEEN-CLAIM-AMT(WS-SEEN-CLAIMS-CTR)
+              END-IF
+           END-IF.
+      *
+      *--------------------------------------------------------------*
+      *    Appends WS-EXCP-MSG onto EXCP-REASON, '/ ' delimited, so a
+      *    record that fails more than one check reports every reason
+      *    instead of only the last one to fire (req 027).
+      *--------------------------------------------------------------*
+       ACCUMULATE-EXCP-REASON.
+           MOVE 'Y' TO EXCPTN-STAT.
+           IF EXCP-REASON EQUAL SPACES
+              STRING WS-EXCP-MSG DELIMITED BY '  '
+                 INTO EXCP-REASON
+                 ON OVERFLOW
+                    DISPLAY 'WARNING: EXCP-REASON OVERFLOW - '
+                            'REASON DROPPED FOR ' WS-EXCP-MSG
+              END-STRING
+              STRING WS-EXCP-CODE DELIMITED BY SIZE
+                 INTO EXCP-CODE-LIST
+                 ON OVERFLOW
+                    DISPLAY 'WARNING: EXCP-CODE-LIST OVERFLOW - '
+                            'CODE DROPPED FOR ' WS-EXCP-CODE
+              END-STRING
+           ELSE
+              STRING EXCP-REASON DELIMITED BY '  '
+                 '/ '        DELIMITED BY SIZE
+                 WS-EXCP-MSG DELIMITED BY '  '
+                 INTO EXCP-REASON
+                 ON OVERFLOW
+                    DISPLAY 'WARNING: EXCP-REASON OVERFLOW - '
+                            'REASON DROPPED FOR ' WS-EXCP-MSG
+              END-STRING
+              STRING EXCP-CODE-LIST DELIMITED BY '  '
+                 '/'          DELIMITED BY SIZE
+                 WS-EXCP-CODE DELIMITED BY SIZE
+                 INTO EXCP-CODE-LIST
+                 ON OVERFLOW
+                    DISPLAY 'WARNING: EXCP-CODE-LIST OVERFLOW - '
+                            'CODE DROPPED FOR ' WS-EXCP-CODE
+              END-STRING
+           END-IF.
       *
        PREPARE-CLAIM-REPORT-DATA.
       *
@@ -324,38 +610,24 @@
       *
       *
        VALIDATE-DEDUCT-AND-CLAIM-AMT.
-           EVALUATE TRUE
-              WHEN  PRIVATE
-                  IF POLICY-DEDUCTIBLE-PAID >= MAX-DED-AMT-PRIVATE
-                     MOVE 'Y' TO  POLICY-DEDUCT-PD-OUT
-                  ELSE
-                     MOVE 'N' TO  POLICY-DEDUCT-PD-OUT
-                  END-IF
-                  IF CLAIM-AMOUNT >  MAX-COVER-AMT-PRIVATE
-                     MOVE 'CLAIM EXCEED MAX COVERAGE' TO EXCP-REASON
-                     MOVE 'Y' TO EXCPTN-STAT
-                  END-IF
-              WHEN  MEDICARE
-                  IF POLICY-DEDUCTIBLE-PAID >= MAX-DED-AMT-MEDICARE
-                     MOVE 'Y' TO  POLICY-DEDUCT-PD-OUT
-                  ELSE
-                     MOVE 'N' TO  POLICY-DEDUCT-PD-OUT
-                  END-IF
-                  IF CLAIM-AMOUNT >  MAX-COVER-AMT-MEDICARE
-                     MOVE 'CLAIM EXCEED MAX COVERAGE' TO EXCP-REASON
-                     MOVE 'Y' TO EXCPTN-STAT
-                  END-IF
-              WHEN  AFFORDABLE-CARE
-                  IF POLICY-DEDUCTIBLE-PAID >= MAX-DED-AMT-AFFORDABLE
-                     MOVE 'Y' TO  POLICY-DEDUCT-PD-OUT
-                  ELSE
-                     MOVE 'N' TO  POLICY-DEDUCT-PD-OUT
-                  END-IF
-                  IF CLAIM-AMOUNT >  MAX-COVER-AMT-AFFORDABLE
-                     MOVE 'CLAIM EXCEED MAX COVERAGE' TO EXCP-REASON
-                     MOVE 'Y' TO EXCPTN-STAT
-                  END-IF
-           END-EVALUATE.
+           PERFORM LOOKUP-RATE-TABLE.
+           IF NOT RATE-TABLE-ENTRY-FOUND
+              MOVE 'RATE TABLE ENTRY NOT FOUND FOR POLICY TYPE/YEAR'
+                                              TO WS-EXCP-MSG
+              MOVE 14 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
+           IF POLICY-DEDUCTIBLE-PAID >= WS-FOUND-MAX-DED-AMT
+              MOVE 'Y' TO  POLICY-DEDUCT-PD-OUT
+           ELSE
+              MOVE 'N' TO  POLICY-DEDUCT-PD-OUT
+           END-IF.
+           IF RATE-TABLE-ENTRY-FOUND
+              AND CLAIM-AMOUNT >  WS-FOUND-MAX-COVER-AMT
+              MOVE 'CLAIM EXCEED MAX COVERAGE' TO WS-EXCP-MSG
+              MOVE 11 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
       *--------------------------------------------------------------*
       *    Now, check if the claim exceeds the amount left on the    *
@@ -363,9 +635,30 @@
       *--------------------------------------------------------------*
       *
            IF CLAIM-AMOUNT > POLICY-AMOUNT
-              MOVE 'CLAIM EXCEEDS POLICY BALANCE' TO EXCP-REASON
-              MOVE 'Y'  TO EXCPTN-STAT
+              MOVE 'CLAIM EXCEEDS POLICY BALANCE' TO WS-EXCP-MSG
+              MOVE 12 TO WS-EXCP-CODE
+              PERFORM ACCUMULATE-EXCP-REASON
            END-IF.
+      *
+       LOOKUP-RATE-TABLE.
+      *    Keyed by policy type AND plan year (req 025) - WS-PBD-YEAR
+      *    (the Policy Benefit Date's year) is the claim's plan year,
+      *    already computed by DETERMINE-RENEWAL-DATE before this
+      *    paragraph runs.
+           MOVE ZEROES TO WS-FOUND-MAX-COVER-AMT WS-FOUND-MAX-DED-AMT.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+           SET RT-IDX TO 1.
+           SEARCH RATE-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-RT-POLICY-TYPE(RT-IDX) = POLICY-TYPE
+                   AND WS-RT-PLAN-YEAR(RT-IDX) = WS-PBD-YEAR
+                   MOVE WS-RT-MAX-COVER-AMT(RT-IDX)
+                                        TO WS-FOUND-MAX-COVER-AMT
+                   MOVE WS-RT-MAX-DED-AMT(RT-IDX)
+                                        TO WS-FOUND-MAX-DED-AMT
+                   SET RATE-TABLE-ENTRY-FOUND TO TRUE
+           END-SEARCH.
       *
        PROCESS-CLAIM-AMT.
       *
@@ -383,20 +676,11 @@
               COMPUTE CLAIM-AMOUNT-PAID =  CLAIM-AMOUNT -
                       (CLAIM-AMOUNT * POLICY-COINSURANCE)
            ELSE
-              EVALUATE TRUE
-                  WHEN PRIVATE
-                       COMPUTE CLAIM-AMOUNT-PAID = CLAIM-AMOUNT -
-                               MAX-DED-AMT-PRIVATE -
-                              (POLICY-COINSURANCE * CLAIM-AMOUNT)
-                  WHEN MEDICARE
-                       COMPUTE CLAIM-AMOUNT-PAID = CLAIM-AMOUNT -
-                               MAX-DED-AMT-MEDICARE -
-                              (POLICY-COINSURANCE * CLAIM-AMOUNT)
-                  WHEN AFFORDABLE-CARE
-                       COMPUTE CLAIM-AMOUNT-PAID = CLAIM-AMOUNT -
-                               MAX-DED-AMT-AFFORDABLE -
-                              (POLICY-COINSURANCE * CLAIM-AMOUNT)
-              END-EVALUATE
+              COMPUTE WS-REMAINING-DEDUCTIBLE =
+                      WS-FOUND-MAX-DED-AMT - POLICY-DEDUCTIBLE-PAID
+              COMPUTE CLAIM-AMOUNT-PAID = CLAIM-AMOUNT -
+                      WS-REMAINING-DEDUCTIBLE -
+                      (POLICY-COINSURANCE * CLAIM-AMOUNT)
            END-IF.
       *
            MOVE CLAIM-AMOUNT-PAID  TO CLAIM-PAID-OUT.
@@ -405,21 +689,37 @@
        DETERMINE-RENEWAL-DATE.
       *
       *--------------------------------------------------------------*
-      *    Code below uses Intrinsic Function to add a year
-      *         to the Policy Date to get the Renewal Date.
+      *    Renewal Date is the Policy Date's month/day one calendar
+      *    year later (NOT Policy Date + 365 days, which falls a day
+      *    short whenever the span crosses a Feb 29). A Feb 29 Policy
+      *    Date renewing into a non-leap year rolls to Feb 28.
       *    Granting that benefit period is on a yearly basis.
       *--------------------------------------------------------------*
       *
+      *
+           MOVE POLICY-BENEFIT-DATE-NUM TO WS-PBD-NUM.
+           COMPUTE WS-RNW-YEAR = WS-PBD-YEAR + 1.
+           MOVE WS-PBD-MONTH  TO WS-RNW-MONTH.
+           MOVE WS-PBD-DAY    TO WS-RNW-DAY.
+      *
+           IF  WS-PBD-MONTH = 02 AND WS-PBD-DAY = 29
+               IF NOT (FUNCTION MOD(WS-RNW-YEAR, 4) = 0 AND
+                      (FUNCTION MOD(WS-RNW-YEAR, 100) NOT = 0 OR
+                       FUNCTION MOD(WS-RNW-YEAR, 400) = 0))
+                   MOVE 28 TO WS-RNW-DAY
+               END-IF
+           END-IF.
       *
            COMPUTE INT-POLICY-RENEWAL-DATE =
-                   FUNCTION INTEGER-OF-DATE(POLICY-BENEFIT-DATE-NUM)
-                           + 365.
+                   FUNCTION INTEGER-OF-DATE(WS-RENEW-TARGET-DATE).
            COMPUTE WS-RENEWAL-DATE =
                    FUNCTION DATE-OF-INTEGER(INT-POLICY-RENEWAL-DATE).
       *
            IF  WS-RENEWAL-DATE <  WS-CURRENT-DATE
-                     MOVE 'COVERAGE IS EXPIRED' TO EXCP-REASON
-                     MOVE 'Y' TO EXCPTN-STAT.
+                     MOVE 'COVERAGE IS EXPIRED' TO WS-EXCP-MSG
+                     MOVE 13 TO WS-EXCP-CODE
+                     PERFORM ACCUMULATE-EXCP-REASON
+           END-IF.
       *
             MOVE  WS-RENEW-DATE-REDEF  TO  POLICY-RENEW-DATE-OUT.
       *
@@ -490,7 +790,33 @@
        OPEN-FILES.
            OPEN INPUT  CLAIMS-FILE.
            OPEN OUTPUT CLAIMS-REPORT EXCEPTION-REPORT.
+           OPEN INPUT  RATE-TABLE-FILE.
+      *
+       LOAD-RATE-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  RATE-TABLE-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET RT-IDX TO 1.
+           PERFORM VARYING RT-IDX FROM 1 BY 1 UNTIL
+                   RT-IDX > WS-RATE-TABLE-MAX OR END-OF-FILE
+               MOVE RT-POLICY-TYPE   TO WS-RT-POLICY-TYPE(RT-IDX)
+               MOVE RT-PLAN-YEAR     TO WS-RT-PLAN-YEAR(RT-IDX)
+               MOVE RT-MAX-COVER-AMT TO WS-RT-MAX-COVER-AMT(RT-IDX)
+               MOVE RT-MAX-DED-AMT   TO WS-RT-MAX-DED-AMT(RT-IDX)
+               READ RATE-TABLE-FILE
+                    AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+           END-PERFORM.
+      *    A row left unread here means RATE-TABLE-FILE has more than
+      *    WS-RATE-TABLE-MAX rows (review fixes) - report it instead
+      *    of silently dropping the rest.
+           IF NOT END-OF-FILE
+               DISPLAY 'WARNING: RATE-TABLE-FILE HAS MORE THAN '
+                       WS-RATE-TABLE-MAX
+                       ' ENTRIES - REMAINING ROWS IGNORED'
+           END-IF.
+           MOVE 'N' TO EOF-STAT.
       *
        CLOSE-FILES.
            CLOSE CLAIMS-FILE.
-           CLOSE CLAIMS-REPORT EXCEPTION-REPORT.
\ No newline at end of file
+           CLOSE CLAIMS-REPORT EXCEPTION-REPORT.
+           CLOSE RATE-TABLE-FILE.
\ No newline at end of file
