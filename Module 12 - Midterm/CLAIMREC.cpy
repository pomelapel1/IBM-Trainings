@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------
+      *   Claims input record layout - COPY'd into the CLAIMS-FILE FD
+      *   as DATA RECORD IS CLAIM-RECORD-WS (same FD-plus-COPY style
+      *   as FINALS' PARTS.cpy/SUPPLIER.cpy).
+       01  CLAIM-RECORD-WS.
+           05  INSURED-POLICY-NO        PIC 9(07).
+           05  INSURED-LAST-NAME        PIC X(15).
+           05  INSURED-FIRST-NAME       PIC X(10).
+           05  POLICY-TYPE              PIC 9(01).
+               88  PRIVATE              VALUE 1.
+               88  MEDICARE             VALUE 2.
+               88  AFFORDABLE-CARE      VALUE 3.
+           05  POLICY-BENEFIT-DATE-X    PIC X(08).
+           05  POLICY-BENEFIT-DATE-NUM  REDEFINES
+                                        POLICY-BENEFIT-DATE-X
+                                        PIC 9(08).
+           05  POLICY-AMOUNT            PIC S9(7)V99.
+           05  POLICY-DEDUCTIBLE-PAID   PIC S9(04).
+           05  POLICY-COINSURANCE       PIC V99.
+           05  CLAIM-AMOUNT             PIC S9(7)V99.
+           05  FILLER                   PIC X(15).
