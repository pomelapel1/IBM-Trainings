@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLAIMAGE.
+      *
+      ********** Workshop 12  -   Pomela Dominguez    ************
+      *
+      *   Claims Aging Report.
+      *   a)  Reads the same CLAIMREC-layout file as MIDTERM and
+      *       buckets every policy by days remaining until its
+      *       renewal cutoff, so insureds can be contacted before
+      *       coverage lapses instead of finding out when a claim
+      *       gets rejected with 'COVERAGE IS EXPIRED'.
+      *
+      *   Renewal Date is computed the same leap-year-safe way as
+      *   MIDTERM's DETERMINE-RENEWAL-DATE (same month/day one
+      *   calendar year later, Feb 29 rolling to Feb 28 when the
+      *   renewal year isn't a leap year).
+      *
+      *   A record whose Policy Date isn't numeric can't be aged -
+      *   it is skipped and counted rather than aborting the run
+      *   (same skip-and-count convention as FAVRPT/FAVRFP's invalid
+      *   Artist Account handling).
+      *
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMS-FILE   ASSIGN TO INSCLAIM.
+           SELECT AGING-REPORT  ASSIGN TO AGINGRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-RECORD-WS.
+           COPY CLAIMREC.
+      *
+       FD  AGING-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AGING-REPORT-REC.
+       01  AGING-REPORT-REC             PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  DATE-VARS.
+           05  INT-POLICY-RENEWAL-DATE  PIC 9(7).
+           05  INT-TODAY-DATE           PIC 9(7).
+      *
+           05  WS-RENEWAL-DATE          PIC 9(8).
+           05  WS-RENEW-DATE-REDEF REDEFINES WS-RENEWAL-DATE PIC X(8).
+      *
+           05  WS-TODAY-DATE            PIC 9(8).
+      *
+           05  WS-PBD-NUM.
+               10  WS-PBD-YEAR          PIC 9(4).
+               10  WS-PBD-MONTH         PIC 9(2).
+               10  WS-PBD-DAY           PIC 9(2).
+           05  WS-RENEW-TARGET-DATE     PIC 9(8).
+           05  WS-RENEW-TARGET-PARTS REDEFINES
+                                        WS-RENEW-TARGET-DATE.
+               10  WS-RNW-YEAR          PIC 9(4).
+               10  WS-RNW-MONTH         PIC 9(2).
+               10  WS-RNW-DAY           PIC 9(2).
+      *
+       01  WS-DAYS-REMAINING            PIC S9(5)   VALUE ZERO.
+       01  WS-BUCKET-LABEL              PIC X(12)   VALUE SPACES.
+      *
+       01  ACC-CTRS-SWITCHES.
+           05  EOF-STAT                 PIC X        VALUE SPACE.
+               88  END-OF-FILE          VALUE 'Y'.
+           05  WS-CTR-EXPIRED           PIC 9(4)     VALUE ZERO.
+           05  WS-CTR-0-30              PIC 9(4)     VALUE ZERO.
+           05  WS-CTR-31-60             PIC 9(4)     VALUE ZERO.
+           05  WS-CTR-61-90             PIC 9(4)     VALUE ZERO.
+           05  WS-CTR-91-PLUS           PIC 9(4)     VALUE ZERO.
+           05  WS-CTR-SKIPPED           PIC 9(4)     VALUE ZERO.
+      *
+       01  HEADER-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+                     'CLAIMS AGING REPORT'.
+           05  FILLER                   PIC X(10) VALUE 'DATE: '.
+           05  WS-CURR-YEAROUT          PIC 9(4).
+           05  FILLER                   PIC X     VALUE '/'.
+           05  WS-CURR-MONTHOUT         PIC 9(2).
+           05  FILLER                   PIC X     VALUE '/'.
+           05  WS-CURR-DAYOUT           PIC 9(2).
+      *
+       01  HEADER-LINE-2.
+           05  FILLER                   PIC X(9)  VALUE 'POLICY #'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(17) VALUE 'INSURED NAME'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'RENEWAL DATE'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(14)
+                                     VALUE 'DAYS REMAINING'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'AGING BUCKET'.
+      *
+       01  AGING-DETAIL-LINE.
+           05  POLICY-NO-OUT            PIC 9(07).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  LASTNAME-OUT             PIC X(15).
+           05  FILLER                   PIC X(2)  VALUE ', '.
+           05  FIRSTNAME-OUT            PIC X(10).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RENEWAL-DATE-OUT         PIC XXXX/XX/XX.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  DAYS-REMAINING-OUT       PIC -(5)9.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  BUCKET-LABEL-OUT         PIC X(12).
+      *
+       01  SKIPPED-DETAIL-LINE.
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  SKIP-POLICY-NO-OUT       PIC X(07).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(40) VALUE
+                 'SKIPPED - NON-NUMERIC POLICY DATE'.
+      *
+       01  FOOTER-LINE-0.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+           05  FILLER                   PIC X(50) VALUE
+                "************  Nothing follows  *****************".
+      *
+       01  FOOTER-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+                 'EXPIRED ALREADY            : '.
+           05  WS-CTR-EXPIRED-OUT       PIC ZZZ9.
+      *
+       01  FOOTER-LINE-2.
+           05  FILLER                   PIC X(30) VALUE
+                 'RENEWING IN 0-30 DAYS       : '.
+           05  WS-CTR-0-30-OUT          PIC ZZZ9.
+      *
+       01  FOOTER-LINE-3.
+           05  FILLER                   PIC X(30) VALUE
+                 'RENEWING IN 31-60 DAYS      : '.
+           05  WS-CTR-31-60-OUT         PIC ZZZ9.
+      *
+       01  FOOTER-LINE-4.
+           05  FILLER                   PIC X(30) VALUE
+                 'RENEWING IN 61-90 DAYS      : '.
+           05  WS-CTR-61-90-OUT         PIC ZZZ9.
+      *
+       01  FOOTER-LINE-5.
+           05  FILLER                   PIC X(30) VALUE
+                 'RENEWING IN 91+ DAYS        : '.
+           05  WS-CTR-91-PLUS-OUT       PIC ZZZ9.
+      *
+       01  FOOTER-LINE-6.
+           05  FILLER                   PIC X(30) VALUE
+                 'SKIPPED (BAD POLICY DATE)   : '.
+           05  WS-CTR-SKIPPED-OUT       PIC ZZZ9.
+      *
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           COMPUTE INT-TODAY-DATE = FUNCTION INTEGER-OF-DATE
+                                              (WS-TODAY-DATE).
+           MOVE   'N' TO EOF-STAT.
+           READ    CLAIMS-FILE
+                   AT END MOVE 'Y' TO EOF-STAT.
+      *
+           PERFORM DISPLAY-HEADINGS.
+           PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+           PERFORM DISPLAY-FOOTERS.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+      *
+       OPEN-FILES.
+           OPEN INPUT  CLAIMS-FILE.
+           OPEN OUTPUT AGING-REPORT.
+      *
+       PROCESS-RECORDS.
+           IF POLICY-BENEFIT-DATE-NUM NUMERIC
+               PERFORM COMPUTE-RENEWAL-DATE
+               PERFORM CLASSIFY-AGING-BUCKET
+               PERFORM WRITE-AGING-DETAIL-LINE
+           ELSE
+               ADD 1 TO WS-CTR-SKIPPED
+               MOVE INSURED-POLICY-NO   TO SKIP-POLICY-NO-OUT
+               WRITE AGING-REPORT-REC FROM SKIPPED-DETAIL-LINE
+           END-IF.
+           READ  CLAIMS-FILE
+                   AT END MOVE 'Y' TO EOF-STAT.
+      *
+       COMPUTE-RENEWAL-DATE.
+      *--------------------------------------------------------------*
+      *    Renewal Date is the Policy Date's month/day one calendar
+      *    year later (see MIDTERM's DETERMINE-RENEWAL-DATE). A Feb 29
+      *    Policy Date renewing into a non-leap year rolls to Feb 28.
+      *--------------------------------------------------------------*
+           MOVE POLICY-BENEFIT-DATE-NUM TO WS-PBD-NUM.
+           COMPUTE WS-RNW-YEAR = WS-PBD-YEAR + 1.
+           MOVE WS-PBD-MONTH  TO WS-RNW-MONTH.
+           MOVE WS-PBD-DAY    TO WS-RNW-DAY.
+      *
+           IF  WS-PBD-MONTH = 02 AND WS-PBD-DAY = 29
+               IF NOT (FUNCTION MOD(WS-RNW-YEAR, 4) = 0 AND
+                      (FUNCTION MOD(WS-RNW-YEAR, 100) NOT = 0 OR
+                       FUNCTION MOD(WS-RNW-YEAR, 400) = 0))
+                   MOVE 28 TO WS-RNW-DAY
+               END-IF
+           END-IF.
+      *
+           COMPUTE INT-POLICY-RENEWAL-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-RENEW-TARGET-DATE).
+           COMPUTE WS-RENEWAL-DATE =
+                   FUNCTION DATE-OF-INTEGER(INT-POLICY-RENEWAL-DATE).
+      *
+       CLASSIFY-AGING-BUCKET.
+           COMPUTE WS-DAYS-REMAINING =
+                   INT-POLICY-RENEWAL-DATE - INT-TODAY-DATE.
+      *
+           EVALUATE TRUE
+              WHEN WS-DAYS-REMAINING < 0
+                   MOVE 'EXPIRED'     TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CTR-EXPIRED
+              WHEN WS-DAYS-REMAINING <= 30
+                   MOVE '0-30 DAYS'   TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CTR-0-30
+              WHEN WS-DAYS-REMAINING <= 60
+                   MOVE '31-60 DAYS'  TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CTR-31-60
+              WHEN WS-DAYS-REMAINING <= 90
+                   MOVE '61-90 DAYS'  TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CTR-61-90
+              WHEN OTHER
+                   MOVE '91+ DAYS'    TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CTR-91-PLUS
+           END-EVALUATE.
+      *
+       WRITE-AGING-DETAIL-LINE.
+           MOVE INSURED-POLICY-NO     TO POLICY-NO-OUT.
+           MOVE INSURED-LAST-NAME     TO LASTNAME-OUT.
+           MOVE INSURED-FIRST-NAME    TO FIRSTNAME-OUT.
+           MOVE WS-RENEW-DATE-REDEF   TO RENEWAL-DATE-OUT.
+           MOVE WS-DAYS-REMAINING     TO DAYS-REMAINING-OUT.
+           MOVE WS-BUCKET-LABEL       TO BUCKET-LABEL-OUT.
+           WRITE AGING-REPORT-REC FROM AGING-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE.
+      *
+       DISPLAY-HEADINGS.
+           MOVE  WS-TODAY-DATE(1:4)    TO WS-CURR-YEAROUT.
+           MOVE  WS-TODAY-DATE(5:2)    TO WS-CURR-MONTHOUT.
+           MOVE  WS-TODAY-DATE(7:2)    TO WS-CURR-DAYOUT.
+      *
+           MOVE  SPACES     TO     AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC FROM HEADER-LINE-1.
+           MOVE  SPACES     TO     AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC FROM HEADER-LINE-2.
+      *
+       DISPLAY-FOOTERS.
+           MOVE SPACES TO AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC AFTER ADVANCING 2 LINES.
+           MOVE WS-CTR-EXPIRED   TO WS-CTR-EXPIRED-OUT.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-1.
+           MOVE WS-CTR-0-30      TO WS-CTR-0-30-OUT.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-2.
+           MOVE WS-CTR-31-60     TO WS-CTR-31-60-OUT.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-3.
+           MOVE WS-CTR-61-90     TO WS-CTR-61-90-OUT.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-4.
+           MOVE WS-CTR-91-PLUS   TO WS-CTR-91-PLUS-OUT.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-5.
+           MOVE WS-CTR-SKIPPED   TO WS-CTR-SKIPPED-OUT.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-6.
+           WRITE AGING-REPORT-REC FROM FOOTER-LINE-0
+                 AFTER ADVANCING 2 LINES.
+      *
+       CLOSE-FILES.
+           CLOSE CLAIMS-FILE.
+           CLOSE AGING-REPORT.
