@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------
+      *   Loan request input record - COPY'd into the LOAN-REQUEST-FILE
+      *   FD as DATA RECORD IS LOAN-REQUEST-WS (same FD-plus-COPY style
+      *   as the Module 12 Midterm's CLAIMREC.cpy).
+       01  LOAN-REQUEST-WS.
+           05  REQ-LOAN-ID              PIC X(07).
+           05  REQ-MEMBER-NAME          PIC X(20).
+           05  REQ-PRINCIPAL            PIC 9(07)V99.
+           05  REQ-ANNUAL-RATE          PIC 9(02)V9(4).
+           05  REQ-TERM-MONTHS          PIC 9(03).
+           05  REQ-EXTRA-PRINCIPAL      PIC 9(05)V99.
+           05  REQ-BIWEEKLY-SW          PIC X.
+               88  REQ-BIWEEKLY         VALUE 'Y'.
+           05  REQ-ARM-INITIAL-MONTHS   PIC 9(03).
+           05  REQ-ARM-SUBSEQ-RATE      PIC 9(02)V9(4).
+           05  FILLER                   PIC X(18).
