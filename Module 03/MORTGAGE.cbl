@@ -1,91 +1,429 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MORTGAGE.
-       ENVIRONMENT DIVISION.
-      *******************************************************
-      *    Debugging the Mortgage program   *
-      *******************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  FACTORS-WS.
-           05  PRINCIPAL                 PIC 9(07)V99 VALUE 100000.00.
-           05  INT-RATE                  PIC 9(2)v9(6).
-           05  NBR-OF-PAYMENTS           PIC 999      VALUE 360.
-           05  MONTHLY-PAYMENT           PIC -9V9(9)E-99.
-           05  INT-FORMULA               PIC -9V9(9)E-99.
-      *
-       01  FACTORS-PRINTOUT.
-           05  PRINCIPAL-OUT             PIC $$,$$$,$$$.99.
-           05  INT-RATE-OUT              PIC ***.999999.
-           05  MONTHLY-PAYMENT-OUT       PIC $$$,$$$,$$$.99.
-           05  INT-FORMULA-OUT           PIC $$$,$$$,$$$.99.
-      *
-       PROCEDURE DIVISION.
-           PERFORM COMPUTE-PYMT-MANUALLY.
-           DISPLAY "RESULT FOR MANUAL COMPUTATION. ".
-           PERFORM DISPLAY-RESULTS.
-           PERFORM COMPUTE-PYMT-WITH-FUNCTION.
-           DISPLAY "RESULT FOR COMPUTATIION USING INTRINSIC FUNCTION ".
-           PERFORM DISPLAY-RESULTS.
-           GOBACK.
-      *
-       COMPUTE-PYMT-MANUALLY.
-           PERFORM INIT-VARIABLES.
-           DISPLAY "TESTS FOR MANUAL COMPUTATION".
-           COMPUTE INT-RATE = ((03 / 100) / 12).
-           DISPLAY "INTEREST RATE " INT-RATE.
-           MOVE INT-RATE           TO INT-RATE-OUT.
-           DISPLAY "INTEREST RATE FORMATTED" INT-RATE-OUT.
-      *************************************************************
-      *    TRYING TO SEE THE VALUE OF THIS EQUATION BELOW:
-      *          ((1 + INT-RATE ) ** NBR-OF-PAYMENTS)
-      *
-      *************************************************************
-           COMPUTE INT-FORMULA = ((1 + INT-RATE ) ** NBR-OF-PAYMENTS).
-           DISPLAY "INTERMEDIATE FORMULA RESULT ".
-           DISPLAY " ((1 + INT-RATE ) ** NBR-OF-PAYMENTS) " INT-FORMULA.
-           MOVE    INT-FORMULA     TO  INT-FORMULA-OUT .
-           DISPLAY "INTERMEDIATE FORMULA FORMATTED " INT-FORMULA-OUT.
-           DISPLAY "  ".
-           DISPLAY "  ".
-      *
-      **************************************************************
-      *     NEXT TRYING TO SEE THE VALUE OF THIS EQUATION BELOW:
-      *         (((1 + INT-RATE ) ** NBR-OF-PAYMENTS) - 1)
-      *
-      *************************************************************
-           COMPUTE INT-FORMULA =
-               (((1 + INT-RATE ) ** NBR-OF-PAYMENTS) - 1).
-           DISPLAY "INTERMEDIATE FORMULA RESULT ".
-           DISPLAY " (((1 + INT-RATE ) ** NBR-OF-PAYMENTS) - 1) "
-                   INT-FORMULA.
-           MOVE    INT-FORMULA     TO  INT-FORMULA-OUT .
-           DISPLAY "INTERMEDIATE FORMULA FORMATTED " INT-FORMULA-OUT.
-           DISPLAY "  ".
-           DISPLAY "  ".
-      *
-           COMPUTE MONTHLY-PAYMENT
-                     = PRINCIPAL *
-                        (INT-RATE *
-                    (1 + INT-RATE) ** NBR-OF-PAYMENTS) /
-                  (((1 + INT-RATE ) ** NBR-OF-PAYMENTS) - 1).
-
-       COMPUTE-PYMT-WITH-FUNCTION.
-           MOVE .03 TO INT-RATE.
-           COMPUTE MONTHLY-PAYMENT = PRINCIPAL *
-               FUNCTION ANNUITY((INT-RATE / 12) NBR-OF-PAYMENTS).
-      *
-       DISPLAY-RESULTS.
-           MOVE     PRINCIPAL         TO PRINCIPAL-OUT.
-           MOVE     INT-RATE          TO INT-RATE-OUT.
-           MOVE     MONTHLY-PAYMENT   TO MONTHLY-PAYMENT-OUT.
-           DISPLAY "                                 ".
-           DISPLAY  "THE MONTHLY PAYMENT REQUIRED IS "
-                    MONTHLY-PAYMENT-OUT.
-           DISPLAY  "FOR THE PRINCIPAL AMOUNT OF, " PRINCIPAL-OUT.
-           DISPLAY  "WITH THE INTEREST RATE OF " INT-RATE-OUT.
-           DISPLAY  "FOR " NBR-OF-PAYMENTS  " NUMBER OF PAYMENTS. ".
-           DISPLAY "                                 ".
-      *
-       INIT-VARIABLES.
-           MOVE ZEROES TO INT-RATE INT-FORMULA MONTHLY-PAYMENT
-                INT-RATE-OUT  INT-FORMULA-OUT MONTHLY-PAYMENT-OUT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MORTGAGE.
+       ENVIRONMENT DIVISION.
+      *******************************************************
+      *    Mortgage Quote / Amortization Batch Program      *
+      *                                                      *
+      *    Reads a batch file of loan requests (principal,   *
+      *    annual rate, term, optional extra-principal or    *
+      *    bi-weekly payoff scenario, optional ARM rate       *
+      *    schedule) and writes one payment quote, full      *
+      *    amortization schedule, and accelerated-payoff      *
+      *    comparison per request - replacing the original    *
+      *    hardcoded single-scenario demo.                    *
+      *                                                      *
+      *    ARM loans (REQ-ARM-INITIAL-MONTHS > 0) keep the    *
+      *    quoted payment amount fixed for the life of the    *
+      *    loan (a simplified quoting assumption - a real     *
+      *    ARM recasts the payment at each rate reset) but    *
+      *    the amortization engine itself switches to the     *
+      *    subsequent rate once the initial period elapses,   *
+      *    so interest/principal split and the payoff date    *
+      *    both reflect the rate change.                      *
+      *******************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-REQUEST-FILE  ASSIGN TO LOANREQ.
+           SELECT MORTGAGE-REPORT    ASSIGN TO LOANQTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-REQUEST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS LOAN-REQUEST-WS.
+           COPY LOANREQ.
+      *
+       FD  MORTGAGE-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MORTGAGE-REPORT-REC.
+       01  MORTGAGE-REPORT-REC          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  ACC-CTRS-SWITCHES.
+           05  EOF-STAT                 PIC X       VALUE SPACE.
+               88  END-OF-FILE          VALUE 'Y'.
+           05  WS-CTR-QUOTED            PIC 9(4)    VALUE ZERO.
+           05  WS-CTR-SKIPPED           PIC 9(4)    VALUE ZERO.
+      *
+       01  LOAN-CALC-WS.
+           05  WS-MONTHLY-RATE          PIC V9(8).
+           05  WS-STD-PAYMENT           PIC S9(7)V99.
+           05  WS-ARM-SWITCH-MONTHS     PIC 9(5)    VALUE ZERO.
+      *
+       01  AMORT-WS.
+           05  WS-SCENARIO-SW           PIC X.
+               88  WS-SCENARIO-STANDARD VALUE 'S'.
+               88  WS-SCENARIO-ACCEL    VALUE 'A'.
+           05  WS-BALANCE               PIC S9(9)V99.
+           05  WS-PERIOD-CTR            PIC 9(5)    VALUE ZERO.
+           05  WS-PERIOD-RATE           PIC V9(8).
+           05  WS-PERIODS-PER-YEAR      PIC 9(2).
+           05  WS-ARM-SWITCH-PERIOD     PIC 9(5).
+           05  WS-PAYMENT-AMT           PIC S9(7)V99.
+           05  WS-INTEREST-PORTION      PIC S9(7)V99.
+           05  WS-PRINCIPAL-PORTION     PIC S9(7)V99.
+           05  WS-TOTAL-INTEREST        PIC S9(9)V99.
+      *    Scaled by WS-PERIODS-PER-YEAR (review fixes) - a flat 600-
+      *    period cap is too low for a 30-year biweekly-accelerated
+      *    loan (26 periods/year => 650+ periods plausible).  50 years
+      *    worth of periods is set as each scenario's period-per-year
+      *    count becomes known, well above any real amortization.
+           05  WS-MAX-PERIODS           PIC 9(5)    VALUE 600.
+           05  WS-REMAINING-PERIODS     PIC S9(5)   VALUE ZERO.
+      *
+       01  SCENARIO-RESULTS-WS.
+           05  WS-STD-PAYOFF-PERIODS    PIC 9(5)    VALUE ZERO.
+           05  WS-STD-TOTAL-INTEREST    PIC S9(9)V99 VALUE ZERO.
+           05  WS-ACCEL-PAYOFF-PERIODS  PIC 9(5)    VALUE ZERO.
+           05  WS-ACCEL-TOTAL-INTEREST  PIC S9(9)V99 VALUE ZERO.
+           05  WS-ACCEL-PAYOFF-MONTHS   PIC S9(5)   VALUE ZERO.
+           05  WS-MONTHS-SAVED          PIC S9(5)   VALUE ZERO.
+           05  WS-INTEREST-SAVED        PIC S9(9)V99 VALUE ZERO.
+           05  WS-ACCEL-DESC            PIC X(30)   VALUE SPACES.
+      *
+       01  REPORT-HEADER-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+                     'MORTGAGE LOAN QUOTE REPORT'.
+      *
+       01  REPORT-HEADER-LINE-2.
+           05  FILLER                   PIC X(9)  VALUE 'LOAN ID'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE 'MEMBER NAME'.
+      *
+       01  LOAN-HEADER-LINE-1.
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  LOANID-OUT               PIC X(07).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  MEMBERNAME-OUT           PIC X(20).
+      *
+       01  LOAN-HEADER-LINE-2.
+           05  FILLER                   PIC X(12) VALUE
+                     'PRINCIPAL: '.
+           05  PRINCIPAL-OUT            PIC $$,$$$,$$$.99.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  FILLER                   PIC X(7)  VALUE 'RATE: '.
+           05  RATE-OUT                 PIC ZZ.9999.
+           05  FILLER                   PIC X(3)  VALUE '%  '.
+           05  FILLER                   PIC X(7)  VALUE 'TERM: '.
+           05  TERM-OUT                 PIC ZZ9.
+           05  FILLER                   PIC X(5)  VALUE ' MOS.'.
+      *
+       01  LOAN-HEADER-LINE-3.
+           05  FILLER                   PIC X(17) VALUE
+                     'ARM - FIXED FOR '.
+           05  ARM-INITIAL-OUT          PIC ZZ9.
+           05  FILLER                   PIC X(22) VALUE
+                     ' MOS, THEN RATE IS '.
+           05  ARM-SUBSEQ-RATE-OUT      PIC ZZ.9999.
+           05  FILLER                   PIC X(2)  VALUE '% '.
+      *
+       01  SCHEDULE-HEADER-LINE.
+           05  FILLER                   PIC X(6)  VALUE 'PERIOD'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'PAYMENT'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'INTEREST'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE 'PRINCIPAL'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(15) VALUE 'BALANCE'.
+      *
+       01  SCHEDULE-DETAIL-LINE.
+           05  PERIOD-OUT               PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  PAYMENT-OUT              PIC $$$,$$$.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  INTEREST-OUT             PIC $$$,$$$.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DET-PRINCIPAL-OUT        PIC $$$,$$$.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  BALANCE-OUT              PIC $$,$$$,$$$.99.
+      *
+       01  SCHEDULE-FOOTER-LINE.
+           05  FILLER                   PIC X(28) VALUE
+                     'STANDARD SCENARIO - PERIODS:'.
+           05  STD-PERIODS-OUT          PIC ZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  FILLER                   PIC X(16) VALUE
+                     'TOTAL INTEREST: '.
+           05  STD-INTEREST-OUT         PIC $$,$$$,$$$.99.
+      *
+       01  ACCEL-HEADER-LINE.
+           05  FILLER                   PIC X(24) VALUE
+                     'ACCELERATED SCENARIO - '.
+           05  ACCEL-DESC-OUT           PIC X(30).
+      *
+       01  ACCEL-RESULT-LINE.
+           05  FILLER                   PIC X(9)  VALUE 'PERIODS:'.
+           05  ACCEL-PERIODS-OUT        PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(16) VALUE
+                     'TOTAL INTEREST: '.
+           05  ACCEL-INTEREST-OUT       PIC $$,$$$,$$$.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(16) VALUE
+                     'INTEREST SAVED: '.
+           05  INTEREST-SAVED-OUT       PIC $$,$$$,$$$.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(15) VALUE
+                     'MONTHS SAVED: '.
+           05  MONTHS-SAVED-OUT         PIC -(4)9.
+      *
+       01  SKIPPED-LINE.
+           05  FILLER                   PIC X(9)  VALUE SPACES.
+           05  SKIP-LOANID-OUT          PIC X(07).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(40) VALUE
+                     'SKIPPED - INVALID LOAN REQUEST DATA'.
+      *
+       01  FOOTER-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+                     'LOANS QUOTED               : '.
+           05  WS-CTR-QUOTED-OUT        PIC ZZZ9.
+      *
+       01  FOOTER-LINE-2.
+           05  FILLER                   PIC X(30) VALUE
+                     'LOANS SKIPPED (BAD DATA)   : '.
+           05  WS-CTR-SKIPPED-OUT       PIC ZZZ9.
+      *
+       01  FOOTER-LINE-0.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+           05  FILLER                   PIC X(50) VALUE
+                     "************  Nothing follows  *****************".
+      *
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES.
+           MOVE SPACES TO MORTGAGE-REPORT-REC.
+           MOVE   'N' TO EOF-STAT.
+           READ    LOAN-REQUEST-FILE AT END MOVE 'Y' TO EOF-STAT.
+           PERFORM DISPLAY-HEADINGS.
+           PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+           PERFORM DISPLAY-FOOTERS.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+      *
+       OPEN-FILES.
+           OPEN INPUT  LOAN-REQUEST-FILE.
+           OPEN OUTPUT MORTGAGE-REPORT.
+      *
+       PROCESS-RECORDS.
+           IF REQ-PRINCIPAL NUMERIC AND REQ-ANNUAL-RATE NUMERIC
+              AND REQ-TERM-MONTHS NUMERIC AND REQ-TERM-MONTHS > 0
+               ADD 1 TO WS-CTR-QUOTED
+               PERFORM WRITE-LOAN-HEADER
+               PERFORM COMPUTE-STANDARD-PAYMENT
+               PERFORM RUN-STANDARD-SCENARIO
+               PERFORM RUN-ACCELERATED-SCENARIO
+               PERFORM WRITE-ACCEL-COMPARISON
+           ELSE
+               ADD 1 TO WS-CTR-SKIPPED
+               MOVE REQ-LOAN-ID        TO SKIP-LOANID-OUT
+               WRITE MORTGAGE-REPORT-REC FROM SKIPPED-LINE
+                     AFTER ADVANCING 2 LINES
+           END-IF.
+           READ LOAN-REQUEST-FILE AT END MOVE 'Y' TO EOF-STAT.
+      *
+       COMPUTE-STANDARD-PAYMENT.
+      *--------------------------------------------------------------*
+      *    Quoted payment is based on the initial rate over the full *
+      *    term (standard ARM teaser-rate quoting convention) and is *
+      *    held constant for the life of the loan; only the period   *
+      *    rate used inside the amortization engine switches at the  *
+      *    ARM breakpoint.                                           *
+      *--------------------------------------------------------------*
+           COMPUTE WS-MONTHLY-RATE = (REQ-ANNUAL-RATE / 100) / 12.
+           COMPUTE WS-STD-PAYMENT ROUNDED =
+                   REQ-PRINCIPAL *
+                   FUNCTION ANNUITY(WS-MONTHLY-RATE REQ-TERM-MONTHS).
+           IF REQ-ARM-INITIAL-MONTHS > 0
+              AND REQ-ARM-INITIAL-MONTHS < REQ-TERM-MONTHS
+               MOVE REQ-ARM-INITIAL-MONTHS TO WS-ARM-SWITCH-MONTHS
+           ELSE
+               MOVE ZERO TO WS-ARM-SWITCH-MONTHS
+           END-IF.
+      *
+       RUN-STANDARD-SCENARIO.
+           MOVE 'S'                TO WS-SCENARIO-SW.
+           MOVE REQ-PRINCIPAL      TO WS-BALANCE.
+           MOVE WS-MONTHLY-RATE    TO WS-PERIOD-RATE.
+           MOVE WS-STD-PAYMENT     TO WS-PAYMENT-AMT.
+           MOVE 12                 TO WS-PERIODS-PER-YEAR.
+           MOVE WS-ARM-SWITCH-MONTHS TO WS-ARM-SWITCH-PERIOD.
+           COMPUTE WS-MAX-PERIODS = 50 * WS-PERIODS-PER-YEAR.
+           MOVE ZERO                TO WS-PERIOD-CTR WS-TOTAL-INTEREST.
+           PERFORM WRITE-SCHEDULE-HEADER.
+           PERFORM AMORTIZE-ONE-PERIOD
+               WITH TEST BEFORE
+               UNTIL WS-BALANCE <= 0
+                     OR WS-PERIOD-CTR >= WS-MAX-PERIODS.
+           MOVE WS-PERIOD-CTR      TO WS-STD-PAYOFF-PERIODS.
+           MOVE WS-TOTAL-INTEREST  TO WS-STD-TOTAL-INTEREST.
+           PERFORM WRITE-SCHEDULE-FOOTER.
+      *
+       RUN-ACCELERATED-SCENARIO.
+      *--------------------------------------------------------------*
+      *    Either a fixed extra-principal payment each period, or a   *
+      *    bi-weekly schedule (half the standard monthly payment     *
+      *    made every two weeks, 26 times a year). Only the summary  *
+      *    totals are reported for this scenario - the full period-  *
+      *    by-period schedule is printed for the standard scenario   *
+      *    only, to keep the report to one schedule per loan.        *
+      *--------------------------------------------------------------*
+           MOVE 'A'                TO WS-SCENARIO-SW.
+           MOVE REQ-PRINCIPAL      TO WS-BALANCE.
+           MOVE ZERO                TO WS-PERIOD-CTR WS-TOTAL-INTEREST.
+           IF REQ-BIWEEKLY
+               MOVE 26 TO WS-PERIODS-PER-YEAR
+               COMPUTE WS-PERIOD-RATE = (REQ-ANNUAL-RATE / 100) / 26
+               COMPUTE WS-PAYMENT-AMT ROUNDED = WS-STD-PAYMENT / 2
+               COMPUTE WS-ARM-SWITCH-PERIOD ROUNDED =
+                       (WS-ARM-SWITCH-MONTHS * 26) / 12
+               STRING 'BI-WEEKLY PAYMENTS' DELIMITED BY SIZE
+                      INTO WS-ACCEL-DESC
+           ELSE
+               MOVE 12 TO WS-PERIODS-PER-YEAR
+               MOVE WS-MONTHLY-RATE TO WS-PERIOD-RATE
+               COMPUTE WS-PAYMENT-AMT =
+                       WS-STD-PAYMENT + REQ-EXTRA-PRINCIPAL
+               MOVE WS-ARM-SWITCH-MONTHS TO WS-ARM-SWITCH-PERIOD
+               STRING 'EXTRA PRINCIPAL PER PAYMENT'
+                      DELIMITED BY SIZE INTO WS-ACCEL-DESC
+           END-IF.
+           COMPUTE WS-MAX-PERIODS = 50 * WS-PERIODS-PER-YEAR.
+           PERFORM AMORTIZE-ONE-PERIOD
+               WITH TEST BEFORE
+               UNTIL WS-BALANCE <= 0
+                     OR WS-PERIOD-CTR >= WS-MAX-PERIODS.
+           MOVE WS-PERIOD-CTR       TO WS-ACCEL-PAYOFF-PERIODS.
+           MOVE WS-TOTAL-INTEREST   TO WS-ACCEL-TOTAL-INTEREST.
+           IF REQ-BIWEEKLY
+               COMPUTE WS-ACCEL-PAYOFF-MONTHS ROUNDED =
+                       (WS-ACCEL-PAYOFF-PERIODS * 12) / 26
+           ELSE
+               MOVE WS-ACCEL-PAYOFF-PERIODS TO WS-ACCEL-PAYOFF-MONTHS
+           END-IF.
+           COMPUTE WS-MONTHS-SAVED =
+                   WS-STD-PAYOFF-PERIODS - WS-ACCEL-PAYOFF-MONTHS.
+           COMPUTE WS-INTEREST-SAVED =
+                   WS-STD-TOTAL-INTEREST - WS-ACCEL-TOTAL-INTEREST.
+      *
+       AMORTIZE-ONE-PERIOD.
+           ADD 1 TO WS-PERIOD-CTR.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-BALANCE * WS-PERIOD-RATE.
+           COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-PAYMENT-AMT - WS-INTEREST-PORTION.
+           IF WS-PRINCIPAL-PORTION > WS-BALANCE
+               MOVE WS-BALANCE TO WS-PRINCIPAL-PORTION
+           END-IF.
+      *    Floor at zero (review fixes) - if a rate reset pushes the
+      *    interest portion above the still-fixed payment, a negative
+      *    principal portion here would ADD to WS-BALANCE below and
+      *    grow the loan instead of amortizing it.
+           IF WS-PRINCIPAL-PORTION < 0
+               MOVE ZERO TO WS-PRINCIPAL-PORTION
+           END-IF.
+           SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE.
+           ADD WS-INTEREST-PORTION TO WS-TOTAL-INTEREST.
+           IF WS-SCENARIO-STANDARD
+               PERFORM WRITE-SCHEDULE-DETAIL
+           END-IF.
+           IF WS-ARM-SWITCH-PERIOD > 0
+              AND WS-PERIOD-CTR = WS-ARM-SWITCH-PERIOD
+               COMPUTE WS-PERIOD-RATE =
+                       (REQ-ARM-SUBSEQ-RATE / 100) / WS-PERIODS-PER-YEAR
+      *        Recast the standard-scenario payment to the new rate
+      *        (review fixes) - otherwise WS-PAYMENT-AMT stays fixed
+      *        at the pre-reset amount for the rest of the loan, which
+      *        combined with a higher post-reset rate can stop the
+      *        loan from ever amortizing to zero.  The accelerated
+      *        scenario's payment is intentionally derived from extra
+      *        principal/biweekly halving rather than recast here.
+               IF WS-SCENARIO-STANDARD
+                   COMPUTE WS-REMAINING-PERIODS =
+                           REQ-TERM-MONTHS - WS-PERIOD-CTR
+                   IF WS-REMAINING-PERIODS > 0
+                       COMPUTE WS-PAYMENT-AMT ROUNDED =
+                           WS-BALANCE *
+                           FUNCTION ANNUITY(WS-PERIOD-RATE
+                                            WS-REMAINING-PERIODS)
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       WRITE-LOAN-HEADER.
+           MOVE REQ-LOAN-ID         TO LOANID-OUT.
+           MOVE REQ-MEMBER-NAME     TO MEMBERNAME-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM LOAN-HEADER-LINE-1
+                 AFTER ADVANCING 2 LINES.
+           MOVE REQ-PRINCIPAL       TO PRINCIPAL-OUT.
+           MOVE REQ-ANNUAL-RATE     TO RATE-OUT.
+           MOVE REQ-TERM-MONTHS     TO TERM-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM LOAN-HEADER-LINE-2
+                 AFTER ADVANCING 1 LINE.
+           IF REQ-ARM-INITIAL-MONTHS > 0
+              AND REQ-ARM-INITIAL-MONTHS < REQ-TERM-MONTHS
+               MOVE REQ-ARM-INITIAL-MONTHS  TO ARM-INITIAL-OUT
+               MOVE REQ-ARM-SUBSEQ-RATE     TO ARM-SUBSEQ-RATE-OUT
+               WRITE MORTGAGE-REPORT-REC FROM LOAN-HEADER-LINE-3
+                     AFTER ADVANCING 1 LINE
+           END-IF.
+      *
+       WRITE-SCHEDULE-HEADER.
+           WRITE MORTGAGE-REPORT-REC FROM SCHEDULE-HEADER-LINE
+                 AFTER ADVANCING 2 LINES.
+      *
+       WRITE-SCHEDULE-DETAIL.
+           MOVE WS-PERIOD-CTR          TO PERIOD-OUT.
+           MOVE WS-PAYMENT-AMT         TO PAYMENT-OUT.
+           MOVE WS-INTEREST-PORTION    TO INTEREST-OUT.
+           MOVE WS-PRINCIPAL-PORTION   TO DET-PRINCIPAL-OUT.
+           MOVE WS-BALANCE             TO BALANCE-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM SCHEDULE-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE.
+      *
+       WRITE-SCHEDULE-FOOTER.
+           MOVE WS-STD-PAYOFF-PERIODS  TO STD-PERIODS-OUT.
+           MOVE WS-STD-TOTAL-INTEREST  TO STD-INTEREST-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM SCHEDULE-FOOTER-LINE
+                 AFTER ADVANCING 2 LINES.
+      *
+       WRITE-ACCEL-COMPARISON.
+           MOVE WS-ACCEL-DESC           TO ACCEL-DESC-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM ACCEL-HEADER-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE WS-ACCEL-PAYOFF-PERIODS TO ACCEL-PERIODS-OUT.
+           MOVE WS-ACCEL-TOTAL-INTEREST TO ACCEL-INTEREST-OUT.
+           MOVE WS-INTEREST-SAVED       TO INTEREST-SAVED-OUT.
+           MOVE WS-MONTHS-SAVED         TO MONTHS-SAVED-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM ACCEL-RESULT-LINE
+                 AFTER ADVANCING 1 LINE.
+      *
+       DISPLAY-HEADINGS.
+           MOVE  SPACES     TO     MORTGAGE-REPORT-REC.
+           WRITE MORTGAGE-REPORT-REC.
+           WRITE MORTGAGE-REPORT-REC FROM REPORT-HEADER-LINE-1.
+           MOVE  SPACES     TO     MORTGAGE-REPORT-REC.
+           WRITE MORTGAGE-REPORT-REC.
+           WRITE MORTGAGE-REPORT-REC FROM REPORT-HEADER-LINE-2.
+      *
+       DISPLAY-FOOTERS.
+           MOVE SPACES TO MORTGAGE-REPORT-REC.
+           WRITE MORTGAGE-REPORT-REC AFTER ADVANCING 2 LINES.
+           MOVE WS-CTR-QUOTED    TO WS-CTR-QUOTED-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM FOOTER-LINE-1.
+           MOVE WS-CTR-SKIPPED   TO WS-CTR-SKIPPED-OUT.
+           WRITE MORTGAGE-REPORT-REC FROM FOOTER-LINE-2.
+           WRITE MORTGAGE-REPORT-REC FROM FOOTER-LINE-0
+                 AFTER ADVANCING 2 LINES.
+      *
+       CLOSE-FILES.
+           CLOSE LOAN-REQUEST-FILE.
+           CLOSE MORTGAGE-REPORT.
