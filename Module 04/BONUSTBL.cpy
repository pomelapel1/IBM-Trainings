@@ -0,0 +1,7 @@
+      *--------------------------------------------------------------
+      *   Job-title-to-bonus-rate schedule - COPY'd into the
+      *   BONUS-TABLE-FILE FD (same FD-plus-COPY style as the Module 12
+      *   Midterm's RATE-TABLE-FILE/RATE-TABLE-REC, req 025).
+       01  BONUS-TABLE-REC.
+           05  BT-JOB-TITLE             PIC X(14).
+           05  BT-BONUS-RATE            PIC V99.
