@@ -1,78 +1,294 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MILLARD.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  PERSONNEL-REC.
-           05  NAME             PIC X(20) .
-           05  ADDR             PIC X(40).
-           05  DATE-WS          PIC X(30).
-           05  RATE             PIC 9(3)V99.
-           05  BONUS-RATE       PIC V99.
-           05  HOURS            PIC 9(3).
-           05  GROSS-PAY        PIC 9(6)V99.
-           05  JOB              PIC X(14).
-       77  VP                   PIC X(20) VALUE "Abigail Fillmore".
-       01  PRSNL-NUM-OUTREC.
-           05  RATE-OUT         PIC $$$$$$$.99.
-           05  BONUS-RATE-OUT   PIC $$$$$$9.99.
-           05  HOURS-OUT        PIC ZZZZZZZZZ9.
-           05  GROSS-PAY-OUT    PIC $$$,$$$.99.
-       PROCEDURE DIVISION.
-           PERFORM PAYROLL-HEADING.
-           PERFORM ASSIGNMENT-PARAGRAPH.
-           PERFORM CONDITIONAL-SELECTION.
-           PERFORM DISPLAY-DATA-PARAGRAPH.
-           PERFORM ASSIGN-VP.
-           PERFORM CONDITIONAL-SELECTION.
-           PERFORM DISPLAY-DATA-PARAGRAPH.
-           GOBACK.
-      *
-      ****** DISPLAY PAYROLL HEADING
-      *
-       PAYROLL-HEADING.
-           MOVE  "Week of February 24th, 2020" TO DATE-WS.
-           DISPLAY "Today's Date    : " DATE-WS.
-           DISPLAY "  ".
-           DISPLAY "  ".
-      ****** COBOL MOVE statements - Literals assigned to variables
-       ASSIGNMENT-PARAGRAPH.
-           MOVE  "Millard Fillmore"                     TO NAME.
-           MOVE "61 Brigham Tavern Lane, Duxbury MA"    TO ADDR.
-           MOVE 19                                      TO HOURS.
-           MOVE 23.50                                   TO RATE.
-           MOVE "PRESIDENT"                             TO JOB.
-      *
-      ****** Conditional expressions
-       CONDITIONAL-SELECTION.
-           IF  RATE > 18
-               MOVE .25     TO  BONUS-RATE
-           ELSE
-               MOVE ZERO    TO BONUS-RATE.
-           IF JOB = "PRESIDENT"
-                MOVE .33    TO BONUS-RATE.
-      *
-      ****** COBOL DISPLAY statements - Literals assigned to variables
-       DISPLAY-DATA-PARAGRAPH.
-           COMPUTE GROSS-PAY = (HOURS * RATE) * (1 + BONUS-RATE).
-           MOVE RATE            TO RATE-OUT.
-           MOVE BONUS-RATE      TO BONUS-RATE-OUT.
-           MOVE HOURS           TO HOURS-OUT.
-           MOVE GROSS-PAY       TO GROSS-PAY-OUT.
-           DISPLAY "Name            : " NAME.
-           DISPLAY "Job             : " JOB.
-           DISPLAY "Address         : " ADDR.
-           DISPLAY "Hours Worked    : " HOURS-OUT.
-           DISPLAY "Hourly Rate     : " RATE-OUT.
-           DISPLAY "Bonus-Rate      : " BONUS-RATE-OUT.
-           DISPLAY "Gross Pay       : " GROSS-PAY-OUT.
-           DISPLAY "  ".
-           DISPLAY "  ".
-       ASSIGN-VP.
-           MOVE VP                  TO NAME.
-           MOVE "VICE PRESIDENT"    TO JOB.
-           MOVE "61 Brigham Tavern Lane, Duxbury MA"    TO ADDR.
-           MOVE 30                                      TO HOURS.
-           MOVE 20.00                                   TO RATE.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MILLARD.
+       ENVIRONMENT DIVISION.
+      *******************************************************
+      *    Weekly Payroll Register                          *
+      *                                                      *
+      *    Reads real weekly PERSONNEL-REC entries from a     *
+      *    personnel file and loops PAYROLL-HEADING /          *
+      *    CONDITIONAL-SELECTION / DISPLAY-DATA-PARAGRAPH over  *
+      *    every employee on the roster, instead of only ever   *
+      *    processing two hardcoded employees. Bonus rate by     *
+      *    job title is looked up from BONUS-TABLE-FILE (same     *
+      *    load-into-OCCURS-table-at-startup convention as         *
+      *    MIDTERM's RATE-TABLE-FILE, req 025) so a new title's     *
+      *    bonus tier doesn't require a recompile. Gross pay        *
+      *    now applies 1.5x RATE to hours beyond 40 before the      *
+      *    bonus multiplier, and every employee's line plus run     *
+      *    totals are written to a payroll register print file      *
+      *    instead of console DISPLAYs.                             *
+      *******************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONNEL-FILE     ASSIGN TO PERSONEL.
+           SELECT BONUS-TABLE-FILE   ASSIGN TO BONUSTBL.
+           SELECT PAYROLL-REGISTER   ASSIGN TO PAYROLL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONNEL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 90 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PERSONNEL-REC-WS.
+           COPY PERSONRC.
+      *
+      *     Job-title/bonus-rate schedule (req 038) - loaded from
+      *     BONUS-TABLE-FILE by LOAD-BONUS-TABLE at startup, searched
+      *     once per employee by LOOKUP-BONUS-TABLE, replacing the old
+      *     hardcoded "IF JOB = 'PRESIDENT'" literal check so adding a
+      *     title's bonus tier doesn't require a recompile.
+       FD  BONUS-TABLE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BONUS-TABLE-REC.
+           COPY BONUSTBL.
+      *
+       FD  PAYROLL-REGISTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYROLL-REGISTER-REC.
+       01  PAYROLL-REGISTER-REC         PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  PERSONNEL-REC.
+           05  NAME             PIC X(20) .
+           05  ADDR             PIC X(40).
+           05  DATE-WS          PIC X(30).
+           05  RATE             PIC 9(3)V99.
+           05  BONUS-RATE       PIC V99.
+           05  HOURS            PIC 9(3).
+           05  GROSS-PAY        PIC 9(6)V99.
+           05  JOB              PIC X(14).
+       01  PRSNL-NUM-OUTREC.
+           05  RATE-OUT         PIC $$$$$$$.99.
+           05  BONUS-RATE-OUT   PIC $$$$$$9.99.
+           05  HOURS-OUT        PIC ZZZZZZZZZ9.
+           05  GROSS-PAY-OUT    PIC $$$,$$$.99.
+      *
+       01  WS-OVERTIME-WS.
+           05  WS-REGULAR-HOURS     PIC 9(3)     VALUE ZERO.
+           05  WS-OVERTIME-HOURS    PIC 9(3)     VALUE ZERO.
+           05  WS-REGULAR-PAY       PIC 9(6)V99  VALUE ZERO.
+           05  WS-OVERTIME-PAY      PIC 9(6)V99  VALUE ZERO.
+      *
+      *     Job-title/bonus-rate schedule (req 038).  Widened from
+      *     OCCURS 10 (review fixes) - LOAD-BONUS-TABLE silently
+      *     dropped any rows past the cap with no warning.  Capped at
+      *     WS-BONUS-TABLE-MAX so a BONUS-TABLE-FILE that still
+      *     exceeds it is reported instead of silently truncated.
+       01  BONUS-SCHEDULE.
+           05  BONUS-ENTRIES OCCURS 50 TIMES
+                   INDEXED BY BT-IDX.
+               10  WS-BT-JOB-TITLE      PIC X(14).
+               10  WS-BT-BONUS-RATE     PIC V99.
+       01  WS-BONUS-TABLE-MAX           PIC S9(4) COMP VALUE 50.
+       01  WS-FOUND-BONUS-RATE          PIC V99 VALUE ZERO.
+       01  WS-BONUS-FOUND-SW            PIC X   VALUE 'N'.
+           88  WS-BONUS-FOUND           VALUE 'Y'.
+      *
+       01  ACC-CTRS-SWITCHES.
+           05  EOF-STAT                 PIC X       VALUE SPACE.
+               88  END-OF-FILE          VALUE 'Y'.
+           05  WS-CTR-EMPLOYEES         PIC 9(4)    VALUE ZERO.
+           05  WS-TOTAL-HOURS           PIC 9(7)    VALUE ZERO.
+           05  WS-TOTAL-GROSS-PAY       PIC 9(8)V99 VALUE ZERO.
+      *
+       01  WS-TODAY-DATE                PIC 9(8).
+      *
+       01  REPORT-HEADER-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+                     'WEEKLY PAYROLL REGISTER'.
+           05  FILLER                   PIC X(10) VALUE 'DATE: '.
+           05  WS-CURR-YEAROUT          PIC 9(4).
+           05  FILLER                   PIC X     VALUE '/'.
+           05  WS-CURR-MONTHOUT         PIC 9(2).
+           05  FILLER                   PIC X     VALUE '/'.
+           05  WS-CURR-DAYOUT           PIC 9(2).
+      *
+       01  REPORT-HEADER-LINE-2.
+           05  FILLER                   PIC X(20) VALUE 'NAME'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(14) VALUE 'JOB'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'HOURS'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(9)  VALUE 'RATE'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(9)  VALUE 'BONUS'.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'GROSS PAY'.
+      *
+       01  REGISTER-DETAIL-LINE.
+           05  NAME-OUT                 PIC X(20).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  JOB-OUT                  PIC X(14).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DET-HOURS-OUT            PIC ZZZ9.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  DET-RATE-OUT             PIC ZZZ9.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  DET-BONUS-OUT            PIC Z.99.
+           05  FILLER                   PIC X(6)  VALUE SPACES.
+           05  DET-GROSS-PAY-OUT        PIC $$$,$$$.99.
+      *
+       01  FOOTER-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+                     'EMPLOYEES PAID              : '.
+           05  WS-CTR-EMPLOYEES-OUT     PIC ZZZ9.
+      *
+       01  FOOTER-LINE-2.
+           05  FILLER                   PIC X(30) VALUE
+                     'TOTAL HOURS                 : '.
+           05  WS-TOTAL-HOURS-OUT       PIC ZZZ,ZZ9.
+      *
+       01  FOOTER-LINE-3.
+           05  FILLER                   PIC X(30) VALUE
+                     'TOTAL GROSS PAY            : '.
+           05  WS-TOTAL-GROSS-PAY-OUT   PIC $$,$$$,$$9.99.
+      *
+       01  FOOTER-LINE-0.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+           05  FILLER                   PIC X(50) VALUE
+                     "************  Nothing follows  *****************".
+      *
+       PROCEDURE DIVISION.
+           PERFORM OPEN-FILES.
+           PERFORM LOAD-BONUS-TABLE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           MOVE   'N' TO EOF-STAT.
+           READ    PERSONNEL-FILE AT END MOVE 'Y' TO EOF-STAT.
+           PERFORM PAYROLL-HEADING.
+           PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+           PERFORM DISPLAY-FOOTERS.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+      *
+       OPEN-FILES.
+           OPEN INPUT  PERSONNEL-FILE.
+           OPEN INPUT  BONUS-TABLE-FILE.
+           OPEN OUTPUT PAYROLL-REGISTER.
+      *
+       LOAD-BONUS-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  BONUS-TABLE-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET BT-IDX TO 1.
+           PERFORM VARYING BT-IDX FROM 1 BY 1 UNTIL
+                   BT-IDX > WS-BONUS-TABLE-MAX OR END-OF-FILE
+               MOVE BT-JOB-TITLE  TO WS-BT-JOB-TITLE(BT-IDX)
+               MOVE BT-BONUS-RATE TO WS-BT-BONUS-RATE(BT-IDX)
+               READ BONUS-TABLE-FILE
+                    AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+           END-PERFORM.
+      *    A row left unread here means BONUS-TABLE-FILE has more than
+      *    WS-BONUS-TABLE-MAX rows (review fixes) - report it instead
+      *    of silently dropping the rest.
+           IF NOT END-OF-FILE
+               DISPLAY 'WARNING: BONUS-TABLE-FILE HAS MORE THAN '
+                       WS-BONUS-TABLE-MAX
+                       ' ENTRIES - REMAINING ROWS IGNORED'
+           END-IF.
+           MOVE 'N' TO EOF-STAT.
+      *
+       PROCESS-RECORDS.
+           MOVE IN-NAME             TO NAME.
+           MOVE IN-ADDR             TO ADDR.
+           MOVE IN-JOB              TO JOB.
+           MOVE IN-HOURS            TO HOURS.
+           MOVE IN-RATE             TO RATE.
+           PERFORM CONDITIONAL-SELECTION.
+           PERFORM DISPLAY-DATA-PARAGRAPH.
+           READ PERSONNEL-FILE AT END MOVE 'Y' TO EOF-STAT.
+      *
+      ****** COBOL MOVE statements - Literals assigned to variables
+       PAYROLL-HEADING.
+           MOVE  WS-TODAY-DATE(1:4)    TO WS-CURR-YEAROUT.
+           MOVE  WS-TODAY-DATE(5:2)    TO WS-CURR-MONTHOUT.
+           MOVE  WS-TODAY-DATE(7:2)    TO WS-CURR-DAYOUT.
+           MOVE  SPACES     TO     PAYROLL-REGISTER-REC.
+           WRITE PAYROLL-REGISTER-REC.
+           WRITE PAYROLL-REGISTER-REC FROM REPORT-HEADER-LINE-1.
+           MOVE  SPACES     TO     PAYROLL-REGISTER-REC.
+           WRITE PAYROLL-REGISTER-REC.
+           WRITE PAYROLL-REGISTER-REC FROM REPORT-HEADER-LINE-2.
+      *
+      ****** Conditional expressions - bonus rate by pay-rate tier,
+      ****** then by job-title lookup table (req 038)
+       CONDITIONAL-SELECTION.
+           IF  RATE > 18
+               MOVE .25     TO  BONUS-RATE
+           ELSE
+               MOVE ZERO    TO BONUS-RATE
+           END-IF.
+           PERFORM LOOKUP-BONUS-TABLE.
+           IF WS-BONUS-FOUND
+               MOVE WS-FOUND-BONUS-RATE TO BONUS-RATE
+           END-IF.
+      *
+       LOOKUP-BONUS-TABLE.
+           MOVE 'N' TO WS-BONUS-FOUND-SW.
+           SET BT-IDX TO 1.
+           SEARCH BONUS-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-BT-JOB-TITLE(BT-IDX) = JOB
+                   MOVE WS-BT-BONUS-RATE(BT-IDX) TO WS-FOUND-BONUS-RATE
+                   MOVE 'Y' TO WS-BONUS-FOUND-SW
+           END-SEARCH.
+      *
+      ****** Gross pay - overtime beyond 40 hours pays 1.5x RATE,
+      ****** computed before the bonus multiplier is applied (req 039)
+       DISPLAY-DATA-PARAGRAPH.
+           IF HOURS > 40
+               MOVE 40              TO WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-HOURS = HOURS - 40
+               COMPUTE WS-REGULAR-PAY  = WS-REGULAR-HOURS * RATE
+               COMPUTE WS-OVERTIME-PAY =
+                       WS-OVERTIME-HOURS * RATE * 1.5
+               COMPUTE GROSS-PAY =
+                       (WS-REGULAR-PAY + WS-OVERTIME-PAY)
+                       * (1 + BONUS-RATE)
+           ELSE
+               MOVE ZERO TO WS-OVERTIME-HOURS WS-OVERTIME-PAY
+               COMPUTE GROSS-PAY = (HOURS * RATE) * (1 + BONUS-RATE)
+           END-IF.
+           MOVE RATE            TO RATE-OUT.
+           MOVE BONUS-RATE      TO BONUS-RATE-OUT.
+           MOVE HOURS           TO HOURS-OUT.
+           MOVE GROSS-PAY       TO GROSS-PAY-OUT.
+           PERFORM WRITE-REGISTER-LINE.
+           ADD 1           TO WS-CTR-EMPLOYEES.
+           ADD HOURS       TO WS-TOTAL-HOURS.
+           ADD GROSS-PAY   TO WS-TOTAL-GROSS-PAY.
+      *
+       WRITE-REGISTER-LINE.
+           MOVE NAME            TO NAME-OUT.
+           MOVE JOB             TO JOB-OUT.
+           MOVE HOURS           TO DET-HOURS-OUT.
+           MOVE RATE            TO DET-RATE-OUT.
+           MOVE BONUS-RATE      TO DET-BONUS-OUT.
+           MOVE GROSS-PAY       TO DET-GROSS-PAY-OUT.
+           WRITE PAYROLL-REGISTER-REC FROM REGISTER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE.
+      *
+       DISPLAY-FOOTERS.
+           MOVE SPACES TO PAYROLL-REGISTER-REC.
+           WRITE PAYROLL-REGISTER-REC AFTER ADVANCING 2 LINES.
+           MOVE WS-CTR-EMPLOYEES     TO WS-CTR-EMPLOYEES-OUT.
+           WRITE PAYROLL-REGISTER-REC FROM FOOTER-LINE-1.
+           MOVE WS-TOTAL-HOURS       TO WS-TOTAL-HOURS-OUT.
+           WRITE PAYROLL-REGISTER-REC FROM FOOTER-LINE-2.
+           MOVE WS-TOTAL-GROSS-PAY   TO WS-TOTAL-GROSS-PAY-OUT.
+           WRITE PAYROLL-REGISTER-REC FROM FOOTER-LINE-3.
+           WRITE PAYROLL-REGISTER-REC FROM FOOTER-LINE-0
+                 AFTER ADVANCING 2 LINES.
+      *
+       CLOSE-FILES.
+           CLOSE PERSONNEL-FILE.
+           CLOSE BONUS-TABLE-FILE.
+           CLOSE PAYROLL-REGISTER.
