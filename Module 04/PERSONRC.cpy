@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------
+      *   Weekly personnel/payroll input record - COPY'd into the
+      *   PERSONNEL-FILE FD (same FD-plus-COPY style as the Module 12
+      *   Midterm's CLAIMREC.cpy).
+       01  PERSONNEL-REC-WS.
+           05  IN-NAME                  PIC X(20).
+           05  IN-ADDR                  PIC X(40).
+           05  IN-JOB                   PIC X(14).
+           05  IN-HOURS                 PIC 9(3).
+           05  IN-RATE                  PIC 9(3)V99.
+           05  FILLER                   PIC X(08).
