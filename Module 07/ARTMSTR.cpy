@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------
+      *   Shared Artist Master record layout - keyed by
+      *   ARTMSTR-ACCT-NO. Used by both FAVRPT and FAVRFP to validate
+      *   an incoming record's ARTIST-ACCT-NO before reporting on it
+      *   (same COPY-a-record-layout convention as PARTS.cpy/
+      *   SUPPLIER.cpy under COBOL FINAL EXAMS).
+       01  ARTIST-MASTER-REC.
+           05  ARTMSTR-ACCT-NO           PIC X(08) VALUE SPACES.
+           05  ARTMSTR-NAME              PIC X(30) VALUE SPACES.
+           05  ARTMSTR-GENRE             PIC X(12) VALUE SPACES.
+           05  ARTMSTR-STATUS            PIC X(01) VALUE SPACES.
+               88  ARTMSTR-ACTIVE        VALUE 'A'.
+               88  ARTMSTR-INACTIVE      VALUE 'I'.
