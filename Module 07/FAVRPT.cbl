@@ -6,6 +6,8 @@
        FILE-CONTROL.
            SELECT FAVIN-FILE    ASSIGN TO FAVIN.
            SELECT FAVIN-REPORT  ASSIGN TO FAVINRPT.
+           SELECT FAVIN-ACTIVE-REPORT ASSIGN TO FAVACTRPT.
+           SELECT ARTIST-MASTER-FILE ASSIGN TO ARTMSTR.
        DATA DIVISION.
        FILE SECTION.
        FD  FAVIN-FILE
@@ -23,6 +25,8 @@
                 10 SHIPPING-COST        PIC 9(2)V99.
                 10 TAX                  PIC 9(2)V99.
            05  BAND-STILL-TOGETHER      PIC X(1).
+               88  BAND-IS-ACTIVE       VALUE 'Y'.
+           05  ARTIST-ACCT-NO           PIC X(08).
        FD  FAVIN-REPORT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -47,6 +51,26 @@
                 10  FILLER              PIC X(5) VALUE SPACES.
            05  BAND-STILL-TOGETHER-OUT  PIC X(1).
       *
+      *     Filtered sub-report of artists whose band is still
+      *     together - same 132-byte detail-line layout as FAVIN-RPT,
+      *     written FROM FAVIN-RPT once it's already been formatted.
+       FD  FAVIN-ACTIVE-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVIN-ACTIVE-RPT.
+       01  FAVIN-ACTIVE-RPT              PIC X(132).
+      *
+      *     Shared Artist Master - validated against every FAVIN-REC
+      *     by ARTIST-ACCT-NO before it's reported on (see req 024).
+       FD  ARTIST-MASTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 51 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ARTIST-MASTER-REC.
+       COPY ARTMSTR.
       *
        WORKING-STORAGE SECTION.
        01  HEADER-LINE-1.
@@ -139,6 +163,76 @@
                               "Highest CD Cost                 : ".
            05 HIGHEST-COST-OUT          PIC $$$,$$9.99.
            05 FILLER                    PIC X(50) VALUE SPACES.
+      *
+      *     Printed instead of FOOTER-LINE-1 thru 5 when the run
+      *     processed zero records (guards the AVG-CD-COST divide).
+       01  NO-ARTISTS-FOOTER-LINE.
+           05 FILLER                    PIC X(36) VALUE
+                              "No artists were processed in this ".
+           05 FILLER                    PIC X(14) VALUE "run.".
+           05 FILLER                    PIC X(36) VALUE SPACES.
+      *
+      *     Printed when one or more records were skipped because
+      *     their ARTIST-ACCT-NO wasn't found on the Artist Master.
+       01  INVALID-ARTIST-FOOTER-LINE.
+           05 FILLER                    PIC X(36) VALUE
+                              "Records skipped - unknown Artist   ".
+           05 FILLER                    PIC X(14) VALUE "Acct #: ".
+           05 INVALID-ARTIST-CTR-OUT    PIC ZZ9.
+           05 FILLER                    PIC X(33) VALUE SPACES.
+      *
+      *     Artist Master table - loaded from ARTIST-MASTER-FILE by
+      *     LOAD-ARTIST-MASTER-TABLE at startup, searched once per
+      *     FAVIN-REC to validate ARTIST-ACCT-NO before reporting.
+       01  ARTIST-MASTER-TABLE.
+           05  ARTIST-MASTER-ENTRIES OCCURS 50 TIMES
+                   INDEXED BY ARTM-IDX.
+               10  WS-ARTM-ACCT-NO      PIC X(08).
+      *
+      *************************************************************
+      ****** Control Break Subtotal Line (by MUSICAL-GENRE) ******
+      *************************************************************
+       01  GENRE-SUBTOTAL-LINE.
+           05 FILLER                    PIC X(13) VALUE SPACES.
+           05 FILLER                    PIC X(10) VALUE 'SUBTOTAL: '.
+           05 GENRE-SUBTOTAL-GENRE-OUT   PIC X(12).
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(8)  VALUE 'ARTISTS:'.
+           05 GENRE-SUB-ARTIST-OUT       PIC ZZ9.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(12) VALUE 'TOTAL COST: '.
+           05 GENRE-SUB-COST-OUT         PIC $$,$$9.99.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(10) VALUE 'AVG COST: '.
+           05 GENRE-AVG-COST-OUT         PIC $$,$$9.99.
+           05 FILLER                    PIC X(10) VALUE SPACES.
+      *
+      *************************************************************
+      ****** Active Touring Artists Sub-Report headings/footers ***
+      *************************************************************
+       01  ACTIVE-HEADER-LINE-1.
+           05  FILLER                   PIC X(6)  VALUE 'DATE: '.
+           05  ACT-CURR-YEAROUT         PIC 9(4).
+           05  FILLER                   PIC X     VALUE '/'.
+           05  ACT-CURR-MONTHOUT        PIC 9(2).
+           05  FILLER                   PIC X     VALUE '/'.
+           05  ACT-CURR-DAYOUT          PIC 9(2).
+           05  FILLER                   PIC X(16) VALUE SPACES.
+           05  FILLER                   PIC X(34) VALUE
+                             'ACTIVE TOURING ARTISTS REPORT'.
+           05  FILLER                   PIC X(45) VALUE SPACES.
+      *
+       01  ACTIVE-FOOTER-LINE-1.
+           05 FILLER                    PIC X(36) VALUE
+                              "Number of Active Touring Artists: ".
+           05 ACTIVE-TOT-ARTIST-OUT     PIC ZZ9.
+           05 FILLER                    PIC X(50) VALUE SPACES.
+      *
+       01  ACTIVE-FOOTER-LINE-2.
+           05 FILLER                    PIC X(36) VALUE
+                              "Active Touring Artists Total Cost: ".
+           05 ACTIVE-TOT-COST-OUT       PIC $$$,$$9.99.
+           05 FILLER                    PIC X(50) VALUE SPACES.
       *
        01  ACC-CTRS.
            05  TOT-COST                 PIC 9(4)V99 VALUE ZEROES.
@@ -147,9 +241,31 @@
            05  AVG-CD-COST              PIC 9(4)V99 VALUE ZEROES.
            05  HIGHEST-COST             PIC 9(3)V99 VALUE ZEROES.
            05  LOWEST-COST              PIC 9(3)V99 VALUE ZEROES.
+           05  ACTIVE-TOT-ARTIST        PIC 9(3)    VALUE ZEROES.
+           05  ACTIVE-TOT-COST          PIC 9(5)V99 VALUE ZEROES.
+           05  WS-INVALID-ARTIST-CTR    PIC 9(3)    VALUE ZEROES.
      *
        01  EOF-STAT                     PIC X       VALUE SPACE.
            88  END-OF-FILE              VALUE 'Y'.
+       01  WS-ARTIST-FOUND-SW           PIC X       VALUE 'N'.
+           88  WS-ARTIST-VALID          VALUE 'Y'.
+      *    Set once MOVE-AND-WRITE-DATA seeds HIGHEST-COST/LOWEST-COST
+      *    from the first valid record (review fixes) - keeps an
+      *    unvalidated record from ever seeding the high/low stats.
+       01  WS-HI-LO-SEEDED-SW           PIC X       VALUE 'N'.
+           88  WS-HI-LO-SEEDED          VALUE 'Y'.
+      *
+      *--------------------------------------------------------------
+      *   Control Break fields - input is assumed sorted ascending
+      *   by MUSICAL-GENRE (same assumption FINALS makes about
+      *   PART-TRANS-FILE being pre-sorted by Part-Number).
+      *--------------------------------------------------------------
+       01  WS-GENRE-CONTROLS.
+           05  WS-CONTROL-KEY           PIC X(12)   VALUE SPACES.
+           05  WS-GENRE-LINE-KTR        PIC 9(4)    VALUE 0.
+           05  WS-GENRE-SUB-COST        PIC 9(7)V99 VALUE 0.
+           05  WS-GENRE-SUB-ARTIST-CTR  PIC 9(3)    VALUE 0.
+           05  WS-GENRE-AVG-COST        PIC 9(7)V99 VALUE 0.
       *
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR          PIC 9(4).
@@ -159,49 +275,140 @@
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM OPEN-FILES.
+           PERFORM LOAD-ARTIST-MASTER-TABLE.
            MOVE   'N' TO EOF-STAT.
            READ    FAVIN-FILE
                    AT END MOVE 'Y' TO EOF-STAT.
       *
-      *     Set Initial Highest-Cost and Lowest-Cost
-      *     to compare CD cost for every record read.
-      *
-           ADD     CD-COST, SHIPPING-COST, TAX TO HIGHEST-COST.
-           ADD     CD-COST, SHIPPING-COST, TAX TO LOWEST-COST.
+      *     HIGHEST-COST/LOWEST-COST are seeded inside MOVE-AND-WRITE-
+      *     DATA (review fixes) from the first record that passes
+      *     VALIDATE-ARTIST-ACCT, not unconditionally from whatever the
+      *     first FAVIN-FILE record happens to be - an invalid first
+      *     record must not pollute the high/low stats any more than
+      *     it's allowed to pollute GRAND-TOTAL-COST or TOT-ARTIST.
       *
            PERFORM DISPLAY-HEADINGS.
+           PERFORM ACTIVE-DISPLAY-HEADINGS.
+      *     Prime the first genre control group (prints no subtotal
+      *     block yet - WS-GENRE-LINE-KTR is still zero).
+           PERFORM GENRE-CONTROL-BREAK.
            PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
-           COMPUTE AVG-CD-COST = (GRAND-TOTAL-COST / TOT-ARTIST).
+      *     Print the subtotal block for the last genre group.
+           PERFORM GENRE-CONTROL-BREAK.
+      *     Guard against a zero-record run - TOT-ARTIST would make
+      *     this a divide-by-zero.
+           IF TOT-ARTIST > 0
+               COMPUTE AVG-CD-COST = (GRAND-TOTAL-COST / TOT-ARTIST)
+           END-IF.
            PERFORM DISPLAY-FOOTERS.
+           PERFORM ACTIVE-DISPLAY-FOOTERS.
            PERFORM CLOSE-FILES.
            GOBACK.
       *
        OPEN-FILES.
            OPEN INPUT  FAVIN-FILE.
            OPEN OUTPUT FAVIN-REPORT.
+           OPEN OUTPUT FAVIN-ACTIVE-REPORT.
+           OPEN INPUT  ARTIST-MASTER-FILE.
+      *
+       LOAD-ARTIST-MASTER-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  ARTIST-MASTER-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET ARTM-IDX TO 1.
+           PERFORM VARYING ARTM-IDX FROM 1 BY 1 UNTIL ARTM-IDX > 50
+                   OR END-OF-FILE
+               MOVE ARTMSTR-ACCT-NO TO WS-ARTM-ACCT-NO(ARTM-IDX)
+               READ ARTIST-MASTER-FILE
+                    AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO EOF-STAT.
       *
        PROCESS-RECORDS.
-           MOVE ARTIST-NAME         TO  ARTIST-NAME-OUT.
-           MOVE NO-OF-MUSICIANS     TO  NO-OF-MUSICIANS-OUT.
-           MOVE MUSICAL-GENRE       TO  MUSICAL-GENRE-OUT.
-           MOVE CD-COST             TO  CD-COST-OUT.
-           MOVE SHIPPING-COST       TO  SHIPPING-COST-OUT.
-           MOVE TAX                 TO  TAX-OUT.
-           COMPUTE TOT-COST = (CD-COST + SHIPPING-COST + TAX).
-      *
-           MOVE TOT-COST            TO TOT-COST-OUT.
-           ADD  TOT-COST            TO GRAND-TOTAL-COST.
-           ADD  1                   TO TOT-ARTIST.
-           IF   TOT-COST > HIGHEST-COST
-                MOVE TOT-COST        TO HIGHEST-COST
+           IF NOT END-OF-FILE
+               IF WS-CONTROL-KEY = MUSICAL-GENRE
+                   PERFORM MOVE-AND-WRITE-DATA
+                   READ    FAVIN-FILE
+                           AT END MOVE 'Y' TO EOF-STAT
+                   END-READ
+               ELSE
+                   PERFORM GENRE-CONTROL-BREAK
+               END-IF
            END-IF.
-           IF   TOT-COST < LOWEST-COST
-                MOVE TOT-COST        TO LOWEST-COST
+      *
+       MOVE-AND-WRITE-DATA.
+           PERFORM VALIDATE-ARTIST-ACCT.
+           IF WS-ARTIST-VALID
+               MOVE ARTIST-NAME         TO  ARTIST-NAME-OUT
+               MOVE NO-OF-MUSICIANS     TO  NO-OF-MUSICIANS-OUT
+               MOVE MUSICAL-GENRE       TO  MUSICAL-GENRE-OUT
+               MOVE CD-COST             TO  CD-COST-OUT
+               MOVE SHIPPING-COST       TO  SHIPPING-COST-OUT
+               MOVE TAX                 TO  TAX-OUT
+               MOVE BAND-STILL-TOGETHER TO  BAND-STILL-TOGETHER-OUT
+               COMPUTE TOT-COST = (CD-COST + SHIPPING-COST + TAX)
+      *
+               MOVE TOT-COST            TO TOT-COST-OUT
+               ADD  TOT-COST            TO GRAND-TOTAL-COST
+               ADD  1                   TO TOT-ARTIST
+               ADD  TOT-COST            TO WS-GENRE-SUB-COST
+               ADD  1                   TO WS-GENRE-SUB-ARTIST-CTR
+               IF   WS-HI-LO-SEEDED
+                   IF   TOT-COST > HIGHEST-COST
+                        MOVE TOT-COST        TO HIGHEST-COST
+                   END-IF
+                   IF   TOT-COST < LOWEST-COST
+                        MOVE TOT-COST        TO LOWEST-COST
+                   END-IF
+               ELSE
+                   MOVE TOT-COST            TO HIGHEST-COST
+                   MOVE TOT-COST            TO LOWEST-COST
+                   MOVE 'Y'                 TO WS-HI-LO-SEEDED-SW
+               END-IF
+      *
+               WRITE FAVIN-RPT
+               IF BAND-IS-ACTIVE
+                   ADD 1       TO ACTIVE-TOT-ARTIST
+                   ADD TOT-COST TO ACTIVE-TOT-COST
+                   WRITE FAVIN-ACTIVE-RPT FROM FAVIN-RPT
+               END-IF
+           ELSE
+               ADD 1 TO WS-INVALID-ARTIST-CTR
            END-IF.
       *
-           WRITE FAVIN-RPT.
-           READ    FAVIN-FILE
-                   AT END MOVE 'Y' TO EOF-STAT.
+       VALIDATE-ARTIST-ACCT.
+           MOVE 'N' TO WS-ARTIST-FOUND-SW.
+           SET ARTM-IDX TO 1.
+           SEARCH ARTIST-MASTER-ENTRIES
+               AT END
+                   CONTINUE
+               WHEN WS-ARTM-ACCT-NO(ARTM-IDX) = ARTIST-ACCT-NO
+                   MOVE 'Y' TO WS-ARTIST-FOUND-SW
+           END-SEARCH.
+      *
+       GENRE-CONTROL-BREAK.
+           IF WS-GENRE-LINE-KTR > 0
+               MOVE WS-CONTROL-KEY        TO GENRE-SUBTOTAL-GENRE-OUT
+               MOVE WS-GENRE-SUB-ARTIST-CTR TO GENRE-SUB-ARTIST-OUT
+               MOVE WS-GENRE-SUB-COST     TO GENRE-SUB-COST-OUT
+               IF WS-GENRE-SUB-ARTIST-CTR > 0
+                   COMPUTE WS-GENRE-AVG-COST =
+                       WS-GENRE-SUB-COST / WS-GENRE-SUB-ARTIST-CTR
+               ELSE
+                   MOVE ZERO TO WS-GENRE-AVG-COST
+               END-IF
+               MOVE WS-GENRE-AVG-COST     TO GENRE-AVG-COST-OUT
+               MOVE SPACES TO FAVIN-RPT
+               WRITE FAVIN-RPT
+               WRITE FAVIN-RPT FROM GENRE-SUBTOTAL-LINE
+               MOVE SPACES TO FAVIN-RPT
+               WRITE FAVIN-RPT
+           END-IF.
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-GENRE-LINE-KTR
+               MOVE ZERO TO WS-GENRE-SUB-COST WS-GENRE-SUB-ARTIST-CTR
+               MOVE MUSICAL-GENRE TO WS-CONTROL-KEY
+           END-IF.
       *
        DISPLAY-HEADINGS.
            MOVE  FUNCTION  CURRENT-DATE TO WS-CURRENT-DATE.
@@ -230,17 +437,57 @@
            MOVE  SPACES       TO     FAVIN-RPT.
            WRITE FAVIN-RPT.
            WRITE FAVIN-RPT.
-           MOVE  TOT-ARTIST   TO TOT-ARTIST-OUT.
-           MOVE  AVG-CD-COST  TO AVG-CD-COST-OUT.
-           MOVE  GRAND-TOTAL-COST TO GRAND-TOTAL-COST-OUT.
-           MOVE  LOWEST-COST  TO LOWEST-COST-OUT.
-           MOVE  HIGHEST-COST TO HIGHEST-COST-OUT.
-           WRITE FAVIN-RPT    FROM  FOOTER-LINE-1.
-           WRITE FAVIN-RPT    FROM  FOOTER-LINE-2.
-           WRITE FAVIN-RPT    FROM  FOOTER-LINE-3.
-           WRITE FAVIN-RPT    FROM  FOOTER-LINE-4.
-           WRITE FAVIN-RPT    FROM  FOOTER-LINE-5.
+           IF TOT-ARTIST = 0
+               WRITE FAVIN-RPT FROM NO-ARTISTS-FOOTER-LINE
+           ELSE
+               MOVE  TOT-ARTIST   TO TOT-ARTIST-OUT
+               MOVE  AVG-CD-COST  TO AVG-CD-COST-OUT
+               MOVE  GRAND-TOTAL-COST TO GRAND-TOTAL-COST-OUT
+               MOVE  LOWEST-COST  TO LOWEST-COST-OUT
+               MOVE  HIGHEST-COST TO HIGHEST-COST-OUT
+               WRITE FAVIN-RPT    FROM  FOOTER-LINE-1
+               WRITE FAVIN-RPT    FROM  FOOTER-LINE-2
+               WRITE FAVIN-RPT    FROM  FOOTER-LINE-3
+               WRITE FAVIN-RPT    FROM  FOOTER-LINE-4
+               WRITE FAVIN-RPT    FROM  FOOTER-LINE-5
+           END-IF.
+           IF WS-INVALID-ARTIST-CTR > 0
+               MOVE WS-INVALID-ARTIST-CTR TO INVALID-ARTIST-CTR-OUT
+               WRITE FAVIN-RPT FROM INVALID-ARTIST-FOOTER-LINE
+           END-IF.
+      *
+       ACTIVE-DISPLAY-HEADINGS.
+           MOVE  WS-CURRENT-YEAR        TO ACT-CURR-YEAROUT.
+           MOVE  WS-CURRENT-MONTH       TO ACT-CURR-MONTHOUT.
+           MOVE  WS-CURRENT-DAY         TO ACT-CURR-DAYOUT.
+      *
+           MOVE  SPACES     TO     FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT  FROM   ACTIVE-HEADER-LINE-1.
+           MOVE  SPACES     TO     FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT  FROM   HEADER-LINE-2.
+           MOVE  SPACES     TO     FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT  FROM   HEADER-LINE-3.
+           MOVE  SPACES     TO     FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT  FROM   HEADER-LINE-4.
+           MOVE  SPACES     TO     FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+      *
+       ACTIVE-DISPLAY-FOOTERS.
+           MOVE  SPACES             TO     FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           WRITE FAVIN-ACTIVE-RPT.
+           MOVE  ACTIVE-TOT-ARTIST  TO ACTIVE-TOT-ARTIST-OUT.
+           MOVE  ACTIVE-TOT-COST    TO ACTIVE-TOT-COST-OUT.
+           WRITE FAVIN-ACTIVE-RPT   FROM  ACTIVE-FOOTER-LINE-1.
+           WRITE FAVIN-ACTIVE-RPT   FROM  ACTIVE-FOOTER-LINE-2.
       *
        CLOSE-FILES.
            CLOSE  FAVIN-FILE.
-           CLOSE FAVIN-REPORT.
\ No newline at end of file
+           CLOSE FAVIN-REPORT.
+           CLOSE FAVIN-ACTIVE-REPORT.
+           CLOSE ARTIST-MASTER-FILE.
\ No newline at end of file
