@@ -84,6 +84,8 @@
                  88 INV-ORDER      VALUE    ZERO.
              05  VLDT-DELIVERY              PIC 9(8).
                  88 INV-DELIVERY   VALUE    ZERO.
+             05  FILLER                     PIC X(01).
+             05  VLDT-PART-NUMBER           PIC X(23).
          77  VALID-PO                       PIC 9.
          77  ERROR-CTR                      PIC 9.
          77  EXCP-DESC                      PIC X(50).
