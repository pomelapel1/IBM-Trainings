@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR. PRODUCTION SUPPORT.
+      *
+      **********     Final Project    ******************************
+      *   RECONCILE is a post-run batch job that reads the four
+      *   master files FINALS writes (PARTS-FILE, SUPPLIER-FILE,
+      *   ADDRESS-FILE, PURCHASES-FILE) back in and confirms every
+      *   Part-Number written to PARTS-FILE also has at least one
+      *   matching Supplier, Address, and Purchase-Order record -
+      *   i.e. that no segment of a transaction was silently
+      *   rejected while the others were written.
+      *
+      *   All four master files now carry PART-NUMBER (added for
+      *   this job) and are produced by FINALS in Part-Number order,
+      *   one part's segments at a time, so RECONCILE walks the four
+      *   files together like a merge: for every Part-Number read
+      *   from PARTS-FILE, it counts the contiguous run of matching
+      *   records in each of the other three files.  A Part-Number
+      *   with a zero count in any one of the three companion files
+      *   is written to RECON-REPORT as a mismatch.
+      *
+      *   This assumes the four master files stay in the same
+      *   relative Part-Number order FINALS wrote them in (true for
+      *   a single run, and for intraday APPEND-mode runs as long as
+      *   each run's PARTSUPP extract is itself pre-sorted and runs
+      *   are processed in the order they're received).  It does not
+      *   attempt a full random-access key match.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE         ASSIGN TO PARTS
+               FILE STATUS IS WS-PARTS-STATUS.
+           SELECT SUPPLIER-FILE      ASSIGN TO SUPPLIER
+               FILE STATUS IS WS-SUPP-STATUS.
+           SELECT ADDRESS-FILE       ASSIGN TO ADDRESES
+               FILE STATUS IS WS-ADDR-STATUS.
+           SELECT PURCHASES-FILE     ASSIGN TO PURCHASE
+               FILE STATUS IS WS-PO-STATUS.
+           SELECT RECON-REPORT       ASSIGN TO RECONRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 78 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTS-REC.
+       COPY PARTS.
+      *
+       FD  SUPPLIER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 61 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPLIER-REC.
+       COPY SUPPLIER.
+      *
+       FD  ADDRESS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 96 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPP-ADDRESS.
+       COPY ADDRESES.
+      *
+       FD  PURCHASES-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PURCHASE-ORDERS.
+       COPY PURCHASE.
+      *
+       FD  RECON-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RECON-REPORT-REC.
+       01  RECON-REPORT-REC            PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-PARTS-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-SUPP-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-ADDR-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-PO-STATUS                 PIC X(02) VALUE SPACES.
+      *
+       01  WS-EOF-SWITCHES.
+           05  WS-PARTS-EOF-SW          PIC X VALUE 'N'.
+               88  PARTS-EOF            VALUE 'Y'.
+           05  WS-SUPP-EOF-SW           PIC X VALUE 'N'.
+               88  SUPP-EOF             VALUE 'Y'.
+           05  WS-ADDR-EOF-SW           PIC X VALUE 'N'.
+               88  ADDR-EOF             VALUE 'Y'.
+           05  WS-PO-EOF-SW             PIC X VALUE 'N'.
+               88  PO-EOF               VALUE 'Y'.
+      *
+       01  WS-CURRENT-PART              PIC X(23) VALUE SPACES.
+       01  WS-SUPP-COUNT                PIC 9(03) VALUE ZERO.
+       01  WS-ADDR-COUNT                PIC 9(03) VALUE ZERO.
+       01  WS-PO-COUNT                  PIC 9(03) VALUE ZERO.
+      *
+       01  WS-TOT-PARTS-CHECKED         PIC 9(07) VALUE ZERO.
+       01  WS-TOT-MISMATCHES            PIC 9(07) VALUE ZERO.
+      *
+      *  Expected per-part companion counts.  SUPPLIER-FILE always
+      *  carries exactly one record per part, so any other count is a
+      *  silently-dropped (or duplicated) segment.  PURCHASES-FILE and
+      *  ADDRESS-FILE don't have a single fixed expected count - req005
+      *  lets a part multi-source across fewer than all 6 PO slots, so
+      *  PO-COUNT legitimately ranges 1-6 and is only checked for being
+      *  nonzero below (a true missing-PO-segment is a part with NO PO
+      *  records at all, not one with fewer than 6).  ADDRESS-FILE is
+      *  checked by mandatory-type presence instead of a raw count:
+      *  address type 4 (Bill-To) is a legitimate optional occurrence
+      *  (ADDREDIT req003), but types 1/2/3 are not, so a raw count of
+      *  "at least 3" could theoretically be satisfied by duplicates of
+      *  one type while a different mandatory type is actually missing.
+       01  WS-EXPECTED-SUPP-COUNT       PIC 9(03) VALUE 1.
+      *
+      *  One switch per mandatory address type (1/2/3), set as each is
+      *  seen in COUNT-ADDRESS-MATCHES and reset per part.
+       01  WS-ADDR-TYPE-SWITCHES.
+           05  WS-ADDR-TYPE1-SW         PIC X VALUE 'N'.
+               88  ADDR-TYPE1-PRESENT   VALUE 'Y'.
+           05  WS-ADDR-TYPE2-SW         PIC X VALUE 'N'.
+               88  ADDR-TYPE2-PRESENT   VALUE 'Y'.
+           05  WS-ADDR-TYPE3-SW         PIC X VALUE 'N'.
+               88  ADDR-TYPE3-PRESENT   VALUE 'Y'.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER                   PIC X     VALUE SPACE.
+           05  FILLER                   PIC X(45) VALUE
+               'FINALS MASTER FILE RECONCILIATION REPORT'.
+       01  HEADING-LINE-2.
+           05  FILLER                   PIC X     VALUE SPACE.
+           05  FILLER                   PIC X(23) VALUE 'PART NUMBER'.
+           05  FILLER                   PIC X(08) VALUE 'SUPPLIER'.
+           05  FILLER                   PIC X(08) VALUE 'ADDRESS'.
+           05  FILLER                   PIC X(08) VALUE 'PO'.
+           05  FILLER                   PIC X(20) VALUE
+               'MISSING SEGMENT(S)'.
+      *
+       01  MISMATCH-LINE.
+           05  ML-PART-NUMBER           PIC X(23).
+           05  ML-SUPP-COUNT            PIC ZZ9.
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  ML-ADDR-COUNT            PIC ZZ9.
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  ML-PO-COUNT              PIC ZZ9.
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  ML-MISSING               PIC X(24) VALUE SPACES.
+      *
+       01  SUMMARY-LINE-1.
+           05  FILLER                   PIC X     VALUE SPACE.
+           05  FILLER                   PIC X(25) VALUE
+               'TOTAL PART NUMBERS READ: '.
+           05  SL-PARTS-CHECKED         PIC ZZZ,ZZ9.
+       01  SUMMARY-LINE-2.
+           05  FILLER                   PIC X     VALUE SPACE.
+           05  FILLER                   PIC X(25) VALUE
+               'TOTAL MISMATCHES FOUND:  '.
+           05  SL-MISMATCHES            PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-HEADINGS.
+           PERFORM PRIME-READS.
+           PERFORM RECONCILE-ONE-PART UNTIL PARTS-EOF.
+           PERFORM WRITE-SUMMARY.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT  PARTS-FILE, SUPPLIER-FILE, ADDRESS-FILE,
+                       PURCHASES-FILE.
+           OPEN OUTPUT RECON-REPORT.
+      *
+       CLOSE-FILES.
+           CLOSE PARTS-FILE, SUPPLIER-FILE, ADDRESS-FILE,
+                 PURCHASES-FILE, RECON-REPORT.
+      *
+       WRITE-HEADINGS.
+           WRITE RECON-REPORT-REC FROM HEADING-LINE-1.
+           MOVE  SPACES TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC FROM HEADING-LINE-2.
+           MOVE  SPACES TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+      *
+       PRIME-READS.
+           READ PARTS-FILE
+               AT END SET PARTS-EOF TO TRUE
+           END-READ.
+           READ SUPPLIER-FILE
+               AT END SET SUPP-EOF TO TRUE
+           END-READ.
+           READ ADDRESS-FILE
+               AT END SET ADDR-EOF TO TRUE
+           END-READ.
+           READ PURCHASES-FILE
+               AT END SET PO-EOF TO TRUE
+           END-READ.
+      *
+       RECONCILE-ONE-PART.
+           MOVE PART-NUMBER IN PARTS-REC TO WS-CURRENT-PART.
+           ADD 1 TO WS-TOT-PARTS-CHECKED.
+           MOVE ZERO TO WS-SUPP-COUNT, WS-ADDR-COUNT, WS-PO-COUNT.
+           MOVE 'N'  TO WS-ADDR-TYPE1-SW, WS-ADDR-TYPE2-SW,
+                        WS-ADDR-TYPE3-SW.
+      *
+           PERFORM COUNT-SUPPLIER-MATCHES
+               UNTIL SUPP-EOF OR
+                     PART-NUMBER IN SUPPLIER-REC NOT = WS-CURRENT-PART.
+           PERFORM COUNT-ADDRESS-MATCHES
+               UNTIL ADDR-EOF OR
+                     PART-NUMBER IN SUPP-ADDRESS NOT = WS-CURRENT-PART.
+           PERFORM COUNT-PO-MATCHES
+               UNTIL PO-EOF OR
+                     PART-NUMBER IN PURCHASE-ORDERS NOT =
+                         WS-CURRENT-PART.
+      *
+           IF  WS-SUPP-COUNT NOT = WS-EXPECTED-SUPP-COUNT
+            OR NOT (ADDR-TYPE1-PRESENT AND ADDR-TYPE2-PRESENT
+                    AND ADDR-TYPE3-PRESENT)
+            OR WS-PO-COUNT   = ZERO
+               PERFORM WRITE-MISMATCH-LINE
+               ADD 1 TO WS-TOT-MISMATCHES
+           END-IF.
+      *
+           READ PARTS-FILE
+               AT END SET PARTS-EOF TO TRUE
+           END-READ.
+      *
+       COUNT-SUPPLIER-MATCHES.
+           ADD 1 TO WS-SUPP-COUNT.
+           READ SUPPLIER-FILE
+               AT END SET SUPP-EOF TO TRUE
+           END-READ.
+      *
+       COUNT-ADDRESS-MATCHES.
+           ADD 1 TO WS-ADDR-COUNT.
+           EVALUATE TRUE
+               WHEN ORDER-ADDR-TYPE IN SUPP-ADDRESS
+                   SET ADDR-TYPE1-PRESENT TO TRUE
+               WHEN SCHED-ADDR-TYPE IN SUPP-ADDRESS
+                   SET ADDR-TYPE2-PRESENT TO TRUE
+               WHEN REMIT-ADDR-TYPE IN SUPP-ADDRESS
+                   SET ADDR-TYPE3-PRESENT TO TRUE
+           END-EVALUATE.
+           READ ADDRESS-FILE
+               AT END SET ADDR-EOF TO TRUE
+           END-READ.
+      *
+       COUNT-PO-MATCHES.
+           ADD 1 TO WS-PO-COUNT.
+           READ PURCHASES-FILE
+               AT END SET PO-EOF TO TRUE
+           END-READ.
+      *
+       WRITE-MISMATCH-LINE.
+           MOVE SPACES          TO MISMATCH-LINE.
+           MOVE WS-CURRENT-PART TO ML-PART-NUMBER.
+           MOVE WS-SUPP-COUNT   TO ML-SUPP-COUNT.
+           MOVE WS-ADDR-COUNT   TO ML-ADDR-COUNT.
+           MOVE WS-PO-COUNT     TO ML-PO-COUNT.
+           MOVE SPACES          TO ML-MISSING.
+           IF  WS-SUPP-COUNT NOT = WS-EXPECTED-SUPP-COUNT
+               STRING ML-MISSING DELIMITED BY '  '
+                      'SUPPLIER ' DELIMITED BY SIZE
+                      INTO ML-MISSING
+           END-IF.
+           IF  NOT (ADDR-TYPE1-PRESENT AND ADDR-TYPE2-PRESENT
+                    AND ADDR-TYPE3-PRESENT)
+               STRING ML-MISSING DELIMITED BY '  '
+                      'ADDRESS ' DELIMITED BY SIZE
+                      INTO ML-MISSING
+           END-IF.
+           IF  WS-PO-COUNT = ZERO
+               STRING ML-MISSING DELIMITED BY '  '
+                      'PO ' DELIMITED BY SIZE
+                      INTO ML-MISSING
+           END-IF.
+           WRITE RECON-REPORT-REC FROM MISMATCH-LINE.
+      *
+       WRITE-SUMMARY.
+           MOVE  SPACES TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+           MOVE  WS-TOT-PARTS-CHECKED TO SL-PARTS-CHECKED.
+           WRITE RECON-REPORT-REC FROM SUMMARY-LINE-1.
+           MOVE  WS-TOT-MISMATCHES TO SL-MISMATCHES.
+           WRITE RECON-REPORT-REC FROM SUMMARY-LINE-2.
