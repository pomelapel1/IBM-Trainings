@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPPERF.
+       AUTHOR. PRODUCTION SUPPORT.
+      *
+      **********     Final Project    ******************************
+      *   SUPPPERF is a standalone report program that reads
+      *   SUPPLIER-FILE after a FINALS run and ranks suppliers by
+      *   SUPPLIER-PERF within each SUPPLIER-RATING tier (HIGHEST,
+      *   AVERAGE, LOWEST quality), so purchasing can see at a glance
+      *   which suppliers are underperforming for their quality tier.
+      *
+      *   SUPPLIER-FILE has no ordering guarantee by rating or
+      *   performance, so all records are loaded into a working
+      *   storage table and ranked in memory before the report is
+      *   written - every supplier with the highest performance
+      *   score in its tier is listed first, the worst last.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIER-FILE      ASSIGN TO SUPPLIER
+               FILE STATUS IS WS-SUPP-STATUS.
+           SELECT SUPP-PERF-REPORT   ASSIGN TO SUPPPRPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 61 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPLIER-REC.
+       COPY SUPPLIER.
+      *
+       FD  SUPP-PERF-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPP-PERF-REPORT-REC.
+       01  SUPP-PERF-REPORT-REC         PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SUPP-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-EOF-SW                     PIC X     VALUE 'N'.
+           88  SUPP-EOF                  VALUE 'Y'.
+      *
+       77  WS-TABLE-MAX                  PIC 9(4) VALUE 9999.
+       01  WS-SUPP-COUNT                 PIC 9(4) VALUE ZERO.
+       01  WS-SUPP-TABLE.
+           05  WS-SUPP-ENTRY OCCURS 9999 TIMES
+               INDEXED BY SUPP-IDX, SWAP-IDX.
+               10  WS-T-SUPPLIER-CODE    PIC X(10).
+               10  WS-T-SUPPLIER-NAME    PIC X(15).
+               10  WS-T-SUPPLIER-PERF    PIC 9(03).
+               10  WS-T-SUPPLIER-RATING  PIC X(01).
+      *
+       01  WS-HOLD-ENTRY.
+           05  WS-H-SUPPLIER-CODE        PIC X(10).
+           05  WS-H-SUPPLIER-NAME        PIC X(15).
+           05  WS-H-SUPPLIER-PERF        PIC 9(03).
+           05  WS-H-SUPPLIER-RATING      PIC X(01).
+      *
+       01  WS-SWAPPED-SW                 PIC X     VALUE 'N'.
+           88  A-SWAP-HAPPENED           VALUE 'Y'.
+      *
+       01  WS-CURRENT-RATING             PIC X(01) VALUE SPACES.
+       01  WS-RANK-IN-TIER               PIC 9(4)  VALUE ZERO.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  FILLER                    PIC X(45) VALUE
+               'SUPPLIER PERFORMANCE SUMMARY REPORT'.
+       01  HEADING-LINE-2.
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  FILLER                    PIC X(06) VALUE 'RANK'.
+           05  FILLER                    PIC X(12) VALUE 'SUPPLIER'.
+           05  FILLER                    PIC X(17) VALUE
+               'SUPPLIER NAME'.
+           05  FILLER                    PIC X(06) VALUE 'PERF'.
+      *
+       01  TIER-HEADING-LINE.
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  TH-RATING-DESC            PIC X(30) VALUE SPACES.
+      *
+       01  DETAIL-LINE.
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  DL-RANK                   PIC ZZZ9  VALUE ZERO.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  DL-SUPPLIER-CODE          PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-SUPPLIER-NAME          PIC X(15).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DL-SUPPLIER-PERF          PIC ZZ9.
+      *
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES.
+           PERFORM LOAD-SUPPLIER-TABLE.
+           PERFORM RANK-SUPPLIER-TABLE.
+           PERFORM WRITE-HEADINGS.
+           PERFORM WRITE-RANKED-REPORT
+               VARYING SUPP-IDX FROM 1 BY 1
+               UNTIL SUPP-IDX > WS-SUPP-COUNT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT  SUPPLIER-FILE.
+           OPEN OUTPUT SUPP-PERF-REPORT.
+      *
+       CLOSE-FILES.
+           CLOSE SUPPLIER-FILE, SUPP-PERF-REPORT.
+      *
+       LOAD-SUPPLIER-TABLE.
+           READ SUPPLIER-FILE
+               AT END SET SUPP-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL SUPP-EOF OR WS-SUPP-COUNT >= WS-TABLE-MAX
+               ADD 1 TO WS-SUPP-COUNT
+               SET SUPP-IDX TO WS-SUPP-COUNT
+               MOVE SUPPLIER-CODE   TO WS-T-SUPPLIER-CODE(SUPP-IDX)
+               MOVE SUPPLIER-NAME   TO WS-T-SUPPLIER-NAME(SUPP-IDX)
+               MOVE SUPPLIER-PERF   TO WS-T-SUPPLIER-PERF(SUPP-IDX)
+               MOVE SUPPLIER-RATING TO WS-T-SUPPLIER-RATING(SUPP-IDX)
+               READ SUPPLIER-FILE
+                   AT END SET SUPP-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+      *
+      *  Simple bubble sort: descending by rating ('3' HIGHEST first),
+      *  then descending by performance score within the same rating.
+       RANK-SUPPLIER-TABLE.
+           MOVE 'Y' TO WS-SWAPPED-SW.
+           PERFORM UNTIL NOT A-SWAP-HAPPENED
+               MOVE 'N' TO WS-SWAPPED-SW
+               PERFORM VARYING SUPP-IDX FROM 1 BY 1
+                   UNTIL SUPP-IDX >= WS-SUPP-COUNT
+                   SET SWAP-IDX TO SUPP-IDX
+                   ADD 1 TO SWAP-IDX
+                   IF  WS-T-SUPPLIER-RATING(SUPP-IDX) <
+                       WS-T-SUPPLIER-RATING(SWAP-IDX)
+                       PERFORM SWAP-TABLE-ENTRIES
+                   ELSE
+                      IF  WS-T-SUPPLIER-RATING(SUPP-IDX) =
+                          WS-T-SUPPLIER-RATING(SWAP-IDX) AND
+                          WS-T-SUPPLIER-PERF(SUPP-IDX) <
+                          WS-T-SUPPLIER-PERF(SWAP-IDX)
+                          PERFORM SWAP-TABLE-ENTRIES
+                      END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+       SWAP-TABLE-ENTRIES.
+           MOVE WS-SUPP-ENTRY(SUPP-IDX) TO WS-HOLD-ENTRY.
+           MOVE WS-SUPP-ENTRY(SWAP-IDX) TO WS-SUPP-ENTRY(SUPP-IDX).
+           MOVE WS-HOLD-ENTRY           TO WS-SUPP-ENTRY(SWAP-IDX).
+           MOVE 'Y' TO WS-SWAPPED-SW.
+      *
+       WRITE-HEADINGS.
+           WRITE SUPP-PERF-REPORT-REC FROM HEADING-LINE-1.
+           MOVE  SPACES TO SUPP-PERF-REPORT-REC.
+           WRITE SUPP-PERF-REPORT-REC.
+           WRITE SUPP-PERF-REPORT-REC FROM HEADING-LINE-2.
+           MOVE  SPACES TO SUPP-PERF-REPORT-REC.
+           WRITE SUPP-PERF-REPORT-REC.
+      *
+       WRITE-RANKED-REPORT.
+           IF  WS-T-SUPPLIER-RATING(SUPP-IDX) NOT = WS-CURRENT-RATING
+               MOVE WS-T-SUPPLIER-RATING(SUPP-IDX) TO WS-CURRENT-RATING
+               MOVE ZERO TO WS-RANK-IN-TIER
+               PERFORM WRITE-TIER-HEADING
+           END-IF.
+           ADD 1 TO WS-RANK-IN-TIER.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE WS-RANK-IN-TIER                TO DL-RANK.
+           MOVE WS-T-SUPPLIER-CODE(SUPP-IDX)   TO DL-SUPPLIER-CODE.
+           MOVE WS-T-SUPPLIER-NAME(SUPP-IDX)   TO DL-SUPPLIER-NAME.
+           MOVE WS-T-SUPPLIER-PERF(SUPP-IDX)   TO DL-SUPPLIER-PERF.
+           WRITE SUPP-PERF-REPORT-REC FROM DETAIL-LINE.
+      *
+       WRITE-TIER-HEADING.
+           MOVE  SPACES TO SUPP-PERF-REPORT-REC.
+           WRITE SUPP-PERF-REPORT-REC.
+           MOVE  SPACES TO TIER-HEADING-LINE.
+           EVALUATE WS-CURRENT-RATING
+               WHEN '3'
+                   MOVE 'HIGHEST QUALITY SUPPLIERS' TO TH-RATING-DESC
+               WHEN '2'
+                   MOVE 'AVERAGE QUALITY SUPPLIERS' TO TH-RATING-DESC
+               WHEN '1'
+                   MOVE 'LOWEST QUALITY SUPPLIERS'  TO TH-RATING-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN RATING SUPPLIERS'  TO TH-RATING-DESC
+           END-EVALUATE.
+           WRITE SUPP-PERF-REPORT-REC FROM TIER-HEADING-LINE.
