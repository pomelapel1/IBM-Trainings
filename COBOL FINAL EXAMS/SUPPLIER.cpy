@@ -1,4 +1,5 @@
        01 SUPPLIER-REC.
+           05  PART-NUMBER       PIC X(23) VALUE SPACES.
            05  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
            05  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
                 88 VALID-SUPPLIER-TYPES VALUES 'S', 'D', 'M', 'I'.
