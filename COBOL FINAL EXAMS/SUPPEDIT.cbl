@@ -60,13 +60,28 @@
               PERFORM PREPARE-EXCP-DESCRIPTION
                      ADD 1 TO ERROR-CTR
            ELSE
-              IF SUPPLIER-TYPE = 'S' AND
-                 SUPPLIER-RATING NOT = '3'
-                 MOVE ' RATING FOR SUB-CONTRACTOR '
-                        TO INVALID-PART-DESC
-                 PERFORM PREPARE-EXCP-DESCRIPTION
-                 ADD 1 TO ERROR-CTR
-              END-IF
+      *       Each supplier type has its own quality-rating floor:
+      *       sub-contractors and importers must be highest-quality,
+      *       manufacturers must be at least average-quality.
+              EVALUATE TRUE
+                 WHEN SUBCONTRACTOR AND SUPPLIER-RATING NOT = '3'
+                    MOVE ' RATING FOR SUB-CONTRACTOR '
+                           TO INVALID-PART-DESC
+                    PERFORM PREPARE-EXCP-DESCRIPTION
+                    ADD 1 TO ERROR-CTR
+                 WHEN MANUFACTURER AND LOWEST-QUALITY
+                    MOVE ' RATING FOR MANUFACTURER '
+                           TO INVALID-PART-DESC
+                    PERFORM PREPARE-EXCP-DESCRIPTION
+                    ADD 1 TO ERROR-CTR
+                 WHEN IMPORTER AND SUPPLIER-RATING NOT = '3'
+                    MOVE ' RATING FOR IMPORTER '
+                           TO INVALID-PART-DESC
+                    PERFORM PREPARE-EXCP-DESCRIPTION
+                    ADD 1 TO ERROR-CTR
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
            END-IF.
       *
            IF NOT VALID-SUPPLIER-RATING
@@ -98,8 +113,13 @@
               MOVE ' SUPPLIER ACTION DATE '   TO INVALID-PART-DESC
               PERFORM PREPARE-EXCP-DESCRIPTION
               ADD 1 TO ERROR-CTR
-      *     ELSE
-      *        DISPLAY 'GOOD DATE'
+           ELSE
+              IF SUPPLIER-ACT-DATE > FUNCTION CURRENT-DATE(1:8)
+                 MOVE ' SUPPLIER ACTION DATE IN FUTURE '
+                        TO INVALID-PART-DESC
+                 PERFORM PREPARE-EXCP-DESCRIPTION
+                 ADD 1 TO ERROR-CTR
+              END-IF
            END-IF.
       *     DISPLAY WS-SUPPLIER-ACT-DATE.
       *
