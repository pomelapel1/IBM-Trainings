@@ -14,8 +14,13 @@
       *   d)  Vehicle-Model
       *   e)  Vehicle-Year
       *
-      *   Vehicle Make must either of the following values:
-      *   'CHR, FOR, GM, VW, TOY, JAG, PEU, BMW'
+      *   Part-Number must match our part-number format mask: a
+      *   2-character 'PN' prefix, a 20-digit sequence, and a 1-digit
+      *   check digit equal to the sum of the 20 sequence digits
+      *   MOD 10.
+      *   Vehicle Make must match a code in the file-driven
+      *   VEHICLE-MAKE-TABLE (loaded by FINALS from VEHMAKE and passed
+      *   in as a parameter - see VEHMAKE.cpy).
       *   Vehicle Year must be between 1990 and 2019
       *   Weeks Lead Time must be numeric and between 1 & 4.
       *
@@ -32,14 +37,38 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  INVALID-PART-DESC           PIC X(30) VALUE SPACES.
+       77  WS-MAX-VEHICLE-YEAR         PIC 9(4) VALUE ZERO.
+       77  WS-VM-FOUND-SW              PIC X VALUE 'N'.
+           88  VM-FOUND                VALUE 'Y'.
+      *  Part-Number format mask: 'PN' prefix + 20-digit sequence +
+      *  1-digit check digit (sum of the 20 sequence digits MOD 10)
+       01  WS-PART-NUMBER-CHECK        PIC X(23).
+       01  WS-PN-FIELDS REDEFINES WS-PART-NUMBER-CHECK.
+           05  WS-PN-PREFIX            PIC X(02).
+           05  WS-PN-SEQUENCE          PIC 9(20).
+           05  WS-PN-CHECK-DIGIT       PIC 9(01).
+       01  WS-PN-DIGIT-FIELDS REDEFINES WS-PART-NUMBER-CHECK.
+           05  FILLER                  PIC X(02).
+           05  WS-PN-DIGIT             PIC 9 OCCURS 20 TIMES.
+           05  FILLER                  PIC X(01).
+       77  WS-PN-DIGIT-SUM             PIC 9(03) VALUE ZERO.
+       77  WS-PN-COMPUTED-CHECK        PIC 9(01) VALUE ZERO.
+       77  WS-PN-QUOTIENT              PIC 9(03) VALUE ZERO.
+       77  WS-PN-IDX                   PIC 9(02) VALUE ZERO.
        LINKAGE SECTION.
        COPY PARTS.
        77  VALID-RECORD                PIC 9 VALUE ZERO.
        77  ERROR-CTR                   PIC 9.
        77  EXCP-DESCRIPTION            PIC X(50).
+      *  Table for vehicle make lookup
+       01 VEHICLE-MAKE-TABLE.
+           05 VEHICLE-MAKE-RANGE OCCURS 20 TIMES
+              INDEXED BY VM-IDX.
+             10  WS-VM-CODE            PIC X(03).
+             10  WS-VM-DESCRIPTION     PIC X(15).
       *
        PROCEDURE DIVISION USING PARTS-REC, VALID-RECORD, ERROR-CTR,
-                                EXCP-DESCRIPTION.
+                                EXCP-DESCRIPTION, VEHICLE-MAKE-TABLE.
        MAIN-RTN.
            PERFORM VALIDATE-RECORD-PART-FIELDS.
 
@@ -59,7 +88,10 @@
               PART-NUMBER  EQUAL SPACES
               MOVE 'PART # '   TO INVALID-PART-DESC
               PERFORM PREPARE-EXCP-DESCRIPTION
-                     ADD 1 TO ERROR-CTR.
+                     ADD 1 TO ERROR-CTR
+           ELSE
+              PERFORM VALIDATE-PART-NUMBER-FORMAT
+           END-IF.
       *
            IF PART-NAME    EQUAL ZEROES OR
               PART-NAME    EQUAL SPACES
@@ -67,10 +99,23 @@
               PERFORM PREPARE-EXCP-DESCRIPTION
                      ADD 1 TO ERROR-CTR.
       *
-           IF NOT VALID-VEHICLE-MAKE
+           MOVE 'N' TO WS-VM-FOUND-SW.
+           SET VM-IDX TO 1.
+           SEARCH VEHICLE-MAKE-RANGE
+               AT END
+                   CONTINUE
+               WHEN WS-VM-CODE(VM-IDX) = VEHICLE-MAKE
+                   SET VM-FOUND TO TRUE
+           END-SEARCH.
+           IF NOT VM-FOUND
               MOVE 'VEHICLE MAKE '   TO INVALID-PART-DESC
               PERFORM PREPARE-EXCP-DESCRIPTION
                      ADD 1 TO ERROR-CTR.
+      *
+           IF NOT VALID-GOVT-COMML-CODE
+              MOVE 'GOVT/COMML CODE '   TO INVALID-PART-DESC
+              PERFORM PREPARE-EXCP-DESCRIPTION
+                     ADD 1 TO ERROR-CTR.
       *
            IF VEHICLE-MODEL EQUAL ZEROES OR
               VEHICLE-MODEL EQUAL SPACES
@@ -78,8 +123,10 @@
               PERFORM PREPARE-EXCP-DESCRIPTION
                      ADD 1 TO ERROR-CTR.
       *
-           IF FUNCTION NUMVAL(VEHICLE-YEAR) < 1990 AND
-              FUNCTION NUMVAL(VEHICLE-YEAR) > 2019
+           COMPUTE WS-MAX-VEHICLE-YEAR =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:4)) + 1.
+           IF FUNCTION NUMVAL(VEHICLE-YEAR) < 1990 OR
+              FUNCTION NUMVAL(VEHICLE-YEAR) > WS-MAX-VEHICLE-YEAR
               MOVE 'VEHICLE YEAR '   TO INVALID-PART-DESC
               PERFORM PREPARE-EXCP-DESCRIPTION
                      ADD 1 TO ERROR-CTR.
@@ -91,6 +138,31 @@
                      ADD 1 TO ERROR-CTR.
       *
 
+       VALIDATE-PART-NUMBER-FORMAT.
+           MOVE PART-NUMBER TO WS-PART-NUMBER-CHECK.
+           IF  WS-PN-PREFIX NOT = 'PN' OR
+               WS-PN-SEQUENCE IS NOT NUMERIC OR
+               WS-PN-CHECK-DIGIT IS NOT NUMERIC
+               MOVE 'PART # FORMAT '   TO INVALID-PART-DESC
+               PERFORM PREPARE-EXCP-DESCRIPTION
+                      ADD 1 TO ERROR-CTR
+           ELSE
+               MOVE ZERO TO WS-PN-DIGIT-SUM
+               PERFORM VARYING WS-PN-IDX FROM 1 BY 1
+                       UNTIL WS-PN-IDX > 20
+                   ADD WS-PN-DIGIT(WS-PN-IDX) TO WS-PN-DIGIT-SUM
+               END-PERFORM
+               DIVIDE WS-PN-DIGIT-SUM BY 10
+                   GIVING WS-PN-QUOTIENT
+                   REMAINDER WS-PN-COMPUTED-CHECK
+               IF  WS-PN-COMPUTED-CHECK NOT = WS-PN-CHECK-DIGIT
+                   MOVE 'PART # CHECK DIGIT '   TO INVALID-PART-DESC
+                   PERFORM PREPARE-EXCP-DESCRIPTION
+                          ADD 1 TO ERROR-CTR
+               END-IF
+           END-IF.
+      *
+
        PREPARE-EXCP-DESCRIPTION.
            IF  EXCP-DESCRIPTION EQUAL SPACES
                STRING       'INVALID ' DELIMITED BY SIZE
