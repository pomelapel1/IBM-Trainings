@@ -56,18 +56,26 @@
        FILE-CONTROL.
            SELECT PART-TRANS-FILE    ASSIGN TO PARTSIN.
            SELECT STATES-FILE        ASSIGN TO STATEZIP.
-           SELECT PARTS-FILE         ASSIGN TO PARTS.
-           SELECT SUPPLIER-FILE      ASSIGN TO SUPPLIER.
-           SELECT ADDRESS-FILE       ASSIGN TO ADDRESES.
-           SELECT PURCHASES-FILE     ASSIGN TO PURCHASE.
+           SELECT VEHICLE-MAKE-FILE  ASSIGN TO VEHMAKE.
+           SELECT PARTS-FILE         ASSIGN TO PARTS
+               FILE STATUS IS WS-PARTSFILE-STATUS.
+           SELECT SUPPLIER-FILE      ASSIGN TO SUPPLIER
+               FILE STATUS IS WS-SUPPFILE-STATUS.
+           SELECT ADDRESS-FILE       ASSIGN TO ADDRESES
+               FILE STATUS IS WS-ADDRFILE-STATUS.
+           SELECT PURCHASES-FILE     ASSIGN TO PURCHASE
+               FILE STATUS IS WS-POFILE-STATUS.
            SELECT PARTS-REPORT       ASSIGN TO PRTFILE.
            SELECT EXCEPTION-REPORT   ASSIGN TO EXCEPTNS.
+           SELECT CHECKPOINT-FILE    ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  PART-TRANS-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 473 CHARACTERS
+           RECORD CONTAINS 625 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PART-SUPP-ADDR-PO.
        COPY PARTSUPP.
@@ -86,6 +94,14 @@
            05 FILLER                  PIC X(3) VALUE SPACES.
            05 STATE-HIGH-ZIP          PIC 9(5).
            05 FILLER                  PIC X(47) VALUE SPACES.
+      *
+       FD  VEHICLE-MAKE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHICLE-MAKE-REC.
+       COPY VEHMAKE.
       *
        FD  PARTS-FILE
            RECORDING MODE IS F
@@ -98,7 +114,7 @@
        FD  SUPPLIER-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 38 CHARACTERS
+           RECORD CONTAINS 61 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS SUPPLIER-REC.
        COPY SUPPLIER.
@@ -106,7 +122,7 @@
        FD  ADDRESS-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 78 CHARACTERS
+           RECORD CONTAINS 96 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS SUPP-ADDRESS.
         COPY ADDRESES.
@@ -114,7 +130,7 @@
        FD  PURCHASES-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 35 CHARACTERS
+           RECORD CONTAINS 58 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PURCHASE-ORDERS.
        COPY PURCHASE.
@@ -126,6 +142,8 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS EXCP-REPORT-REC.
        01  EXCP-REPORT-REC.
+           05  FILLER                         PIC X    VALUE SPACE.
+           05  EXCP-RECORD-TYPE               PIC X(04) VALUE SPACES.
            05  FILLER                         PIC X    VALUE SPACE.
            05  EXCP-TRANS-RECORD              PIC X(80).
            05  EXCP-REASON                    PIC X(50).
@@ -148,6 +166,14 @@
            05  FILLER               PIC X(5)    VALUE SPACES.
            05  SUPPLIER-RATING-OUT  PIC X(20).
            05  FILLER               PIC X(2)    VALUE SPACES.
+      *
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 23 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHKPT-REC.
+       01  CHKPT-REC                 PIC X(23).
       *
        WORKING-STORAGE SECTION.
        01  DATE-VARS.
@@ -226,6 +252,13 @@
               'Remit Address  : '.
            05 REMIT-ADDR-OUT            PIC X(70).
            05 FILLER                    PIC X(30) VALUE SPACES.
+      *
+       01  FOOTER-LINE-BILLTO.
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 FILLER                    PIC X(20) VALUE
+              'Bill-To Address: '.
+           05 BILLTO-ADDR-OUT           PIC X(70).
+           05 FILLER                    PIC X(30) VALUE SPACES.
       *
        01  FOOTER-LINE-3.
            05 FILLER                    PIC X     VALUE SPACE.
@@ -245,7 +278,7 @@
            05 FILLER                    PIC X     VALUE SPACE.
            05 FILLER                    PIC X(35) VALUE
               'Total Qty in Purchase Orders : '.
-           05 TOT-QTY-POS-OUT           PIC 9999.
+           05 TOT-QTY-POS-OUT           PIC 9(8).
            05 FILLER                    PIC X(50) VALUE SPACES.
       *
        01  FOOTER-STAT-0.
@@ -332,20 +365,64 @@
       *
 
        01  DATA-TOSEND-ADDREDIT.
-           05 STATE-ZIP-TABLE OCCURS 72 TIMES
+           05 STATE-ZIP-TABLE OCCURS 90 TIMES
                    ASCENDING KEY IS WS-STATE-ID INDEXED BY ZIP-IDX.
               10 WS-STATE-NAME              PIC X(16).
               10 WS-STATE-ID                PIC X(2).
               10 WS-STATE-LOW-ZIP           PIC 9(5).
               10 WS-STATE-HIGH-ZIP          PIC 9(5).
+      *
+       01  DATA-TOSEND-PARTEDIT.
+           05 VEHICLE-MAKE-TABLE OCCURS 20 TIMES
+                   INDEXED BY VM-IDX.
+              10 WS-VM-CODE                 PIC X(03).
+              10 WS-VM-DESCRIPTION          PIC X(15).
       *
        01  WS-USER-ABEND-CODE               PIC S9(04) COMP VALUE ZERO.
+      *
+      *------------------------------------------------------------*
+      *  RESTART/CHECKPOINT WORKING STORAGE
+      *  Each time a Part-Number finishes PROCESS-RECORDS with
+      *  TOTAL-ERROR < 4 (i.e. it was actually written to PARTS-FILE/
+      *  SUPPLIER-FILE/ADDRESS-FILE/PURCHASES-FILE), its Part-Number
+      *  is logged to CHECKPOINT-FILE.  On the next run we read that
+      *  log back to its last entry and fast-forward PART-TRANS-FILE
+      *  (which is pre-sorted by Part-Number) past everything already
+      *  completed, instead of reprocessing the whole PARTSUPP extract.
+      *------------------------------------------------------------*
+       01  WS-CHKPT-STATUS                  PIC X(02) VALUE SPACES.
+       01  WS-LAST-CHECKPOINT               PIC X(23) VALUE SPACES.
+       01  WS-RESTART-SW                    PIC X     VALUE 'N'.
+           88  RESTART-IN-PROGRESS          VALUE 'Y'.
+      *------------------------------------------------------------*
+      *  Append-mode support (request: let FINALS accumulate
+      *  validated records across multiple intraday PARTSUPP extract
+      *  runs instead of always replacing the master files).  The
+      *  run mode is passed as the program's first command-line
+      *  parameter: 'APPEND' opens the four master files EXTEND
+      *  (falling back to OUTPUT the first time a file doesn't exist
+      *  yet); anything else (or nothing at all) keeps the original
+      *  replace-the-whole-file behavior.
+      *------------------------------------------------------------*
+       01  WS-RUN-MODE-PARM                 PIC X(10) VALUE SPACES.
+       01  WS-APPEND-SW                     PIC X     VALUE 'N'.
+           88  APPEND-MODE                  VALUE 'Y'.
+       01  WS-PARTSFILE-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-SUPPFILE-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-ADDRFILE-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-POFILE-STATUS                 PIC X(02) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-RTN.
+           ACCEPT  WS-RUN-MODE-PARM FROM COMMAND-LINE.
+           IF  WS-RUN-MODE-PARM = 'APPEND'
+               SET APPEND-MODE TO TRUE
+           END-IF.
            PERFORM INITIALIZE-STAT-TOTALS.
+           PERFORM READ-CHECKPOINT.
            PERFORM OPEN-FILES.
            PERFORM LOAD-STATES-TO-TABLE.
+           PERFORM LOAD-VEHICLE-MAKE-TABLE.
            MOVE   'N' TO EOF-STAT.
            READ    PART-TRANS-FILE
                    AT END MOVE 'Y' TO EOF-STAT.
@@ -353,13 +430,33 @@
            IF  END-OF-FILE
                PERFORM ABEND-AND-RETURN
            END-IF.
+           IF  RESTART-IN-PROGRESS
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF.
            INITIALIZE EXCP-REPORT-REC PARTS-REPORT-REC.
            PERFORM PART-REPORT-HEADINGS.
            PERFORM EXCEPTION-HEADINGS.
            PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
            PERFORM WRITE-STATISTICS.
            PERFORM CLOSE-FILES.
+           PERFORM RESET-CHECKPOINT.
            GOBACK.
+      *
+       SKIP-TO-CHECKPOINT.
+      *  PART-TRANS-FILE is pre-sorted ascending by Part-Number, so
+      *  skip forward past every Part-Number already checkpointed on
+      *  a prior run.
+           DISPLAY 'FINALS RESTARTING AFTER CHECKPOINT '
+                   WS-LAST-CHECKPOINT.
+           PERFORM UNTIL END-OF-FILE
+                   OR PART-NUMBER IN PARTS > WS-LAST-CHECKPOINT
+               READ PART-TRANS-FILE
+                   AT END MOVE 'Y' TO EOF-STAT
+               END-READ
+               IF NOT END-OF-FILE
+                  ADD 1 TO TOT-PART-TRANS-READ
+               END-IF
+           END-PERFORM.
       *
        PROCESS-RECORDS.
       *
@@ -373,6 +470,10 @@
                PERFORM  PROCESS-SUPPEDIT
            END-IF.
 
+           IF  TOTAL-ERROR < 4
+               PERFORM  VALIDATE-GOVT-COMML-CROSS-CHECK
+           END-IF.
+
            IF  TOTAL-ERROR < 4
                MOVE SPACES TO EXCP-DESC
                PERFORM  PROCESS-ADDREDIT
@@ -387,6 +488,7 @@
                PERFORM WRITE-PARTS-REPORT-DATA
                PERFORM REPORT-ADDRESS-FOOTERS
                PERFORM REPORT-PO-FOOTERS
+               PERFORM WRITE-CHECKPOINT
                ADD 1 TO TOT-PART-TRANS-ONREPORT
            END-IF.
 
@@ -406,7 +508,8 @@
       *    EXCP-DESC.
       *-------------------------------------------------------------
            CALL 'PARTEDIT' USING PARTS-REC, VALID-RECORD,
-                                 ERROR-CTR, EXCP-DESC.
+                                 ERROR-CTR, EXCP-DESC,
+                                 DATA-TOSEND-PARTEDIT.
 
            ADD ERROR-CTR TO TOTAL-ERROR.
 
@@ -414,6 +517,7 @@
                WRITE PARTS-REC
                ADD 1 TO TOT-PART-WRITTEN
            ELSE
+               MOVE  'PART' TO EXCP-RECORD-TYPE
                MOVE  PARTS-REC TO EXCP-TRANS-RECORD
                MOVE  EXCP-DESC TO EXCP-REASON
                WRITE EXCP-REPORT-REC
@@ -425,6 +529,7 @@
                            VALID-RECORD, EXCP-DESC.
 
            MOVE CORRESPONDING SUPPLIERS TO SUPPLIER-REC.
+           MOVE PART-NUMBER IN PARTS TO PART-NUMBER IN SUPPLIER-REC.
 
       *-------------------------------------------------------------
       *    DATA SEND TO SUPPEDIT WILL BE THE SUPPLIER-REC AND THE
@@ -440,22 +545,39 @@
               WRITE SUPPLIER-REC
               ADD 1 TO TOT-SUPPLIER-WRITTEN
            ELSE
+              MOVE  'SUPP' TO EXCP-RECORD-TYPE
               MOVE  SUPPLIERS TO EXCP-TRANS-RECORD
               MOVE  EXCP-DESC TO EXCP-REASON
               WRITE EXCP-REPORT-REC
               ADD 1 TO TOT-SUPPLIER-EXCEPTION
            END-IF.
+      *
+      *  Cross-field check run after PARTEDIT/SUPPEDIT have both
+      *  validated their own segments - a government-only supplier
+      *  can't carry a commercial part and vice-versa.
+       VALIDATE-GOVT-COMML-CROSS-CHECK.
+           IF  (GOVT-PART  IN PARTS AND COMMERCIAL-ONLY IN SUPPLIERS)
+            OR (COMML-PART IN PARTS AND GOVT-ONLY       IN SUPPLIERS)
+               MOVE  'GOVT' TO EXCP-RECORD-TYPE
+               MOVE  PARTS  TO EXCP-TRANS-RECORD
+               MOVE  'INVALID GOVT/COMML CODE VS SUPPLIER STATUS'
+                     TO EXCP-REASON
+               WRITE EXCP-REPORT-REC
+               ADD 1 TO TOTAL-ERROR
+               ADD 1 TO TOT-PART-EXCEPTION
+           END-IF.
       *
        PROCESS-ADDREDIT.
       *
            PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL
-                   ADDR-IDX > 3
+                   ADDR-IDX > 4
 
            INITIALIZE SUPP-ADDRESS, ERROR-CTR,
                            VALID-RECORD, EXCP-DESC
 
               MOVE CORRESPONDING SUPPLIER-ADDRESS(ADDR-IDX)
                    TO SUPP-ADDRESS
+              MOVE PART-NUMBER IN PARTS TO PART-NUMBER IN SUPP-ADDRESS
 
              CALL 'ADDREDIT' USING  SUPP-ADDRESS, VALID-RECORD,
                     ERROR-CTR, EXCP-DESC, DATA-TOSEND-ADDREDIT
@@ -466,6 +588,7 @@
                   WRITE SUPP-ADDRESS
                   ADD 1 TO TOT-ADDRESS-WRITTEN
               ELSE
+                  MOVE  'ADDR' TO EXCP-RECORD-TYPE
                   MOVE  SUPPLIER-ADDRESS(ADDR-IDX) TO
                         EXCP-TRANS-RECORD
                   MOVE  EXCP-DESC  TO EXCP-REASON
@@ -479,13 +602,15 @@
        PROCESS-POEDIT.
       *
            PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL
-                   PO-IDX > 3
+                   PO-IDX > 6
 
            INITIALIZE PURCHASE-ORDERS, ERROR-CTR,
                            VALID-RECORD
 
               MOVE CORRESPONDING PURCHASE-ORDER(PO-IDX)
                    TO PURCHASE-ORDERS
+              MOVE PART-NUMBER IN PARTS TO
+                   PART-NUMBER IN PURCHASE-ORDERS
 
               CALL 'POEDIT' USING  PURCHASE-ORDERS, VALID-RECORD,
                     ERROR-CTR, EXCP-DESC
@@ -496,6 +621,7 @@
                   WRITE PURCHASE-ORDERS
                   ADD 1 TO TOT-PO-WRITTEN
               ELSE
+                  MOVE  'PO  ' TO EXCP-RECORD-TYPE
                   MOVE  PURCHASE-ORDER(PO-IDX) TO
                         EXCP-TRANS-RECORD
                   MOVE  EXCP-DESC  TO EXCP-REASON
@@ -509,24 +635,17 @@
       *
            MOVE PART-NAME       IN PARTS   TO PART-NAME-OUT.
            MOVE WEEKS-LEAD-TIME IN PARTS   TO WEEKS-LEAD-TIME-OUT.
-           EVALUATE TRUE
-              WHEN CHRYSLER   IN PARTS
-                              MOVE 'Chrysler ' TO  VEHICLE-MAKE-OUT
-              WHEN FORD       IN PARTS
-                              MOVE 'Ford '     TO  VEHICLE-MAKE-OUT
-              WHEN GM         IN PARTS
-                            MOVE 'General Motors' TO  VEHICLE-MAKE-OUT
-              WHEN VOLKSWAGON IN PARTS
-                              MOVE 'Volkswagen' TO  VEHICLE-MAKE-OUT
-              WHEN TOYOTA     IN PARTS
-                              MOVE 'Toyota   ' TO  VEHICLE-MAKE-OUT
-              WHEN JAGUAR     IN PARTS
-                              MOVE 'Jaguar   ' TO  VEHICLE-MAKE-OUT
-              WHEN PEUGEOT    IN PARTS
-                              MOVE 'Peugeot  ' TO  VEHICLE-MAKE-OUT
-              WHEN BMW        IN PARTS
-                              MOVE 'BMW      ' TO  VEHICLE-MAKE-OUT
-           END-EVALUATE.
+      *    Vehicle make code-to-description mapping is file-driven -
+      *    see VEHMAKE.cpy and LOAD-VEHICLE-MAKE-TABLE - so new makes
+      *    can be added without changing this program.
+           MOVE SPACES TO VEHICLE-MAKE-OUT.
+           SET VM-IDX TO 1.
+           SEARCH VEHICLE-MAKE-TABLE
+              AT END
+                 MOVE 'UNKNOWN MAKE' TO VEHICLE-MAKE-OUT
+              WHEN WS-VM-CODE(VM-IDX) = VEHICLE-MAKE IN PARTS
+                 MOVE WS-VM-DESCRIPTION(VM-IDX) TO VEHICLE-MAKE-OUT
+           END-SEARCH.
            MOVE SUPPLIER-NAME   IN SUPPLIERS TO SUPPLIER-NAME-OUT.
 
            EVALUATE  TRUE
@@ -544,7 +663,7 @@
       *  NEW SUBROUTINE WITHOUT THE USE OF TABLE
       *------------------------------------------------------------*
 
-           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 4
                MOVE SPACES TO TEMP-ADDRESS ADD-TO-ADDRESS
                IF   ADDRESS-3 IN SUPPLIER-ADDRESS(ADDR-IDX)
                                  NOT EQUAL SPACES
@@ -585,6 +704,8 @@
                        MOVE TEMP-ADDRESS TO  SCHED-ADDR-OUT
                   WHEN ADDRESS-TYPE IN SUPPLIER-ADDRESS(ADDR-IDX) = '3'
                        MOVE TEMP-ADDRESS TO  REMIT-ADDR-OUT
+                  WHEN ADDRESS-TYPE IN SUPPLIER-ADDRESS(ADDR-IDX) = '4'
+                       MOVE TEMP-ADDRESS TO  BILLTO-ADDR-OUT
               END-EVALUATE
            END-PERFORM.
 
@@ -594,6 +715,7 @@
            WRITE PARTS-REPORT-REC FROM FOOTER-LINE-0.
            WRITE PARTS-REPORT-REC FROM FOOTER-LINE-1.
            WRITE PARTS-REPORT-REC FROM FOOTER-LINE-2.
+           WRITE PARTS-REPORT-REC FROM FOOTER-LINE-BILLTO.
 
       *
        STRING-THE-ADDRESS.
@@ -611,10 +733,10 @@
        REPORT-PO-FOOTERS.
            MOVE ZEROES TO TOT-NUM-POS-OUT, TOT-PRICE, TOT-QTY-POS-OUT
                           TOT-PRICE-POS-OUT.
-           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 6
              ADD 1                          TO TOT-NUM-POS-OUT
              ADD UNIT-PRICE IN PURCHASE-ORDER(PO-IDX) TO TOT-PRICE
-             ADD UNIT-PRICE IN PURCHASE-ORDER(PO-IDX) TO TOT-QTY-POS-OUT
+             ADD QUANTITY   IN PURCHASE-ORDER(PO-IDX) TO TOT-QTY-POS-OUT
            END-PERFORM.
 
            MOVE  SPACES TO PARTS-REPORT-REC.
@@ -661,11 +783,13 @@
            MOVE SPACES TO EXCP-REPORT-REC.
            WRITE EXCP-REPORT-REC.
            WRITE EXCP-REPORT-REC.
+           MOVE  'TYPE' TO EXCP-RECORD-TYPE.
            MOVE
                  '  PARTS / SUPPLIER / ADDRESS / PO EXCEPTION RECORDS '
                                         TO EXCP-TRANS-RECORD.
            MOVE  'REASON      ' TO EXCP-REASON.
            WRITE EXCP-REPORT-REC.
+           MOVE  '====' TO EXCP-RECORD-TYPE.
            MOVE  '  =================================================='
                                         TO EXCP-TRANS-RECORD.
            MOVE  '====================' TO EXCP-REASON.
@@ -689,7 +813,7 @@
            MOVE 'N' TO EOF-STAT.
            READ  STATES-FILE AT END MOVE 'Y' TO EOF-STAT.
            SET ZIP-IDX TO 1.
-           PERFORM VARYING ZIP-IDX FROM 1 BY 1 UNTIL ZIP-IDX > 72
+           PERFORM VARYING ZIP-IDX FROM 1 BY 1 UNTIL ZIP-IDX > 90
                    OR  END-OF-FILE
               MOVE STATE-NAME     TO WS-STATE-NAME(ZIP-IDX)
               MOVE STATE-ID       TO WS-STATE-ID(ZIP-IDX)
@@ -702,6 +826,22 @@
                    AT END MOVE 'Y' TO EOF-STAT
               END-READ
            END-PERFORM.
+      *
+       LOAD-VEHICLE-MAKE-TABLE.
+           MOVE 'N' TO EOF-STAT.
+           READ  VEHICLE-MAKE-FILE AT END MOVE 'Y' TO EOF-STAT.
+           SET VM-IDX TO 1.
+           PERFORM VARYING VM-IDX FROM 1 BY 1 UNTIL VM-IDX > 20
+                   OR  END-OF-FILE
+              MOVE VM-CODE        TO WS-VM-CODE(VM-IDX)
+              MOVE VM-DESCRIPTION TO WS-VM-DESCRIPTION(VM-IDX)
+
+              DISPLAY 'VEHICLE MAKE TABLE ' VEHICLE-MAKE-TABLE(VM-IDX)
+
+              READ VEHICLE-MAKE-FILE
+                   AT END MOVE 'Y' TO EOF-STAT
+              END-READ
+           END-PERFORM.
       *
        WRITE-STATISTICS.
            MOVE  SPACES TO PARTS-REPORT-REC.
@@ -730,11 +870,72 @@
                        TOT-PO-WRITTEN, TOT-PO-EXCEPTION.
       *
        OPEN-FILES.
-           OPEN INPUT  PART-TRANS-FILE, STATES-FILE.
-           OPEN OUTPUT PARTS-FILE, SUPPLIER-FILE, ADDRESS-FILE,
-                       PURCHASES-FILE, PARTS-REPORT, EXCEPTION-REPORT.
+           OPEN INPUT  PART-TRANS-FILE, STATES-FILE, VEHICLE-MAKE-FILE.
+      *    A genuine restart (checkpoint file non-empty from a prior
+      *    run that didn't reach RESET-CHECKPOINT) must resume writing
+      *    the masters, same as explicit APPEND-MODE, or SKIP-TO-
+      *    CHECKPOINT would fast-forward past input already reflected
+      *    in masters we just truncated.
+           IF  APPEND-MODE OR RESTART-IN-PROGRESS
+               OPEN EXTEND PARTS-FILE
+               IF  WS-PARTSFILE-STATUS NOT = '00'
+                   OPEN OUTPUT PARTS-FILE
+               END-IF
+               OPEN EXTEND SUPPLIER-FILE
+               IF  WS-SUPPFILE-STATUS NOT = '00'
+                   OPEN OUTPUT SUPPLIER-FILE
+               END-IF
+               OPEN EXTEND ADDRESS-FILE
+               IF  WS-ADDRFILE-STATUS NOT = '00'
+                   OPEN OUTPUT ADDRESS-FILE
+               END-IF
+               OPEN EXTEND PURCHASES-FILE
+               IF  WS-POFILE-STATUS NOT = '00'
+                   OPEN OUTPUT PURCHASES-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PARTS-FILE, SUPPLIER-FILE, ADDRESS-FILE,
+                           PURCHASES-FILE
+           END-IF.
+           OPEN OUTPUT PARTS-REPORT, EXCEPTION-REPORT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF  WS-CHKPT-STATUS NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
       *
        CLOSE-FILES.
-           CLOSE  PART-TRANS-FILE, STATES-FILE.
+           CLOSE  PART-TRANS-FILE, STATES-FILE, VEHICLE-MAKE-FILE.
            CLOSE  PARTS-FILE, SUPPLIER-FILE, ADDRESS-FILE,
-                       PURCHASES-FILE, PARTS-REPORT, EXCEPTION-REPORT.
\ No newline at end of file
+                       PURCHASES-FILE, PARTS-REPORT, EXCEPTION-REPORT.
+           CLOSE  CHECKPOINT-FILE.
+      *
+       READ-CHECKPOINT.
+      *  Read CHECKPOINT-FILE, if any, to its last entry - that is the
+      *  last Part-Number fully written on a prior run.
+           MOVE SPACES TO WS-LAST-CHECKPOINT.
+           MOVE 'N'     TO WS-RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF  WS-CHKPT-STATUS = '00'
+               PERFORM UNTIL WS-CHKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF  WS-LAST-CHECKPOINT NOT = SPACES
+                   SET RESTART-IN-PROGRESS TO TRUE
+               END-IF
+           END-IF.
+      *
+       WRITE-CHECKPOINT.
+           MOVE PART-NUMBER IN PARTS TO CHKPT-REC.
+           WRITE CHKPT-REC.
+           MOVE CHKPT-REC TO WS-LAST-CHECKPOINT.
+      *
+       RESET-CHECKPOINT.
+      *  The run reached normal end-of-job (every Part-Number on
+      *  PART-TRANS-FILE was processed), so every checkpoint logged
+      *  this run is now reflected in the masters - empty the
+      *  checkpoint file so a subsequent clean run is not mistaken
+      *  for a restart of this one.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
\ No newline at end of file
