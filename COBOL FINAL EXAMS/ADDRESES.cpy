@@ -0,0 +1,13 @@
+       01  SUPP-ADDRESS.
+           05  ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+               88  ORDER-ADDR-TYPE   VALUE '1'.
+               88  SCHED-ADDR-TYPE   VALUE '2'.
+               88  REMIT-ADDR-TYPE   VALUE '3'.
+           05  ADDRESS-1         PIC X(15) VALUE SPACES.
+           05  ADDRESS-2         PIC X(15) VALUE SPACES.
+           05  ADDRESS-3         PIC X(15) VALUE SPACES.
+           05  CITY              PIC X(15) VALUE SPACES.
+           05  ADDR-STATE        PIC X(02) VALUE SPACES.
+           05  ZIP-CODE          PIC 9(05) VALUE ZEROES.
+           05  FILLER            PIC X(05) VALUE SPACES.
+           05  PART-NUMBER       PIC X(23) VALUE SPACES.
