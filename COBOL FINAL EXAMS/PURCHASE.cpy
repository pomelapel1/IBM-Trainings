@@ -0,0 +1,9 @@
+       01  PURCHASE-ORDERS.
+           05  PO-NUMBER         PIC X(06) VALUE SPACES.
+           05  BUYER-CODE        PIC X(03) VALUE SPACES.
+           05  QUANTITY          PIC S9(07)    COMP VALUE ZERO.
+           05  UNIT-PRICE        PIC S9(07)V99 COMP-3 VALUE ZERO.
+           05  ORDER-DATE        PIC 9(08) VALUE ZEROES.
+           05  DELIVERY-DATE     PIC 9(08) VALUE ZEROES.
+           05  FILLER            PIC X(01) VALUE SPACES.
+           05  PART-NUMBER       PIC X(23) VALUE SPACES.
