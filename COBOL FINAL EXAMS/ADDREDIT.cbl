@@ -38,14 +38,14 @@
            88  STATE-STR       VALUE 'STATE '.
            88  ZIP-STR         VALUE 'ZIP CODE '.
       *Table search variables & flags
-       77  TABLE-MAX                   PIC 9(2) VALUE 72.
+       77  TABLE-MAX                   PIC 9(2) VALUE 90.
        01  STATE-TO-SEARCH             PIC X(2).
        01  VALID-ZIP                   PIC X(1).
            88  ZIP-IN-RANGE          VALUE 'Y'.
        LINKAGE SECTION.
        01  DATA-RECEIVED.
            05  VLDT-ADDR-TYPE       PIC X(01).
-               88  VALID-ADDR-TYPE  VALUES '1', '2', '3'.
+               88  VALID-ADDR-TYPE  VALUES '1', '2', '3', '4'.
            05  VLDT-ADDR1           PIC X(15).
                88  INV-ADDR1        VALUES SPACES, LOW-VALUE, ALL '0'.
            05  FILLER               PIC X(30).
@@ -56,12 +56,13 @@
            05  VLDT-ZIPCODE         PIC 9(05).
                88  INV-ZIP          VALUES ZEROES.
            05  FILLER                  PIC X(05).
+           05  VLDT-PART-NUMBER        PIC X(23).
        77  VALID-RECORD                PIC 9.
        77  ERROR-CTR                   PIC 9.
        77  EXCP-DESCRIPTION            PIC X(50).
       *  Table for state/zip search
        01 STATE-ZIP-TABLE.
-           05 STATE-ZIP-RANGE OCCURS 72 TIMES
+           05 STATE-ZIP-RANGE OCCURS 90 TIMES
               ASCENDING KEY IS WS-STATE-ID INDEXED BY ZIP-IDX .
              10  FILLER                PIC X(16).
              10  WS-STATE-ID           PIC X(2).
@@ -102,8 +103,17 @@
            INITIALIZE INVALID-ADDR-DESC.
            MOVE SPACES TO EXCP-DESCRIPTION.
            PERFORM NUMERIC-CHECKS.
-           PERFORM VALIDATE-RECORD-ADDR-FIELDS.
-           PERFORM VALIDATE-STATE-AND-ZIP.
+      *  Address type '4' is the Bill-To address, which per req003 is
+      *  a legitimate, optional occurrence - an entirely blank Bill-To
+      *  is not an error, so skip field validation for it.
+           IF  VLDT-ADDR-TYPE = '4'
+               AND INV-ADDR1 AND INV-CITY
+               AND INV-STATE AND INV-ZIP
+               CONTINUE
+           ELSE
+               PERFORM VALIDATE-RECORD-ADDR-FIELDS
+               PERFORM VALIDATE-STATE-AND-ZIP
+           END-IF.
       *  Determines whether PO will be printed in the main report
            IF ERROR-CTR > 0
               MOVE 8 TO VALID-RECORD
@@ -188,16 +198,25 @@
       *
        STATE-ZIP-TEST.
       *  Begin the state-zip correlation
+      *  SEARCH ALL (binary search) only supports a WHEN condition
+      *  that tests the table's ASCENDING KEY (WS-STATE-ID) with "=" -
+      *  it cannot also test the zip range, so a state with more than
+      *  one zip-range row (e.g. military AA/AE/AP) could land the
+      *  binary search on a row whose state matches but whose zip
+      *  range doesn't. A linear SEARCH allows the full state-and-zip
+      *  condition in the WHEN clause, so it keeps walking past a
+      *  state-matching-but-zip-mismatching row to the correct one.
            MOVE VLDT-STATE TO STATE-TO-SEARCH.
-           SET ZIP-IDX TO 1
-           SEARCH STATE-ZIP-RANGE VARYING ZIP-IDX
-      *    If you get to the end without finding anything, error out
+           SET ZIP-IDX TO 1.
+           SEARCH STATE-ZIP-RANGE
+      *    If you get to the end without finding a matching range,
+      *    error out
               AT END
                      SET ZIP-STR TO TRUE
                      PERFORM PREPARE-EXCP-DESCRIPTION
-              WHEN WS-STATE-ID(ZIP-IDX) = STATE-TO-SEARCH AND
-                   WS-LOW-ZIP(ZIP-IDX)  <= VLDT-ZIPCODE   AND
-                   WS-HIGH-ZIP(ZIP-IDX) >= VLDT-ZIPCODE
+              WHEN WS-STATE-ID(ZIP-IDX) = STATE-TO-SEARCH
+                   AND WS-LOW-ZIP(ZIP-IDX)  <= VLDT-ZIPCODE
+                   AND WS-HIGH-ZIP(ZIP-IDX) >= VLDT-ZIPCODE
                            SET ZIP-IN-RANGE TO TRUE
                            DISPLAY 'ZIP OK' VLDT-ZIPCODE
            END-SEARCH.
