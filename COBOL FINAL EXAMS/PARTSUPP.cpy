@@ -0,0 +1,57 @@
+       01  PART-SUPP-ADDR-PO.
+           05  PARTS.
+               10  PART-NUMBER       PIC X(23) VALUE SPACES.
+               10  PART-NAME         PIC X(14) VALUE SPACES.
+               10  SPEC-NUMBER       PIC X(07) VALUE SPACES.
+               10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+                   88 VALID-GOVT-COMML-CODE  VALUES 'G', 'C'.
+                   88 GOVT-PART      VALUE 'G'.
+                   88 COMML-PART     VALUE 'C'.
+               10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+               10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+               10  WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
+      *        Valid codes/descriptions are file-driven - see
+      *        VEHMAKE.cpy and FINALS' LOAD-VEHICLE-MAKE-TABLE /
+      *        PARTEDIT's table search.
+               10  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+               10  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
+               10  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+           05  SUPPLIERS.
+               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
+               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+                   88 VALID-SUPPLIER-TYPES VALUES 'S', 'D', 'M', 'I'.
+                   88 SUBCONTRACTOR  VALUE 'S'.
+                   88 DISTRIBUTOR    VALUE 'D'.
+                   88 MANUFACTURER   VALUE 'M'.
+                   88 IMPORTER       VALUE 'I'.
+               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+               10  SUPPLIER-PERF     PIC 9(03) COMP VALUE ZERO.
+               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+                   88 VALID-SUPPLIER-RATING     VALUES '3', '2', '1'.
+                   88 HIGHEST-QUALITY VALUE '3'.
+                   88 AVERAGE-QUALITY VALUE '2'.
+                   88 LOWEST-QUALITY  VALUE '1'.
+               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+                   88 VALID-SUPPLIER-STATUS     VALUES '1', '2', '3'.
+                   88 GOVT-COMM       VALUE '1'.
+                   88 GOVT-ONLY       VALUE '2'.
+                   88 COMMERCIAL-ONLY VALUE '3'.
+               10  SUPPLIER-ACT-DATE PIC X(08) VALUE SPACES.
+           05  SUPPLIER-ADDRESS OCCURS 4 TIMES INDEXED BY ADDR-IDX.
+               10  ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+               10  ADDRESS-1         PIC X(15) VALUE SPACES.
+               10  ADDRESS-2         PIC X(15) VALUE SPACES.
+               10  ADDRESS-3         PIC X(15) VALUE SPACES.
+               10  CITY              PIC X(15) VALUE SPACES.
+               10  ADDR-STATE        PIC X(02) VALUE SPACES.
+               10  ZIP-CODE          PIC 9(05) VALUE ZEROES.
+               10  FILLER            PIC X(05) VALUE SPACES.
+           05  PURCHASE-ORDER OCCURS 6 TIMES INDEXED BY PO-IDX.
+               10  PO-NUMBER         PIC X(06) VALUE SPACES.
+               10  BUYER-CODE        PIC X(03) VALUE SPACES.
+               10  QUANTITY          PIC S9(07)    COMP VALUE ZERO.
+               10  UNIT-PRICE        PIC S9(07)V99 COMP-3 VALUE ZERO.
+               10  ORDER-DATE        PIC 9(08) VALUE ZEROES.
+               10  DELIVERY-DATE     PIC 9(08) VALUE ZEROES.
+               10  FILLER            PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(08) VALUE SPACES.
