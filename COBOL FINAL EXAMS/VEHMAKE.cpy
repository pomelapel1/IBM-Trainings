@@ -0,0 +1,3 @@
+       01  VEHICLE-MAKE-REC.
+           05  VM-CODE              PIC X(03) VALUE SPACES.
+           05  VM-DESCRIPTION       PIC X(15) VALUE SPACES.
